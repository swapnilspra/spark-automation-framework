@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMP-FUND-PARTITION.
+      ******************************************************************
+      *  Fund-code partitioning split for ACCOUNT-MASTER-POSITION
+      *  (AMP.TIP09), same technique as DFA-FUND-PARTITION and
+      *  APR-FUND-PARTITION: each SEQUENCE-NUMBER 1 detail row is
+      *  routed to one of four output files by FUND-CODE MOD 4 so the
+      *  resulting partitions can be loaded in parallel, and the
+      *  shared HDR-TRLR-CHECK subprogram reconciles total rows written
+      *  across the four partitions against total rows read.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARTITION-OUT-0 ASSIGN TO "PART0NAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARTITION-OUT-1 ASSIGN TO "PART1NAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARTITION-OUT-2 ASSIGN TO "PART2NAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARTITION-OUT-3 ASSIGN TO "PART3NAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-POSITION.
+       01  AMP-RECORD.
+           05  RECORD-CODE                       PIC X(3).
+               88  ACCOUNT-MASTER-POSITION-REC        VALUE 'AMP'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(25).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(1).
+               10  ESTABLISHED-DATE              PIC 9(8).
+               10  LAST-MAINTENANCE-DATE         PIC 9(8).
+               10  FILLER                        PIC X(32).
+               10  CAP-GAINS                     PIC 9(1).
+               10  DIVIDEND-1                    PIC 9(1).
+               10  FILLER                        PIC X(41).
+               10  STOP-TRANSFER-CODE            PIC 9(1).
+               10  FILLER                        PIC X(3).
+               10  PLAN-STATUS-CODE              PIC 9(1).
+               10  FILLER                        PIC X(5).
+       FD  PARTITION-OUT-0.
+       01  PARTITION-OUT-0-RECORD                PIC X(160).
+       FD  PARTITION-OUT-1.
+       01  PARTITION-OUT-1-RECORD                PIC X(160).
+       FD  PARTITION-OUT-2.
+       01  PARTITION-OUT-2-RECORD                PIC X(160).
+       FD  PARTITION-OUT-3.
+       01  PARTITION-OUT-3-RECORD                PIC X(160).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-PARTITION-NUMBER                   PIC 9(1) VALUE ZERO.
+       01  WS-DETAIL-READ-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-PARTITION-0-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-PARTITION-1-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-PARTITION-2-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-PARTITION-3-COUNT                  PIC 9(9) VALUE ZERO.
+       01  HDR-TRLR-CALL-AREA.
+           05  HT-FEED-NAME                      PIC X(20) VALUE
+                                                  'AMP-FUND-PARTITION'.
+           05  HT-BREAK-KEY                      PIC X(20) VALUE
+                                                  'PARTITION-TOTAL'.
+           05  HT-EXPECTED-COUNT                 PIC 9(9).
+           05  HT-ACTUAL-COUNT                   PIC 9(9).
+           05  HT-SEQUENCE-OK                    PIC X(1) VALUE 'Y'.
+           05  HT-STATUS                         PIC X(1).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-MASTER-POSITION
+           OPEN OUTPUT PARTITION-OUT-0
+           OPEN OUTPUT PARTITION-OUT-1
+           OPEN OUTPUT PARTITION-OUT-2
+           OPEN OUTPUT PARTITION-OUT-3
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           IF ACCOUNT-MASTER-POSITION-REC AND SEQUENCE-NUMBER = 1
+               PERFORM 2100-ROUTE-TO-PARTITION
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-ROUTE-TO-PARTITION.
+           ADD 1 TO WS-DETAIL-READ-COUNT
+           MOVE FUNCTION MOD(FUND-CODE, 4) TO WS-PARTITION-NUMBER
+           EVALUATE WS-PARTITION-NUMBER
+               WHEN 0
+                   MOVE AMP-RECORD TO PARTITION-OUT-0-RECORD
+                   WRITE PARTITION-OUT-0-RECORD
+                   ADD 1 TO WS-PARTITION-0-COUNT
+               WHEN 1
+                   MOVE AMP-RECORD TO PARTITION-OUT-1-RECORD
+                   WRITE PARTITION-OUT-1-RECORD
+                   ADD 1 TO WS-PARTITION-1-COUNT
+               WHEN 2
+                   MOVE AMP-RECORD TO PARTITION-OUT-2-RECORD
+                   WRITE PARTITION-OUT-2-RECORD
+                   ADD 1 TO WS-PARTITION-2-COUNT
+               WHEN OTHER
+                   MOVE AMP-RECORD TO PARTITION-OUT-3-RECORD
+                   WRITE PARTITION-OUT-3-RECORD
+                   ADD 1 TO WS-PARTITION-3-COUNT
+           END-EVALUATE.
+
+       3000-FINALIZE.
+           MOVE WS-DETAIL-READ-COUNT TO HT-EXPECTED-COUNT
+           COMPUTE HT-ACTUAL-COUNT =
+               WS-PARTITION-0-COUNT + WS-PARTITION-1-COUNT
+               + WS-PARTITION-2-COUNT + WS-PARTITION-3-COUNT
+           CALL 'HDR-TRLR-CHECK' USING HT-FEED-NAME HT-BREAK-KEY
+               HT-EXPECTED-COUNT HT-ACTUAL-COUNT HT-SEQUENCE-OK
+               HT-STATUS
+           CLOSE ACCOUNT-MASTER-POSITION
+           CLOSE PARTITION-OUT-0
+           CLOSE PARTITION-OUT-1
+           CLOSE PARTITION-OUT-2
+           CLOSE PARTITION-OUT-3.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-MASTER-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
