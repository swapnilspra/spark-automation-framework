@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DVRA-MART-LOAD.
+      ******************************************************************
+      *  Data-mart load for DIVIDEND-REFRESHER (DVRA.TIP01).  Maps
+      *  every header/detail pair the source system defines via the
+      *  RECORD-TYPE 88-levels - dividend (DVH/DVR), capital gain
+      *  (CGH/CGR) and foreign tax credit (FTH/FTR) - into the same
+      *  mart distribution row layout.  FTH/FTR use the identical
+      *  generic HEADER-RECORD-1/DETAIL-RECORD-1 REDEFINES as the
+      *  other pairs, so they get the same header-then-detail mapping
+      *  instead of falling through as an unrecognized record type.
+      *
+      *  Restartable via CHECKPOINT-MGR: on startup this job loads its
+      *  last checkpoint (records already read) and fast-forwards past
+      *  that many input records before resuming normal processing, so
+      *  a rerun after an abend does not reload records already
+      *  written to the mart.  A checkpoint is saved after every
+      *  1000 records and once more at end of run.
+      *
+      *  At end of run this job also calls AUDIT-MGR to append a
+      *  standard control-total row (records in/loaded/rejected,
+      *  elapsed seconds) to the shared cross-feed audit trail.
+      *
+      *  Any record whose RECORD-TYPE doesn't match one of the 88s
+      *  above is still written to this job's own SUSPENSE-FILE for
+      *  re-feed, and is also reported to SUSPENSE-MGR so it rolls up
+      *  into the shared cross-feed suspense trail and volume report.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVIDEND-REFRESHER ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MART-DISTRIBUTION-FILE ASSIGN TO "MARTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIVIDEND-REFRESHER.
+       01  DIVIDEND-REFRESHER-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  CAP-GAIN-HEADER                   VALUE 'CGH'.
+               88  CAP-GAIN-REFRESHER                VALUE 'CGR'.
+               88  DIVIDEND-HEADER                   VALUE 'DVH'.
+               88  DIVIDEND-REFRESHER-REC             VALUE 'DVR'.
+               88  FOREIGN-TAX-CREDIT-HEADER         VALUE 'FTH'.
+               88  FOREIGN-TAX-CREDIT-REFRESHER      VALUE 'FTR'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  HEADER-RECORD-1.
+               10  FILLER                        PIC X(33).
+               10  FUND-CODE                     PIC 9(7).
+               10  FILLER                        PIC X(30).
+               10  DISTRIBUTION-TYPE-CODE        PIC X(1).
+               10  FILLER                        PIC X(83).
+           05  DETAIL-RECORD-1 REDEFINES HEADER-RECORD-1.
+               10  FILLER                        PIC X(16).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(73).
+               10  DISTRIBUTION-AMOUNT           PIC 9(13)V9(2).
+               10  FILLER                        PIC X(30).
+       FD  MART-DISTRIBUTION-FILE.
+       01  MART-DISTRIBUTION-RECORD.
+           05  MD-SOURCE-CLASS                   PIC X(10).
+           05  MD-FUND-CODE                      PIC 9(7).
+           05  MD-DISTRIBUTION-TYPE-CODE         PIC X(1).
+           05  MD-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  MD-DISTRIBUTION-AMOUNT            PIC 9(13)V9(2).
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SU-SOURCE-FEED                    PIC X(20)
+                                            VALUE 'DIVIDEND-REFRESHER'.
+           05  SU-RECORD-TYPE                    PIC X(3).
+           05  SU-RAW-RECORD                     PIC X(160).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-CUR-FUND-CODE                      PIC 9(7) VALUE ZERO.
+       01  WS-CUR-DIST-TYPE                      PIC X(1) VALUE SPACE.
+       01  WS-CUR-SOURCE-CLASS                   PIC X(10) VALUE SPACES.
+       01  WS-RECORDS-IN                         PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-LOADED                     PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-REJECTED                   PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL                PIC 9(9) VALUE 1000.
+       01  WS-SKIP-COUNT                         PIC 9(9) VALUE ZERO.
+       01  CHECKPOINT-CALL-AREA.
+           05  CP-ACTION                         PIC X(4).
+           05  CP-JOB-ID                         PIC X(20) VALUE
+                                                  'DVRA-MART-LOAD'.
+           05  CP-LAST-KEY                       PIC X(30).
+           05  CP-LAST-COUNT                     PIC 9(9).
+           05  CP-RUN-DATE                       PIC 9(8).
+           05  CP-STATUS                         PIC X(1).
+       01  WS-START-TIME                         PIC 9(6) VALUE ZERO.
+       01  WS-END-TIME                            PIC 9(6) VALUE ZERO.
+       01  WS-START-SECONDS                       PIC 9(5) VALUE ZERO.
+       01  WS-END-SECONDS                         PIC 9(5) VALUE ZERO.
+       01  AUDIT-CALL-AREA.
+           05  AU-FEED-NAME                      PIC X(20) VALUE
+                                                  'DIVIDEND-REFRESHER'.
+           05  AU-JOB-ID                         PIC X(20) VALUE
+                                                  'DVRA-MART-LOAD'.
+           05  AU-RUN-DATE                       PIC 9(8).
+           05  AU-RECORDS-IN                     PIC 9(9).
+           05  AU-RECORDS-LOADED                 PIC 9(9).
+           05  AU-RECORDS-REJECTED               PIC 9(9).
+           05  AU-ELAPSED-SECONDS                PIC 9(7).
+           05  AU-STATUS                         PIC X(1).
+       01  SUSPENSE-CALL-AREA.
+           05  SM-FEED-NAME                      PIC X(20) VALUE
+                                                  'DIVIDEND-REFRESHER'.
+           05  SM-RECORD-TYPE                    PIC X(10).
+           05  SM-BYTE-OFFSET                    PIC 9(9).
+           05  SM-RAW-RECORD                     PIC X(200).
+           05  SM-STATUS                         PIC X(1).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 2950-SAVE-CHECKPOINT
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:8)) TO
+               CP-RUN-DATE
+           MOVE CP-RUN-DATE TO AU-RUN-DATE
+           MOVE FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:6)) TO
+               WS-START-TIME
+           COMPUTE WS-START-SECONDS =
+               (FUNCTION INTEGER(WS-START-TIME / 10000) * 3600)
+               + (FUNCTION MOD(FUNCTION INTEGER(WS-START-TIME / 100),
+                   100) * 60)
+               + FUNCTION MOD(WS-START-TIME, 100)
+           PERFORM 1100-LOAD-CHECKPOINT
+           OPEN INPUT DIVIDEND-REFRESHER
+           OPEN OUTPUT MART-DISTRIBUTION-FILE
+           OPEN OUTPUT SUSPENSE-FILE
+           PERFORM 9100-READ-NEXT
+           PERFORM 1200-SKIP-CHECKPOINTED-RECORDS.
+
+       1100-LOAD-CHECKPOINT.
+           MOVE 'LOAD' TO CP-ACTION
+           CALL 'CHECKPOINT-MGR' USING CP-ACTION CP-JOB-ID
+               CP-LAST-KEY CP-LAST-COUNT CP-RUN-DATE CP-STATUS
+           IF CP-STATUS = '0'
+               MOVE CP-LAST-COUNT TO WS-SKIP-COUNT
+           END-IF.
+
+       1200-SKIP-CHECKPOINTED-RECORDS.
+           PERFORM WITH TEST BEFORE
+               VARYING WS-RECORDS-IN FROM 1 BY 1
+               UNTIL WS-RECORDS-IN > WS-SKIP-COUNT OR WS-EOF
+               IF DIVIDEND-HEADER OR CAP-GAIN-HEADER
+                       OR FOREIGN-TAX-CREDIT-HEADER
+                   PERFORM 2100-CAPTURE-HEADER
+               END-IF
+               PERFORM 9100-READ-NEXT
+           END-PERFORM
+           IF WS-SKIP-COUNT > 0
+               MOVE WS-SKIP-COUNT TO WS-RECORDS-IN
+           ELSE
+               MOVE ZERO TO WS-RECORDS-IN
+           END-IF.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORDS-IN
+           EVALUATE TRUE
+               WHEN DIVIDEND-HEADER
+                   MOVE 'DIVIDEND' TO WS-CUR-SOURCE-CLASS
+                   PERFORM 2100-CAPTURE-HEADER
+               WHEN CAP-GAIN-HEADER
+                   MOVE 'CAPGAIN' TO WS-CUR-SOURCE-CLASS
+                   PERFORM 2100-CAPTURE-HEADER
+               WHEN FOREIGN-TAX-CREDIT-HEADER
+                   MOVE 'FORTAXCRD' TO WS-CUR-SOURCE-CLASS
+                   PERFORM 2100-CAPTURE-HEADER
+               WHEN DIVIDEND-REFRESHER-REC OR CAP-GAIN-REFRESHER
+                       OR FOREIGN-TAX-CREDIT-REFRESHER
+                   PERFORM 2200-LOAD-DETAIL
+               WHEN OTHER
+                   PERFORM 2900-ROUTE-TO-SUSPENSE
+           END-EVALUATE
+           IF FUNCTION MOD(WS-RECORDS-IN, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2950-SAVE-CHECKPOINT
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-CAPTURE-HEADER.
+           MOVE FUND-CODE TO WS-CUR-FUND-CODE
+           MOVE DISTRIBUTION-TYPE-CODE TO WS-CUR-DIST-TYPE.
+
+       2200-LOAD-DETAIL.
+           MOVE WS-CUR-SOURCE-CLASS TO MD-SOURCE-CLASS
+           MOVE WS-CUR-FUND-CODE TO MD-FUND-CODE
+           MOVE WS-CUR-DIST-TYPE TO MD-DISTRIBUTION-TYPE-CODE
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO
+               MD-CUSTOMER-ACCOUNT-NUMBER
+           MOVE DISTRIBUTION-AMOUNT TO MD-DISTRIBUTION-AMOUNT
+           WRITE MART-DISTRIBUTION-RECORD
+           ADD 1 TO WS-RECORDS-LOADED.
+
+       2900-ROUTE-TO-SUSPENSE.
+           MOVE RECORD-TYPE TO SU-RECORD-TYPE
+           MOVE DIVIDEND-REFRESHER-RECORD TO SU-RAW-RECORD
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE RECORD-TYPE TO SM-RECORD-TYPE
+           MOVE WS-RECORDS-IN TO SM-BYTE-OFFSET
+           MOVE DIVIDEND-REFRESHER-RECORD TO SM-RAW-RECORD
+           CALL 'SUSPENSE-MGR' USING SM-FEED-NAME SM-RECORD-TYPE
+               SM-BYTE-OFFSET SM-RAW-RECORD SM-STATUS.
+
+       2950-SAVE-CHECKPOINT.
+           MOVE 'SAVE' TO CP-ACTION
+           MOVE WS-RECORDS-IN TO CP-LAST-COUNT
+           CALL 'CHECKPOINT-MGR' USING CP-ACTION CP-JOB-ID
+               CP-LAST-KEY CP-LAST-COUNT CP-RUN-DATE CP-STATUS.
+
+       3000-FINALIZE.
+           CLOSE DIVIDEND-REFRESHER
+           CLOSE MART-DISTRIBUTION-FILE
+           CLOSE SUSPENSE-FILE
+           PERFORM 3900-WRITE-AUDIT-TRAIL.
+
+       3900-WRITE-AUDIT-TRAIL.
+           MOVE FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:6)) TO
+               WS-END-TIME
+           COMPUTE WS-END-SECONDS =
+               (FUNCTION INTEGER(WS-END-TIME / 10000) * 3600)
+               + (FUNCTION MOD(FUNCTION INTEGER(WS-END-TIME / 100),
+                   100) * 60)
+               + FUNCTION MOD(WS-END-TIME, 100)
+           IF WS-END-SECONDS >= WS-START-SECONDS
+               COMPUTE AU-ELAPSED-SECONDS =
+                   WS-END-SECONDS - WS-START-SECONDS
+           ELSE
+               COMPUTE AU-ELAPSED-SECONDS =
+                   WS-END-SECONDS - WS-START-SECONDS + 86400
+           END-IF
+           MOVE WS-RECORDS-IN TO AU-RECORDS-IN
+           MOVE WS-RECORDS-LOADED TO AU-RECORDS-LOADED
+           MOVE WS-RECORDS-REJECTED TO AU-RECORDS-REJECTED
+           CALL 'AUDIT-MGR' USING AU-FEED-NAME AU-JOB-ID AU-RUN-DATE
+               AU-RECORDS-IN AU-RECORDS-LOADED AU-RECORDS-REJECTED
+               AU-ELAPSED-SECONDS AU-STATUS.
+
+       9100-READ-NEXT.
+           READ DIVIDEND-REFRESHER
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
