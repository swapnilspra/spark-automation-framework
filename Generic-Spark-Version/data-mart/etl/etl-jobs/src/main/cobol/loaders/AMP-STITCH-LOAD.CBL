@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMP-STITCH-LOAD.
+      ******************************************************************
+      *  Stitches the five REDEFINES detail records carried by
+      *  ACCOUNT-MASTER-POSITION (AMP.TIP09) - selected by
+      *  SEQUENCE-NUMBER 1 through 5 for one account - into a single
+      *  wide logical account row for the data mart, instead of
+      *  requiring every downstream consumer to re-derive the grouping
+      *  from file order itself.  A SEQUENCE-NUMBER of 1 starts a new
+      *  account group; the group is written when the next
+      *  SEQUENCE-NUMBER 1 (or end of file) closes it.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STITCHED-ACCOUNT-FILE ASSIGN TO "MARTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-POSITION.
+       01  AMP-RECORD.
+           05  RECORD-CODE                       PIC X(3).
+               88  ACCOUNT-MASTER-POSITION-REC        VALUE 'AMP'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FINS-ID                       PIC 9(7).
+               10  FILLER                        PIC X(9).
+               10  CUSIP-NUMBER                  PIC X(9).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(1).
+               10  ESTABLISHED-DATE              PIC 9(8).
+               10  LAST-MAINTENANCE-DATE         PIC 9(8).
+               10  FILLER                        PIC X(18).
+               10  TAX-IDENTIFICATION-NUMBER     PIC 9(9).
+               10  FILLER                        PIC X(52).
+               10  PLAN-STATUS-CODE              PIC 9(1).
+               10  FILLER                        PIC X(5).
+           05  DETAIL-RECORD-2 REDEFINES DETAIL-RECORD-1.
+               10  FILLER                        PIC X(4).
+               10  REGISTRATION-LINE-1-TEXT      PIC X(35).
+               10  REGISTRATION-LINE-2-TEXT      PIC X(35).
+               10  REGISTRATION-LINE-3-TEXT      PIC X(35).
+               10  REGISTRATION-LINE-4-TEXT      PIC X(35).
+               10  FILLER                        PIC X(10).
+           05  DETAIL-RECORD-3 REDEFINES DETAIL-RECORD-1.
+               10  REGISTRATION-LINE-5-TEXT      PIC X(35).
+               10  REGISTRATION-LINE-6-TEXT      PIC X(35).
+               10  REGISTRATION-LINE-7-TEXT      PIC X(35).
+               10  REPRESENTATIVE-NUMBER         PIC X(9).
+               10  REPRESENTATIVE-NAME           PIC X(30).
+               10  FILLER                        PIC X(10).
+           05  DETAIL-RECORD-4 REDEFINES DETAIL-RECORD-1.
+               10  FINS-ACCOUNT-ID               PIC X(20).
+               10  FILLER                        PIC X(85).
+               10  TOTAL-SHARE-CT                PIC 9(11)V9(4).
+               10  FILLER                        PIC X(34).
+           05  DETAIL-RECORD-5 REDEFINES DETAIL-RECORD-1.
+               10  FILLER                        PIC X(38).
+               10  SEC-ISS-ID                    PIC X(9).
+               10  TICKER-SYMBOL-ID              PIC X(5).
+               10  FILLER                        PIC X(60).
+               10  TOTAL-CURRENT-CRG-AT          PIC 9(15)V9(2).
+               10  FILLER                        PIC X(25).
+       FD  STITCHED-ACCOUNT-FILE.
+       01  STITCHED-ACCOUNT-RECORD.
+           05  ST-FINS-ID                        PIC 9(7).
+           05  ST-CUSIP-NUMBER                   PIC X(9).
+           05  ST-FUND-CODE                      PIC 9(7).
+           05  ST-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  ST-ESTABLISHED-DATE               PIC 9(8).
+           05  ST-LAST-MAINTENANCE-DATE          PIC 9(8).
+           05  ST-TAX-IDENTIFICATION-NUMBER      PIC 9(9).
+           05  ST-PLAN-STATUS-CODE               PIC 9(1).
+           05  ST-REGISTRATION-LINE-1-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-2-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-3-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-4-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-5-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-6-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-7-TEXT       PIC X(35).
+           05  ST-REPRESENTATIVE-NUMBER          PIC X(9).
+           05  ST-REPRESENTATIVE-NAME            PIC X(30).
+           05  ST-FINS-ACCOUNT-ID                PIC X(20).
+           05  ST-TOTAL-SHARE-CT                 PIC 9(11)V9(4).
+           05  ST-SEC-ISS-ID                     PIC X(9).
+           05  ST-TICKER-SYMBOL-ID               PIC X(5).
+           05  ST-TOTAL-CURRENT-CRG-AT           PIC 9(15)V9(2).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-GROUP-OPEN-SW                      PIC X(1) VALUE 'N'.
+           88  WS-GROUP-OPEN                         VALUE 'Y'.
+       01  WS-ACCOUNTS-STITCHED                  PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ACCOUNT-MASTER-POSITION
+           OPEN OUTPUT STITCHED-ACCOUNT-FILE
+           PERFORM 9100-READ-NEXT
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 2900-WRITE-GROUP
+           CLOSE ACCOUNT-MASTER-POSITION
+           CLOSE STITCHED-ACCOUNT-FILE
+           STOP RUN.
+
+       2000-PROCESS-FILE.
+           IF ACCOUNT-MASTER-POSITION-REC
+               EVALUATE SEQUENCE-NUMBER
+                   WHEN 1
+                       PERFORM 2900-WRITE-GROUP
+                       PERFORM 2100-START-GROUP
+                   WHEN 2
+                       PERFORM 2200-CAPTURE-RECORD-2
+                   WHEN 3
+                       PERFORM 2300-CAPTURE-RECORD-3
+                   WHEN 4
+                       PERFORM 2400-CAPTURE-RECORD-4
+                   WHEN 5
+                       PERFORM 2500-CAPTURE-RECORD-5
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-START-GROUP.
+           MOVE SPACES TO STITCHED-ACCOUNT-RECORD
+           MOVE ZERO TO ST-TOTAL-SHARE-CT ST-TOTAL-CURRENT-CRG-AT
+           MOVE FINS-ID TO ST-FINS-ID
+           MOVE CUSIP-NUMBER TO ST-CUSIP-NUMBER
+           MOVE FUND-CODE TO ST-FUND-CODE
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO ST-CUSTOMER-ACCOUNT-NUMBER
+           MOVE ESTABLISHED-DATE TO ST-ESTABLISHED-DATE
+           MOVE LAST-MAINTENANCE-DATE TO ST-LAST-MAINTENANCE-DATE
+           MOVE TAX-IDENTIFICATION-NUMBER TO
+               ST-TAX-IDENTIFICATION-NUMBER
+           MOVE PLAN-STATUS-CODE TO ST-PLAN-STATUS-CODE
+           SET WS-GROUP-OPEN TO TRUE.
+
+       2200-CAPTURE-RECORD-2.
+           MOVE REGISTRATION-LINE-1-TEXT TO
+               ST-REGISTRATION-LINE-1-TEXT
+           MOVE REGISTRATION-LINE-2-TEXT TO
+               ST-REGISTRATION-LINE-2-TEXT
+           MOVE REGISTRATION-LINE-3-TEXT TO
+               ST-REGISTRATION-LINE-3-TEXT
+           MOVE REGISTRATION-LINE-4-TEXT TO
+               ST-REGISTRATION-LINE-4-TEXT.
+
+       2300-CAPTURE-RECORD-3.
+           MOVE REGISTRATION-LINE-5-TEXT TO
+               ST-REGISTRATION-LINE-5-TEXT
+           MOVE REGISTRATION-LINE-6-TEXT TO
+               ST-REGISTRATION-LINE-6-TEXT
+           MOVE REGISTRATION-LINE-7-TEXT TO
+               ST-REGISTRATION-LINE-7-TEXT
+           MOVE REPRESENTATIVE-NUMBER TO ST-REPRESENTATIVE-NUMBER
+           MOVE REPRESENTATIVE-NAME TO ST-REPRESENTATIVE-NAME.
+
+       2400-CAPTURE-RECORD-4.
+           MOVE FINS-ACCOUNT-ID TO ST-FINS-ACCOUNT-ID
+           MOVE TOTAL-SHARE-CT TO ST-TOTAL-SHARE-CT.
+
+       2500-CAPTURE-RECORD-5.
+           MOVE SEC-ISS-ID TO ST-SEC-ISS-ID
+           MOVE TICKER-SYMBOL-ID TO ST-TICKER-SYMBOL-ID
+           MOVE TOTAL-CURRENT-CRG-AT TO ST-TOTAL-CURRENT-CRG-AT.
+
+       2900-WRITE-GROUP.
+           IF WS-GROUP-OPEN
+               WRITE STITCHED-ACCOUNT-RECORD
+               ADD 1 TO WS-ACCOUNTS-STITCHED
+               MOVE 'N' TO WS-GROUP-OPEN-SW
+           END-IF.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-MASTER-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
