@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFA-FUND-PARTITION.
+      ******************************************************************
+      *  Fund-code partitioning split for DIRECT-FINANCIAL-ACTIVITY
+      *  (DFA.TIP02), so the four resulting partitions can be loaded in
+      *  parallel instead of one job working the whole file serially.
+      *  Each DETAIL-RECORD-1 row is routed to one of four output
+      *  files by FUND-CODE MOD 4, the same low-cardinality split a
+      *  downstream parallel load step can fan out on without having
+      *  to touch every other partition's rows.  At end of run the
+      *  total written across all four partitions is checked against
+      *  the number of detail rows read using the shared HDR-TRLR-CHECK
+      *  subprogram (the same count-reconciliation call SDCM-RECON-RPT
+      *  and 858-HDR-TRLR-VALIDATE-RPT use), so a partition that silently
+      *  dropped rows is caught before the parallel loaders ever run.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIRECT-FINANCIAL-ACTIVITY ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARTITION-OUT-0 ASSIGN TO "PART0NAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARTITION-OUT-1 ASSIGN TO "PART1NAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARTITION-OUT-2 ASSIGN TO "PART2NAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARTITION-OUT-3 ASSIGN TO "PART3NAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIRECT-FINANCIAL-ACTIVITY.
+       01  DFA-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  DIRECT-FINANCIAL-ACTIVITY-REC      VALUE 'DFA'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(28).
+               10  FUND-CODE                     PIC 9(7).
+               10  FILLER                        PIC X(119).
+       FD  PARTITION-OUT-0.
+       01  PARTITION-OUT-0-RECORD                PIC X(160).
+       FD  PARTITION-OUT-1.
+       01  PARTITION-OUT-1-RECORD                PIC X(160).
+       FD  PARTITION-OUT-2.
+       01  PARTITION-OUT-2-RECORD                PIC X(160).
+       FD  PARTITION-OUT-3.
+       01  PARTITION-OUT-3-RECORD                PIC X(160).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-PARTITION-NUMBER                   PIC 9(1) VALUE ZERO.
+       01  WS-DETAIL-READ-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-PARTITION-0-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-PARTITION-1-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-PARTITION-2-COUNT                  PIC 9(9) VALUE ZERO.
+       01  WS-PARTITION-3-COUNT                  PIC 9(9) VALUE ZERO.
+       01  HDR-TRLR-CALL-AREA.
+           05  HT-FEED-NAME                      PIC X(20) VALUE
+                                                  'DFA-FUND-PARTITION'.
+           05  HT-BREAK-KEY                      PIC X(20) VALUE
+                                                  'PARTITION-TOTAL'.
+           05  HT-EXPECTED-COUNT                 PIC 9(9).
+           05  HT-ACTUAL-COUNT                   PIC 9(9).
+           05  HT-SEQUENCE-OK                    PIC X(1) VALUE 'Y'.
+           05  HT-STATUS                         PIC X(1).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIRECT-FINANCIAL-ACTIVITY
+           OPEN OUTPUT PARTITION-OUT-0
+           OPEN OUTPUT PARTITION-OUT-1
+           OPEN OUTPUT PARTITION-OUT-2
+           OPEN OUTPUT PARTITION-OUT-3
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           IF DIRECT-FINANCIAL-ACTIVITY-REC AND SEQUENCE-NUMBER = 1
+               PERFORM 2100-ROUTE-TO-PARTITION
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-ROUTE-TO-PARTITION.
+           ADD 1 TO WS-DETAIL-READ-COUNT
+           MOVE FUNCTION MOD(FUND-CODE, 4) TO WS-PARTITION-NUMBER
+           EVALUATE WS-PARTITION-NUMBER
+               WHEN 0
+                   MOVE DFA-RECORD TO PARTITION-OUT-0-RECORD
+                   WRITE PARTITION-OUT-0-RECORD
+                   ADD 1 TO WS-PARTITION-0-COUNT
+               WHEN 1
+                   MOVE DFA-RECORD TO PARTITION-OUT-1-RECORD
+                   WRITE PARTITION-OUT-1-RECORD
+                   ADD 1 TO WS-PARTITION-1-COUNT
+               WHEN 2
+                   MOVE DFA-RECORD TO PARTITION-OUT-2-RECORD
+                   WRITE PARTITION-OUT-2-RECORD
+                   ADD 1 TO WS-PARTITION-2-COUNT
+               WHEN OTHER
+                   MOVE DFA-RECORD TO PARTITION-OUT-3-RECORD
+                   WRITE PARTITION-OUT-3-RECORD
+                   ADD 1 TO WS-PARTITION-3-COUNT
+           END-EVALUATE.
+
+       3000-FINALIZE.
+           MOVE WS-DETAIL-READ-COUNT TO HT-EXPECTED-COUNT
+           COMPUTE HT-ACTUAL-COUNT =
+               WS-PARTITION-0-COUNT + WS-PARTITION-1-COUNT
+               + WS-PARTITION-2-COUNT + WS-PARTITION-3-COUNT
+           CALL 'HDR-TRLR-CHECK' USING HT-FEED-NAME HT-BREAK-KEY
+               HT-EXPECTED-COUNT HT-ACTUAL-COUNT HT-SEQUENCE-OK
+               HT-STATUS
+           CLOSE DIRECT-FINANCIAL-ACTIVITY
+           CLOSE PARTITION-OUT-0
+           CLOSE PARTITION-OUT-1
+           CLOSE PARTITION-OUT-2
+           CLOSE PARTITION-OUT-3.
+
+       9100-READ-NEXT.
+           READ DIRECT-FINANCIAL-ACTIVITY
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
