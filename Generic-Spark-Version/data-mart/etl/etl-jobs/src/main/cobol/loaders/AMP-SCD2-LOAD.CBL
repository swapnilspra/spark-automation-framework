@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMP-SCD2-LOAD.
+      ******************************************************************
+      *  Slowly-changing-dimension (Type 2) load for
+      *  ACCOUNT-MASTER-POSITION (AMP.TIP09), replacing the full daily
+      *  overwrite with effective-dated history rows so the mart can
+      *  answer what an account's DIVIDEND-1/CAP-GAINS elections,
+      *  PLAN-STATUS-CODE and STOP-TRANSFER-CODE looked like as of any
+      *  past date.  CURRENT-ROW-IN is yesterday's open (EFF-END-DATE
+      *  = HIGH-DATE) current row per account, loaded into memory the
+      *  same way SDCM-NAV-OUTLIER-RPT loads its prior-day NAV table.
+      *  For each account on today's AMP extract (SEQUENCE-NUMBER 1):
+      *    - no current row found           -> open a new history row
+      *    - current row found, unchanged   -> carry it forward as-is
+      *    - current row found, changed     -> close the current row
+      *                                         as of yesterday and
+      *                                         open a new one today
+      *  CURRENT-ROW-OUT becomes tomorrow's CURRENT-ROW-IN; every
+      *  opened or closed row is also appended to HISTORY-APPEND-OUT
+      *  for the mart's SCD2 history table.
+      *
+      *  Restartable via CHECKPOINT-MGR, the same incremental-restart
+      *  technique DVRA-MART-LOAD uses: ACCOUNT-MASTER-POSITION is a
+      *  large position file, so on startup this job loads its last
+      *  checkpointed input-record count and re-reads (without
+      *  reapplying) that many records before resuming SCD2 processing,
+      *  instead of reprocessing the whole file from record one after
+      *  an abend.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CURRENT-ROW-IN ASSIGN TO "AMPCURRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CURRENT-ROW-OUT ASSIGN TO "AMPCURROUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORY-APPEND-OUT ASSIGN TO "AMPHISTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RUN-DATE-PARM ASSIGN TO "PARMNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-POSITION.
+       01  AMP-RECORD.
+           05  RECORD-CODE                       PIC X(3).
+               88  ACCOUNT-MASTER-POSITION-REC        VALUE 'AMP'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(25).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(1).
+               10  ESTABLISHED-DATE              PIC 9(8).
+               10  LAST-MAINTENANCE-DATE         PIC 9(8).
+               10  FILLER                        PIC X(32).
+               10  CAP-GAINS                     PIC 9(1).
+               10  DIVIDEND-1                    PIC 9(1).
+               10  FILLER                        PIC X(41).
+               10  STOP-TRANSFER-CODE            PIC 9(1).
+               10  FILLER                        PIC X(3).
+               10  PLAN-STATUS-CODE              PIC 9(1).
+               10  FILLER                        PIC X(5).
+       FD  CURRENT-ROW-IN.
+       01  CURRENT-ROW-IN-RECORD.
+           05  CI-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  CI-FUND-CODE                      PIC 9(7).
+           05  CI-DIVIDEND-1                     PIC 9(1).
+           05  CI-CAP-GAINS                      PIC 9(1).
+           05  CI-PLAN-STATUS-CODE                PIC 9(1).
+           05  CI-STOP-TRANSFER-CODE             PIC 9(1).
+           05  CI-EFF-START-DATE                 PIC 9(8).
+       FD  CURRENT-ROW-OUT.
+       01  CURRENT-ROW-OUT-RECORD.
+           05  CO-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  CO-FUND-CODE                      PIC 9(7).
+           05  CO-DIVIDEND-1                     PIC 9(1).
+           05  CO-CAP-GAINS                      PIC 9(1).
+           05  CO-PLAN-STATUS-CODE               PIC 9(1).
+           05  CO-STOP-TRANSFER-CODE             PIC 9(1).
+           05  CO-EFF-START-DATE                 PIC 9(8).
+       FD  HISTORY-APPEND-OUT.
+       01  HISTORY-APPEND-RECORD.
+           05  HA-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  HA-FUND-CODE                      PIC 9(7).
+           05  HA-DIVIDEND-1                     PIC 9(1).
+           05  HA-CAP-GAINS                      PIC 9(1).
+           05  HA-PLAN-STATUS-CODE               PIC 9(1).
+           05  HA-STOP-TRANSFER-CODE             PIC 9(1).
+           05  HA-EFF-START-DATE                 PIC 9(8).
+           05  HA-EFF-END-DATE                   PIC 9(8).
+       FD  RUN-DATE-PARM.
+       01  RUN-DATE-PARM-RECORD.
+           05  PARM-RUN-DATE                     PIC 9(8).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-RUN-DATE                           PIC 9(8) VALUE ZERO.
+       01  WS-PRIOR-DATE                          PIC 9(8) VALUE ZERO.
+       01  WS-HIGH-DATE                          PIC 9(8) VALUE
+                                                  99991231.
+       01  WS-MAX-CURRENT                        PIC 9(6) VALUE 100000.
+       01  WS-CURRENT-COUNT                      PIC 9(6) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-MATCHED-IDX                        PIC 9(6) VALUE ZERO.
+       01  WS-NEW-ACCOUNT-COUNT                  PIC 9(7) VALUE ZERO.
+       01  WS-CHANGED-ACCOUNT-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-UNCHANGED-ACCOUNT-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-RECORDS-IN                         PIC 9(9) VALUE ZERO.
+       01  WS-SKIP-COUNT                         PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL                PIC 9(9) VALUE 1000.
+       01  CHECKPOINT-CALL-AREA.
+           05  CP-ACTION                         PIC X(4).
+           05  CP-JOB-ID                         PIC X(20) VALUE
+                                                  'AMP-SCD2-LOAD'.
+           05  CP-LAST-KEY                       PIC X(30).
+           05  CP-LAST-COUNT                     PIC 9(9).
+           05  CP-RUN-DATE                       PIC 9(8).
+           05  CP-STATUS                         PIC X(1).
+       01  CURRENT-ROW-TABLE.
+           05  CURRENT-ROW-ENTRY OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON WS-CURRENT-COUNT
+                   INDEXED BY CURR-IDX.
+               10  CT-CUSTOMER-ACCOUNT-NUMBER    PIC X(20).
+               10  CT-FUND-CODE                  PIC 9(7).
+               10  CT-DIVIDEND-1                 PIC 9(1).
+               10  CT-CAP-GAINS                  PIC 9(1).
+               10  CT-PLAN-STATUS-CODE           PIC 9(1).
+               10  CT-STOP-TRANSFER-CODE         PIC 9(1).
+               10  CT-EFF-START-DATE             PIC 9(8).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 2950-SAVE-CHECKPOINT
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-RUN-DATE
+           PERFORM 1200-LOAD-CURRENT-ROWS
+           OPEN INPUT ACCOUNT-MASTER-POSITION
+           OPEN OUTPUT CURRENT-ROW-OUT
+           OPEN OUTPUT HISTORY-APPEND-OUT
+           PERFORM 1140-LOAD-CHECKPOINT
+           PERFORM 9100-READ-NEXT
+           PERFORM 1150-SKIP-CHECKPOINTED-RECORDS.
+
+       1140-LOAD-CHECKPOINT.
+           MOVE 'LOAD' TO CP-ACTION
+           CALL 'CHECKPOINT-MGR' USING CP-ACTION CP-JOB-ID
+               CP-LAST-KEY CP-LAST-COUNT CP-RUN-DATE CP-STATUS
+           IF CP-STATUS = '0'
+               MOVE CP-LAST-COUNT TO WS-SKIP-COUNT
+           END-IF.
+
+       1150-SKIP-CHECKPOINTED-RECORDS.
+           PERFORM WITH TEST BEFORE
+               VARYING WS-RECORDS-IN FROM 1 BY 1
+               UNTIL WS-RECORDS-IN > WS-SKIP-COUNT OR WS-EOF
+               PERFORM 9100-READ-NEXT
+           END-PERFORM
+           IF WS-SKIP-COUNT > 0
+               MOVE WS-SKIP-COUNT TO WS-RECORDS-IN
+           ELSE
+               MOVE ZERO TO WS-RECORDS-IN
+           END-IF.
+
+       1100-LOAD-RUN-DATE.
+           OPEN INPUT RUN-DATE-PARM
+           READ RUN-DATE-PARM
+               AT END
+                   MOVE FUNCTION NUMVAL(
+                        FUNCTION CURRENT-DATE(1:8)) TO WS-RUN-DATE
+               NOT AT END
+                   MOVE PARM-RUN-DATE TO WS-RUN-DATE
+           END-READ
+           CLOSE RUN-DATE-PARM
+           COMPUTE WS-PRIOR-DATE = WS-RUN-DATE - 1.
+
+       1200-LOAD-CURRENT-ROWS.
+           OPEN INPUT CURRENT-ROW-IN
+           PERFORM 1210-READ-CURRENT
+           CLOSE CURRENT-ROW-IN.
+
+       1210-READ-CURRENT.
+           READ CURRENT-ROW-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-CURRENT-COUNT < WS-MAX-CURRENT
+                       ADD 1 TO WS-CURRENT-COUNT
+                       SET CURR-IDX TO WS-CURRENT-COUNT
+                       MOVE CI-CUSTOMER-ACCOUNT-NUMBER TO
+                           CT-CUSTOMER-ACCOUNT-NUMBER (CURR-IDX)
+                       MOVE CI-FUND-CODE TO CT-FUND-CODE (CURR-IDX)
+                       MOVE CI-DIVIDEND-1 TO CT-DIVIDEND-1 (CURR-IDX)
+                       MOVE CI-CAP-GAINS TO CT-CAP-GAINS (CURR-IDX)
+                       MOVE CI-PLAN-STATUS-CODE TO
+                           CT-PLAN-STATUS-CODE (CURR-IDX)
+                       MOVE CI-STOP-TRANSFER-CODE TO
+                           CT-STOP-TRANSFER-CODE (CURR-IDX)
+                       MOVE CI-EFF-START-DATE TO
+                           CT-EFF-START-DATE (CURR-IDX)
+                       PERFORM 1210-READ-CURRENT
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORDS-IN
+           IF ACCOUNT-MASTER-POSITION-REC AND SEQUENCE-NUMBER = 1
+               PERFORM 2100-APPLY-SCD2
+           END-IF
+           IF FUNCTION MOD(WS-RECORDS-IN, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2950-SAVE-CHECKPOINT
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2950-SAVE-CHECKPOINT.
+           MOVE 'SAVE' TO CP-ACTION
+           MOVE WS-RECORDS-IN TO CP-LAST-COUNT
+           MOVE WS-RUN-DATE TO CP-RUN-DATE
+           CALL 'CHECKPOINT-MGR' USING CP-ACTION CP-JOB-ID
+               CP-LAST-KEY CP-LAST-COUNT CP-RUN-DATE CP-STATUS.
+
+       2100-APPLY-SCD2.
+           PERFORM 2200-LOOKUP-CURRENT
+           IF NOT WS-FOUND
+               ADD 1 TO WS-NEW-ACCOUNT-COUNT
+               PERFORM 2400-OPEN-NEW-ROW
+           ELSE
+               IF CT-DIVIDEND-1 (WS-MATCHED-IDX) = DIVIDEND-1
+                   AND CT-CAP-GAINS (WS-MATCHED-IDX) = CAP-GAINS
+                   AND CT-PLAN-STATUS-CODE (WS-MATCHED-IDX)
+                       = PLAN-STATUS-CODE
+                   AND CT-STOP-TRANSFER-CODE (WS-MATCHED-IDX)
+                       = STOP-TRANSFER-CODE
+                   ADD 1 TO WS-UNCHANGED-ACCOUNT-COUNT
+                   PERFORM 2300-CARRY-FORWARD
+               ELSE
+                   ADD 1 TO WS-CHANGED-ACCOUNT-COUNT
+                   PERFORM 2500-CLOSE-CURRENT-ROW
+                   PERFORM 2400-OPEN-NEW-ROW
+               END-IF
+           END-IF.
+
+       2200-LOOKUP-CURRENT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING CURR-IDX FROM 1 BY 1
+               UNTIL CURR-IDX > WS-CURRENT-COUNT OR WS-FOUND
+               IF CT-CUSTOMER-ACCOUNT-NUMBER (CURR-IDX)
+                       = CUSTOMER-ACCOUNT-NUMBER
+                   SET WS-FOUND TO TRUE
+                   SET WS-MATCHED-IDX TO CURR-IDX
+               END-IF
+           END-PERFORM.
+
+       2300-CARRY-FORWARD.
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO CO-CUSTOMER-ACCOUNT-NUMBER
+           MOVE CT-FUND-CODE (WS-MATCHED-IDX) TO CO-FUND-CODE
+           MOVE CT-DIVIDEND-1 (WS-MATCHED-IDX) TO CO-DIVIDEND-1
+           MOVE CT-CAP-GAINS (WS-MATCHED-IDX) TO CO-CAP-GAINS
+           MOVE CT-PLAN-STATUS-CODE (WS-MATCHED-IDX) TO
+               CO-PLAN-STATUS-CODE
+           MOVE CT-STOP-TRANSFER-CODE (WS-MATCHED-IDX) TO
+               CO-STOP-TRANSFER-CODE
+           MOVE CT-EFF-START-DATE (WS-MATCHED-IDX) TO
+               CO-EFF-START-DATE
+           WRITE CURRENT-ROW-OUT-RECORD.
+
+       2400-OPEN-NEW-ROW.
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO CO-CUSTOMER-ACCOUNT-NUMBER
+           MOVE FUND-CODE TO CO-FUND-CODE
+           MOVE DIVIDEND-1 TO CO-DIVIDEND-1
+           MOVE CAP-GAINS TO CO-CAP-GAINS
+           MOVE PLAN-STATUS-CODE TO CO-PLAN-STATUS-CODE
+           MOVE STOP-TRANSFER-CODE TO CO-STOP-TRANSFER-CODE
+           MOVE WS-RUN-DATE TO CO-EFF-START-DATE
+           WRITE CURRENT-ROW-OUT-RECORD
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO HA-CUSTOMER-ACCOUNT-NUMBER
+           MOVE FUND-CODE TO HA-FUND-CODE
+           MOVE DIVIDEND-1 TO HA-DIVIDEND-1
+           MOVE CAP-GAINS TO HA-CAP-GAINS
+           MOVE PLAN-STATUS-CODE TO HA-PLAN-STATUS-CODE
+           MOVE STOP-TRANSFER-CODE TO HA-STOP-TRANSFER-CODE
+           MOVE WS-RUN-DATE TO HA-EFF-START-DATE
+           MOVE WS-HIGH-DATE TO HA-EFF-END-DATE
+           WRITE HISTORY-APPEND-RECORD.
+
+       2500-CLOSE-CURRENT-ROW.
+           MOVE CT-CUSTOMER-ACCOUNT-NUMBER (WS-MATCHED-IDX) TO
+               HA-CUSTOMER-ACCOUNT-NUMBER
+           MOVE CT-FUND-CODE (WS-MATCHED-IDX) TO HA-FUND-CODE
+           MOVE CT-DIVIDEND-1 (WS-MATCHED-IDX) TO HA-DIVIDEND-1
+           MOVE CT-CAP-GAINS (WS-MATCHED-IDX) TO HA-CAP-GAINS
+           MOVE CT-PLAN-STATUS-CODE (WS-MATCHED-IDX) TO
+               HA-PLAN-STATUS-CODE
+           MOVE CT-STOP-TRANSFER-CODE (WS-MATCHED-IDX) TO
+               HA-STOP-TRANSFER-CODE
+           MOVE CT-EFF-START-DATE (WS-MATCHED-IDX) TO HA-EFF-START-DATE
+           MOVE WS-PRIOR-DATE TO HA-EFF-END-DATE
+           WRITE HISTORY-APPEND-RECORD.
+
+       3000-FINALIZE.
+           CLOSE ACCOUNT-MASTER-POSITION
+           CLOSE CURRENT-ROW-OUT
+           CLOSE HISTORY-APPEND-OUT.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-MASTER-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
