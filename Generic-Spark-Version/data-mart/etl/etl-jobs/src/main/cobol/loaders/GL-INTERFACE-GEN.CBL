@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-INTERFACE-GEN.
+      ******************************************************************
+      *  General ledger interface feed, built from the two source
+      *  files that carry dollar activity against a fund/account:
+      *  DIRECT-FINANCIAL-ACTIVITY (DFA.TIP02) trade detail and
+      *  DIVIDEND-REFRESHER (DVRA.TIP01) distribution detail.  Each
+      *  source's money-bearing detail rows are mapped to one common
+      *  GL-DETAIL-RECORD - fund, account, transaction type, debit/
+      *  credit indicator and amount - and appended to one GL feed
+      *  file for the general ledger system to post, the same
+      *  one-common-output-row-per-source approach DVRA-MART-LOAD uses
+      *  to map DVH/DVR, CGH/CGR and FTH/FTR onto one mart row.
+      *
+      *  DFA trade detail is mapped by SHARE-BALANCE-EFFECT-CODE: an
+      *  add ('A') books a debit, a subtract ('S') books a credit; a
+      *  no-effect row ('N') carries no dollar activity and is skipped.
+      *  Dividend Refresher detail rows (DVR/CGR/FTR - the header rows
+      *  DVH/CGH/FTH carry no amount) are always booked as a credit to
+      *  the shareholder account, typed DIVIDEND/CAP-GAIN/FOR-TAX-CR
+      *  by which REDEFINES record type the row matched.
+      *
+      *  At end of run, AUDIT-MGR is called once per source feed with
+      *  its own in/loaded/rejected counts, the same shared control-
+      *  totals call DVRA-MART-LOAD makes for itself at end of run.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIRECT-FINANCIAL-ACTIVITY ASSIGN TO "DFANAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DIVIDEND-REFRESHER ASSIGN TO "DVRANAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-FEED-FILE ASSIGN TO "GLNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIRECT-FINANCIAL-ACTIVITY.
+       01  DFA-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  DIRECT-FINANCIAL-ACTIVITY-REC      VALUE 'DFA'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(28).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(16).
+               10  TRANSACTION-CODE              PIC 9(3).
+               10  TRANSACTION-SUFFIX            PIC 9(3).
+               10  SHARE-BALANCE-EFFECT-CODE     PIC X(1).
+                   88  SHARE-BALANCE-ADD             VALUE 'A'.
+                   88  SHARE-BALANCE-SUBTRACT        VALUE 'S'.
+                   88  SHARE-BALANCE-NO-EFFECT       VALUE 'N'.
+               10  FILLER                        PIC X(9).
+               10  TRANSACTION-GROSS-AMOUNT      PIC 9(13)V9(2).
+               10  TRANSACTION-SHARES-COUNT      PIC 9(11)V9(4).
+               10  FILLER                        PIC X(37).
+       FD  DIVIDEND-REFRESHER.
+       01  DIVIDEND-REFRESHER-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  CAP-GAIN-HEADER                   VALUE 'CGH'.
+               88  CAP-GAIN-REFRESHER                VALUE 'CGR'.
+               88  DIVIDEND-HEADER                   VALUE 'DVH'.
+               88  DIVIDEND-REFRESHER-REC             VALUE 'DVR'.
+               88  FOREIGN-TAX-CREDIT-HEADER         VALUE 'FTH'.
+               88  FOREIGN-TAX-CREDIT-REFRESHER      VALUE 'FTR'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  HEADER-RECORD-1.
+               10  FILLER                        PIC X(33).
+               10  FUND-CODE                     PIC 9(7).
+               10  FILLER                        PIC X(30).
+               10  DISTRIBUTION-TYPE-CODE        PIC X(1).
+               10  FILLER                        PIC X(83).
+           05  DETAIL-RECORD-1 REDEFINES HEADER-RECORD-1.
+               10  FILLER                        PIC X(16).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(73).
+               10  DISTRIBUTION-AMOUNT           PIC 9(13)V9(2).
+               10  FILLER                        PIC X(30).
+       FD  GL-FEED-FILE.
+       01  GL-DETAIL-RECORD.
+           05  GL-SOURCE-FEED                    PIC X(10).
+           05  GL-FUND-CODE                      PIC 9(7).
+           05  GL-ACCOUNT-NUMBER                 PIC X(20).
+           05  GL-TRANSACTION-TYPE               PIC X(10).
+           05  GL-DEBIT-CREDIT-CODE              PIC X(1).
+               88  GL-IS-DEBIT                       VALUE 'D'.
+               88  GL-IS-CREDIT                      VALUE 'C'.
+           05  GL-AMOUNT                         PIC 9(13)V9(2).
+       WORKING-STORAGE SECTION.
+       01  WS-DFA-EOF-SW                         PIC X(1) VALUE 'N'.
+           88  WS-DFA-EOF                            VALUE 'Y'.
+       01  WS-DVRA-EOF-SW                        PIC X(1) VALUE 'N'.
+           88  WS-DVRA-EOF                           VALUE 'Y'.
+       01  WS-DFA-RECORDS-IN                     PIC 9(9) VALUE ZERO.
+       01  WS-DFA-RECORDS-LOADED                 PIC 9(9) VALUE ZERO.
+       01  WS-DFA-RECORDS-REJECTED               PIC 9(9) VALUE ZERO.
+       01  WS-DVRA-RECORDS-IN                    PIC 9(9) VALUE ZERO.
+       01  WS-DVRA-RECORDS-LOADED                PIC 9(9) VALUE ZERO.
+       01  WS-DVRA-RECORDS-REJECTED              PIC 9(9) VALUE ZERO.
+       01  WS-RUN-DATE                           PIC 9(8) VALUE ZERO.
+       01  AUDIT-CALL-AREA.
+           05  AU-FEED-NAME                      PIC X(20).
+           05  AU-JOB-ID                         PIC X(20) VALUE
+                                                  'GL-INTERFACE-GEN'.
+           05  AU-RUN-DATE                       PIC 9(8).
+           05  AU-RECORDS-IN                     PIC 9(9).
+           05  AU-RECORDS-LOADED                 PIC 9(9).
+           05  AU-RECORDS-REJECTED               PIC 9(9).
+           05  AU-ELAPSED-SECONDS                PIC 9(7) VALUE ZERO.
+           05  AU-STATUS                         PIC X(1).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DFA
+               UNTIL WS-DFA-EOF
+           PERFORM 3000-PROCESS-DVRA
+               UNTIL WS-DVRA-EOF
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIRECT-FINANCIAL-ACTIVITY
+           OPEN INPUT DIVIDEND-REFRESHER
+           OPEN OUTPUT GL-FEED-FILE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           PERFORM 9100-READ-DFA
+           PERFORM 9200-READ-DVRA.
+
+       2000-PROCESS-DFA.
+           ADD 1 TO WS-DFA-RECORDS-IN
+           IF DIRECT-FINANCIAL-ACTIVITY-REC
+               AND SEQUENCE-NUMBER IN DFA-RECORD = 1
+               EVALUATE TRUE
+                   WHEN SHARE-BALANCE-ADD
+                       MOVE 'DFA' TO GL-SOURCE-FEED
+                       MOVE FUND-CODE IN DFA-RECORD TO GL-FUND-CODE
+                       MOVE CUSTOMER-ACCOUNT-NUMBER IN DFA-RECORD TO
+                           GL-ACCOUNT-NUMBER
+                       MOVE 'TRADE' TO GL-TRANSACTION-TYPE
+                       MOVE 'D' TO GL-DEBIT-CREDIT-CODE
+                       MOVE TRANSACTION-GROSS-AMOUNT TO GL-AMOUNT
+                       WRITE GL-DETAIL-RECORD
+                       ADD 1 TO WS-DFA-RECORDS-LOADED
+                   WHEN SHARE-BALANCE-SUBTRACT
+                       MOVE 'DFA' TO GL-SOURCE-FEED
+                       MOVE FUND-CODE IN DFA-RECORD TO GL-FUND-CODE
+                       MOVE CUSTOMER-ACCOUNT-NUMBER IN DFA-RECORD TO
+                           GL-ACCOUNT-NUMBER
+                       MOVE 'TRADE' TO GL-TRANSACTION-TYPE
+                       MOVE 'C' TO GL-DEBIT-CREDIT-CODE
+                       MOVE TRANSACTION-GROSS-AMOUNT TO GL-AMOUNT
+                       WRITE GL-DETAIL-RECORD
+                       ADD 1 TO WS-DFA-RECORDS-LOADED
+                   WHEN OTHER
+                       ADD 1 TO WS-DFA-RECORDS-REJECTED
+               END-EVALUATE
+           ELSE
+               ADD 1 TO WS-DFA-RECORDS-REJECTED
+           END-IF
+           PERFORM 9100-READ-DFA.
+
+       3000-PROCESS-DVRA.
+           ADD 1 TO WS-DVRA-RECORDS-IN
+           EVALUATE TRUE
+               WHEN DIVIDEND-REFRESHER-REC
+                   MOVE 'DIVIDEND' TO GL-TRANSACTION-TYPE
+                   PERFORM 3100-WRITE-DVRA-CREDIT
+               WHEN CAP-GAIN-REFRESHER
+                   MOVE 'CAP-GAIN' TO GL-TRANSACTION-TYPE
+                   PERFORM 3100-WRITE-DVRA-CREDIT
+               WHEN FOREIGN-TAX-CREDIT-REFRESHER
+                   MOVE 'FOR-TAX-CR' TO GL-TRANSACTION-TYPE
+                   PERFORM 3100-WRITE-DVRA-CREDIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 9200-READ-DVRA.
+
+       3100-WRITE-DVRA-CREDIT.
+           MOVE 'DVRA' TO GL-SOURCE-FEED
+           MOVE FUND-CODE IN DIVIDEND-REFRESHER-RECORD TO GL-FUND-CODE
+           MOVE CUSTOMER-ACCOUNT-NUMBER IN DIVIDEND-REFRESHER-RECORD TO
+               GL-ACCOUNT-NUMBER
+           MOVE 'C' TO GL-DEBIT-CREDIT-CODE
+           MOVE DISTRIBUTION-AMOUNT TO GL-AMOUNT
+           WRITE GL-DETAIL-RECORD
+           ADD 1 TO WS-DVRA-RECORDS-LOADED.
+
+       8000-FINALIZE.
+           CLOSE DIRECT-FINANCIAL-ACTIVITY
+           CLOSE DIVIDEND-REFRESHER
+           CLOSE GL-FEED-FILE
+           MOVE 'DIRECT-FINANCIAL-ACT' TO AU-FEED-NAME
+           MOVE WS-RUN-DATE TO AU-RUN-DATE
+           MOVE WS-DFA-RECORDS-IN TO AU-RECORDS-IN
+           MOVE WS-DFA-RECORDS-LOADED TO AU-RECORDS-LOADED
+           MOVE WS-DFA-RECORDS-REJECTED TO AU-RECORDS-REJECTED
+           CALL 'AUDIT-MGR' USING AU-FEED-NAME AU-JOB-ID AU-RUN-DATE
+               AU-RECORDS-IN AU-RECORDS-LOADED AU-RECORDS-REJECTED
+               AU-ELAPSED-SECONDS AU-STATUS
+           MOVE 'DIVIDEND-REFRESHER' TO AU-FEED-NAME
+           MOVE WS-DVRA-RECORDS-IN TO AU-RECORDS-IN
+           MOVE WS-DVRA-RECORDS-LOADED TO AU-RECORDS-LOADED
+           MOVE WS-DVRA-RECORDS-REJECTED TO AU-RECORDS-REJECTED
+           CALL 'AUDIT-MGR' USING AU-FEED-NAME AU-JOB-ID AU-RUN-DATE
+               AU-RECORDS-IN AU-RECORDS-LOADED AU-RECORDS-REJECTED
+               AU-ELAPSED-SECONDS AU-STATUS.
+
+       9100-READ-DFA.
+           READ DIRECT-FINANCIAL-ACTIVITY
+               AT END
+                   MOVE 'Y' TO WS-DFA-EOF-SW
+           END-READ.
+
+       9200-READ-DVRA.
+           READ DIVIDEND-REFRESHER
+               AT END
+                   MOVE 'Y' TO WS-DVRA-EOF-SW
+           END-READ.
