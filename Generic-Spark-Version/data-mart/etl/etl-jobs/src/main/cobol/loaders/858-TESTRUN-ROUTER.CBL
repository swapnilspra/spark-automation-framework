@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 858-TESTRUN-ROUTER.
+      ******************************************************************
+      *  Test-run batch routing for 858-REPORT (MTF.R00858).  The
+      *  HEADER-RECORD-AREA record's TLR-PYO-TST-RUN-CD tells the
+      *  whole run whether it is a test payout run or a live one; this
+      *  program reads that flag once from the header and routes every
+      *  DETAIL-RECORD-AREA record that follows to the staging file
+      *  when the run is flagged test (TLR-PYO-TST-RUN-YES), or to the
+      *  production load file otherwise, so test payout runs never mix
+      *  with live compensation data in the mart.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 858-REPORT-FILE ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRODUCTION-LOAD-FILE ASSIGN TO "PRODNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STAGING-LOAD-FILE ASSIGN TO "STAGENAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  858-REPORT-FILE.
+       01  858-REPORT-RECORD.
+           05  RECORD-TYPE-CD                    PIC X(1).
+               88  RECORD-TYPE-HEADER                VALUE 'H'.
+               88  RECORD-TYPE-DETAIL                VALUE 'D'.
+           05  HEADER-RECORD-AREA.
+               10  FILLER                        PIC X(24).
+               10  TLR-PYO-TST-RUN-CD            PIC X(1).
+                   88  TLR-PYO-TST-RUN-YES           VALUE 'Y'.
+                   88  TLR-PYO-TST-RUN-NO            VALUE 'N'.
+               10  FILLER                        PIC X(184).
+           05  DETAIL-RECORD-AREA REDEFINES HEADER-RECORD-AREA
+                                                  PIC X(209).
+       FD  PRODUCTION-LOAD-FILE.
+       01  PRODUCTION-LOAD-RECORD                PIC X(209).
+       FD  STAGING-LOAD-FILE.
+       01  STAGING-LOAD-RECORD                   PIC X(209).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-TEST-RUN-SW                        PIC X(1) VALUE 'N'.
+           88  WS-TEST-RUN                           VALUE 'Y'.
+       01  WS-PRODUCTION-COUNT                   PIC 9(7) VALUE ZERO.
+       01  WS-STAGING-COUNT                      PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT 858-REPORT-FILE
+           OPEN OUTPUT PRODUCTION-LOAD-FILE
+           OPEN OUTPUT STAGING-LOAD-FILE
+           PERFORM 9100-READ-NEXT
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           CLOSE 858-REPORT-FILE
+           CLOSE PRODUCTION-LOAD-FILE
+           CLOSE STAGING-LOAD-FILE
+           STOP RUN.
+
+       2000-PROCESS-FILE.
+           EVALUATE TRUE
+               WHEN RECORD-TYPE-HEADER
+                   PERFORM 2100-CAPTURE-HEADER
+               WHEN RECORD-TYPE-DETAIL
+                   PERFORM 2200-ROUTE-DETAIL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 9100-READ-NEXT.
+
+       2100-CAPTURE-HEADER.
+           MOVE 'N' TO WS-TEST-RUN-SW
+           IF TLR-PYO-TST-RUN-YES
+               SET WS-TEST-RUN TO TRUE
+           END-IF.
+
+       2200-ROUTE-DETAIL.
+           IF WS-TEST-RUN
+               MOVE DETAIL-RECORD-AREA TO STAGING-LOAD-RECORD
+               WRITE STAGING-LOAD-RECORD
+               ADD 1 TO WS-STAGING-COUNT
+           ELSE
+               MOVE DETAIL-RECORD-AREA TO PRODUCTION-LOAD-RECORD
+               WRITE PRODUCTION-LOAD-RECORD
+               ADD 1 TO WS-PRODUCTION-COUNT
+           END-IF.
+
+       9100-READ-NEXT.
+           READ 858-REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
