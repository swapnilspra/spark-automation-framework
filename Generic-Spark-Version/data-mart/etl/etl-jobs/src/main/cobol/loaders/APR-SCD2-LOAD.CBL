@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APR-SCD2-LOAD.
+      ******************************************************************
+      *  Slowly-changing-dimension (Type 2) load for ACCOUNT-POSITION
+      *  (APR.TIP03), same technique as AMP-SCD2-LOAD: CURRENT-ROW-IN
+      *  is yesterday's open current row per account (keyed off
+      *  CUSTOMER-ACCOUNT-NUMBER), loaded into memory and looked up for
+      *  each of today's DETAIL-RECORD-1 ('APR', SEQUENCE-NUMBER 1)
+      *  rows.  TOTAL-SHARES-COUNT is the tracked position attribute -
+      *  unchanged from yesterday it carries forward as-is; changed or
+      *  new, the prior row is closed as of yesterday and a new
+      *  effective row is opened today, so the mart can answer what an
+      *  account's share position was as of any past date instead of
+      *  only today's full overwrite.
+      *
+      *  Restartable via CHECKPOINT-MGR for the same reason as
+      *  AMP-SCD2-LOAD: ACCOUNT-POSITION is a large position file, so
+      *  on startup this job loads its last checkpointed input-record
+      *  count and re-reads (without reapplying) that many records
+      *  before resuming, instead of reprocessing the whole file after
+      *  an abend.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CURRENT-ROW-IN ASSIGN TO "APRCURRIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CURRENT-ROW-OUT ASSIGN TO "APRCURROUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORY-APPEND-OUT ASSIGN TO "APRHISTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RUN-DATE-PARM ASSIGN TO "PARMNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-POSITION.
+       01  APR-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  ACCOUNT-ACTIVITY-REC              VALUE 'APR'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(25).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(1).
+               10  TOTAL-SHARES-COUNT            PIC 9(11)V9(4).
+               10  FILLER                        PIC X(86).
+       FD  CURRENT-ROW-IN.
+       01  CURRENT-ROW-IN-RECORD.
+           05  CI-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  CI-FUND-CODE                      PIC 9(7).
+           05  CI-TOTAL-SHARES-COUNT             PIC 9(11)V9(4).
+           05  CI-EFF-START-DATE                 PIC 9(8).
+       FD  CURRENT-ROW-OUT.
+       01  CURRENT-ROW-OUT-RECORD.
+           05  CO-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  CO-FUND-CODE                      PIC 9(7).
+           05  CO-TOTAL-SHARES-COUNT             PIC 9(11)V9(4).
+           05  CO-EFF-START-DATE                 PIC 9(8).
+       FD  HISTORY-APPEND-OUT.
+       01  HISTORY-APPEND-RECORD.
+           05  HA-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  HA-FUND-CODE                      PIC 9(7).
+           05  HA-TOTAL-SHARES-COUNT             PIC 9(11)V9(4).
+           05  HA-EFF-START-DATE                 PIC 9(8).
+           05  HA-EFF-END-DATE                   PIC 9(8).
+       FD  RUN-DATE-PARM.
+       01  RUN-DATE-PARM-RECORD.
+           05  PARM-RUN-DATE                     PIC 9(8).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-RUN-DATE                           PIC 9(8) VALUE ZERO.
+       01  WS-PRIOR-DATE                         PIC 9(8) VALUE ZERO.
+       01  WS-HIGH-DATE                          PIC 9(8) VALUE
+                                                  99991231.
+       01  WS-MAX-CURRENT                        PIC 9(6) VALUE 100000.
+       01  WS-CURRENT-COUNT                      PIC 9(6) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-MATCHED-IDX                        PIC 9(6) VALUE ZERO.
+       01  WS-NEW-ACCOUNT-COUNT                  PIC 9(7) VALUE ZERO.
+       01  WS-CHANGED-ACCOUNT-COUNT              PIC 9(7) VALUE ZERO.
+       01  WS-UNCHANGED-ACCOUNT-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-RECORDS-IN                         PIC 9(9) VALUE ZERO.
+       01  WS-SKIP-COUNT                         PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL                PIC 9(9) VALUE 1000.
+       01  CHECKPOINT-CALL-AREA.
+           05  CP-ACTION                         PIC X(4).
+           05  CP-JOB-ID                         PIC X(20) VALUE
+                                                  'APR-SCD2-LOAD'.
+           05  CP-LAST-KEY                       PIC X(30).
+           05  CP-LAST-COUNT                     PIC 9(9).
+           05  CP-RUN-DATE                       PIC 9(8).
+           05  CP-STATUS                         PIC X(1).
+       01  CURRENT-ROW-TABLE.
+           05  CURRENT-ROW-ENTRY OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON WS-CURRENT-COUNT
+                   INDEXED BY CURR-IDX.
+               10  CT-CUSTOMER-ACCOUNT-NUMBER    PIC X(20).
+               10  CT-FUND-CODE                  PIC 9(7).
+               10  CT-TOTAL-SHARES-COUNT         PIC 9(11)V9(4).
+               10  CT-EFF-START-DATE             PIC 9(8).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 2950-SAVE-CHECKPOINT
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-RUN-DATE
+           PERFORM 1200-LOAD-CURRENT-ROWS
+           OPEN INPUT ACCOUNT-POSITION
+           OPEN OUTPUT CURRENT-ROW-OUT
+           OPEN OUTPUT HISTORY-APPEND-OUT
+           PERFORM 1140-LOAD-CHECKPOINT
+           PERFORM 9100-READ-NEXT
+           PERFORM 1150-SKIP-CHECKPOINTED-RECORDS.
+
+       1140-LOAD-CHECKPOINT.
+           MOVE 'LOAD' TO CP-ACTION
+           CALL 'CHECKPOINT-MGR' USING CP-ACTION CP-JOB-ID
+               CP-LAST-KEY CP-LAST-COUNT CP-RUN-DATE CP-STATUS
+           IF CP-STATUS = '0'
+               MOVE CP-LAST-COUNT TO WS-SKIP-COUNT
+           END-IF.
+
+       1150-SKIP-CHECKPOINTED-RECORDS.
+           PERFORM WITH TEST BEFORE
+               VARYING WS-RECORDS-IN FROM 1 BY 1
+               UNTIL WS-RECORDS-IN > WS-SKIP-COUNT OR WS-EOF
+               PERFORM 9100-READ-NEXT
+           END-PERFORM
+           IF WS-SKIP-COUNT > 0
+               MOVE WS-SKIP-COUNT TO WS-RECORDS-IN
+           ELSE
+               MOVE ZERO TO WS-RECORDS-IN
+           END-IF.
+
+       1100-LOAD-RUN-DATE.
+           OPEN INPUT RUN-DATE-PARM
+           READ RUN-DATE-PARM
+               AT END
+                   MOVE FUNCTION NUMVAL(
+                        FUNCTION CURRENT-DATE(1:8)) TO WS-RUN-DATE
+               NOT AT END
+                   MOVE PARM-RUN-DATE TO WS-RUN-DATE
+           END-READ
+           CLOSE RUN-DATE-PARM
+           COMPUTE WS-PRIOR-DATE = WS-RUN-DATE - 1.
+
+       1200-LOAD-CURRENT-ROWS.
+           OPEN INPUT CURRENT-ROW-IN
+           PERFORM 1210-READ-CURRENT
+           CLOSE CURRENT-ROW-IN.
+
+       1210-READ-CURRENT.
+           READ CURRENT-ROW-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-CURRENT-COUNT < WS-MAX-CURRENT
+                       ADD 1 TO WS-CURRENT-COUNT
+                       SET CURR-IDX TO WS-CURRENT-COUNT
+                       MOVE CI-CUSTOMER-ACCOUNT-NUMBER TO
+                           CT-CUSTOMER-ACCOUNT-NUMBER (CURR-IDX)
+                       MOVE CI-FUND-CODE TO CT-FUND-CODE (CURR-IDX)
+                       MOVE CI-TOTAL-SHARES-COUNT TO
+                           CT-TOTAL-SHARES-COUNT (CURR-IDX)
+                       MOVE CI-EFF-START-DATE TO
+                           CT-EFF-START-DATE (CURR-IDX)
+                       PERFORM 1210-READ-CURRENT
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORDS-IN
+           IF ACCOUNT-ACTIVITY-REC AND SEQUENCE-NUMBER = 1
+               PERFORM 2100-APPLY-SCD2
+           END-IF
+           IF FUNCTION MOD(WS-RECORDS-IN, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2950-SAVE-CHECKPOINT
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2950-SAVE-CHECKPOINT.
+           MOVE 'SAVE' TO CP-ACTION
+           MOVE WS-RECORDS-IN TO CP-LAST-COUNT
+           MOVE WS-RUN-DATE TO CP-RUN-DATE
+           CALL 'CHECKPOINT-MGR' USING CP-ACTION CP-JOB-ID
+               CP-LAST-KEY CP-LAST-COUNT CP-RUN-DATE CP-STATUS.
+
+       2100-APPLY-SCD2.
+           PERFORM 2200-LOOKUP-CURRENT
+           IF NOT WS-FOUND
+               ADD 1 TO WS-NEW-ACCOUNT-COUNT
+               PERFORM 2400-OPEN-NEW-ROW
+           ELSE
+               IF CT-TOTAL-SHARES-COUNT (WS-MATCHED-IDX)
+                       = TOTAL-SHARES-COUNT
+                   ADD 1 TO WS-UNCHANGED-ACCOUNT-COUNT
+                   PERFORM 2300-CARRY-FORWARD
+               ELSE
+                   ADD 1 TO WS-CHANGED-ACCOUNT-COUNT
+                   PERFORM 2500-CLOSE-CURRENT-ROW
+                   PERFORM 2400-OPEN-NEW-ROW
+               END-IF
+           END-IF.
+
+       2200-LOOKUP-CURRENT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING CURR-IDX FROM 1 BY 1
+               UNTIL CURR-IDX > WS-CURRENT-COUNT OR WS-FOUND
+               IF CT-CUSTOMER-ACCOUNT-NUMBER (CURR-IDX)
+                       = CUSTOMER-ACCOUNT-NUMBER
+                   SET WS-FOUND TO TRUE
+                   SET WS-MATCHED-IDX TO CURR-IDX
+               END-IF
+           END-PERFORM.
+
+       2300-CARRY-FORWARD.
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO CO-CUSTOMER-ACCOUNT-NUMBER
+           MOVE CT-FUND-CODE (WS-MATCHED-IDX) TO CO-FUND-CODE
+           MOVE CT-TOTAL-SHARES-COUNT (WS-MATCHED-IDX) TO
+               CO-TOTAL-SHARES-COUNT
+           MOVE CT-EFF-START-DATE (WS-MATCHED-IDX) TO
+               CO-EFF-START-DATE
+           WRITE CURRENT-ROW-OUT-RECORD.
+
+       2400-OPEN-NEW-ROW.
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO CO-CUSTOMER-ACCOUNT-NUMBER
+           MOVE FUND-CODE TO CO-FUND-CODE
+           MOVE TOTAL-SHARES-COUNT TO CO-TOTAL-SHARES-COUNT
+           MOVE WS-RUN-DATE TO CO-EFF-START-DATE
+           WRITE CURRENT-ROW-OUT-RECORD
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO HA-CUSTOMER-ACCOUNT-NUMBER
+           MOVE FUND-CODE TO HA-FUND-CODE
+           MOVE TOTAL-SHARES-COUNT TO HA-TOTAL-SHARES-COUNT
+           MOVE WS-RUN-DATE TO HA-EFF-START-DATE
+           MOVE WS-HIGH-DATE TO HA-EFF-END-DATE
+           WRITE HISTORY-APPEND-RECORD.
+
+       2500-CLOSE-CURRENT-ROW.
+           MOVE CT-CUSTOMER-ACCOUNT-NUMBER (WS-MATCHED-IDX) TO
+               HA-CUSTOMER-ACCOUNT-NUMBER
+           MOVE CT-FUND-CODE (WS-MATCHED-IDX) TO HA-FUND-CODE
+           MOVE CT-TOTAL-SHARES-COUNT (WS-MATCHED-IDX) TO
+               HA-TOTAL-SHARES-COUNT
+           MOVE CT-EFF-START-DATE (WS-MATCHED-IDX) TO HA-EFF-START-DATE
+           MOVE WS-PRIOR-DATE TO HA-EFF-END-DATE
+           WRITE HISTORY-APPEND-RECORD.
+
+       3000-FINALIZE.
+           CLOSE ACCOUNT-POSITION
+           CLOSE CURRENT-ROW-OUT
+           CLOSE HISTORY-APPEND-OUT.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
