@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDCM-RECON-RPT.
+      ******************************************************************
+      *  Daily HH/DD/TT control-break reconciliation for
+      *  SDCM-BALANCING-DATA.  Breaks on SYSTEM-ID and confirms the
+      *  TOTAL-TRANS-RECS-OUT-NBR carried on the 'TT' trailer matches
+      *  the actual count of 'DD' detail rows seen since the last 'HH'
+      *  header, so a truncated or duplicated transmission is caught
+      *  before the file loads into the data mart.
+      *
+      *  The trailer-count-vs-actual-count compare and the header-
+      *  before-trailer sequence check are delegated to the shared
+      *  HDR-TRLR-CHECK subprogram so this feed is validated the same
+      *  way as every other feed's header/trailer scheme.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SDCM-BALANCING-DATA ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SDCM-BALANCING-DATA.
+       01  SDCM-BALANCING-RECORD.
+           05  SYSTEM-ID                         PIC X(3).
+           05  SUPER-SHEET-DTE.
+               10  SUPER-SHEET-YYYY-DTE.
+                   15  SUPER-SHEET-CC-DTE        PIC 9(2).
+                   15  SUPER-SHEET-YY-DTE        PIC 9(2).
+               10  SUPER-SHEET-MM-DTE            PIC 9(2).
+               10  SUPER-SHEET-DD-DTE            PIC 9(2).
+           05  RECORD-TYPE-CDE                   PIC X(2).
+               88  RECORD-TYPE-HEADER                VALUE 'HH'.
+               88  RECORD-TYPE-DETAIL                VALUE 'DD'.
+               88  RECORD-TYPE-TRAILER               VALUE 'TT'.
+           05  DETAIL-TRANSMIT-AREA.
+               10  FUND-CODE                     PIC 9(7).
+               10  SUBSCRIPTION-DOLLAR-AMT       PIC 9(15)V9(2).
+               10  REDEMPTION-DOLLAR-AMT         PIC 9(15)V9(2).
+               10  DIVIDEND-ACCRUAL-AMT          PIC 9(15)V9(2).
+               10  SHARES-OUTSTANDING-AMT        PIC 9(13)V9(4).
+               10  RECORD-DATE-SHARES-AMT        PIC 9(13)V9(4).
+               10  DAILY-ACCRUAL-CDE             PIC X(1).
+               10  DAILY-ACCRUAL-AMT             PIC 9(15)V9(2).
+               10  DIVIDEND-CLOSE-OUT-CDE        PIC X(1).
+               10  DIV-CLOSE-OUT-AMT             PIC 9(15)V9(2).
+               10  DAILY-ADJUST-CDE              PIC X(1).
+               10  DAILY-ADJUST-AMT              PIC 9(15)V9(2).
+               10  CERTIFICATE-SHR-AMT           PIC 9(13)V9(4).
+               10  NON-CERTIFICATE-SHR-AMT       PIC 9(13)V9(4).
+               10  FAIL-FILE-SALE-AMT            PIC 9(13)V9(4).
+               10  FREE-FILE-SALE-AMT            PIC 9(13)V9(4).
+               10  REDEMPTION-FAIL-AMT           PIC 9(13)V9(4).
+               10  DIVIDEND-ON-OFF-CDE           PIC X(1).
+               10  DIV-ON-OFF-AMT                PIC 9(15)V9(2).
+               10  NSCC-ON-OFF-CDE               PIC X(1).
+               10  NSCC-ON-AMT                   PIC 9(15)V9(2).
+               10  NAV-PER-SHARE                 PIC 9(5)V9(4).
+               10  FILLER                        PIC X(11).
+           05  TRAILER-TRANSMIT-AREA REDEFINES DETAIL-TRANSMIT-AREA.
+               10  TOTAL-TRANS-RECS-OUT-NBR      PIC 9(9).
+               10  FILLER                        PIC X(278).
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-BREAK-SYSTEM-ID                    PIC X(3) VALUE SPACES.
+       01  WS-DETAIL-COUNT                       PIC 9(9) VALUE ZERO.
+       01  WS-TRAILER-COUNT                      PIC 9(9) VALUE ZERO.
+       01  WS-SYSTEM-COUNT                       PIC 9(5) VALUE ZERO.
+       01  WS-MISMATCH-COUNT                     PIC 9(5) VALUE ZERO.
+       01  WS-HEADER-SEEN-SW                     PIC X(1) VALUE 'N'.
+           88  WS-HEADER-SEEN                        VALUE 'Y'.
+       01  HDR-TRLR-CHECK-AREA.
+           05  HC-FEED-NAME                      PIC X(20) VALUE
+                                                  'SDCM-BALANCING-DATA'.
+           05  HC-BREAK-KEY                      PIC X(20).
+           05  HC-EXPECTED-COUNT                 PIC 9(9).
+           05  HC-ACTUAL-COUNT                   PIC 9(9).
+           05  HC-SEQUENCE-OK                    PIC X(1).
+           05  HC-STATUS                         PIC X(1).
+       01  WS-HEADLINE-1.
+           05  FILLER                            PIC X(20)
+                                            VALUE 'SDCM BALANCING FILE'.
+           05  FILLER                            PIC X(30)
+                                    VALUE ' HH/DD/TT RECONCILIATION RPT'.
+       01  WS-COLUMN-LINE.
+           05  FILLER                            PIC X(10) VALUE
+               'SYSTEM-ID '.
+           05  FILLER                            PIC X(14) VALUE
+               'SHEET-DATE    '.
+           05  FILLER                            PIC X(14) VALUE
+               'TRAILER-COUNT '.
+           05  FILLER                            PIC X(14) VALUE
+               'ACTUAL-COUNT  '.
+           05  FILLER                            PIC X(10) VALUE
+               'STATUS    '.
+       01  WS-DETAIL-LINE.
+           05  DL-SYSTEM-ID                      PIC X(10).
+           05  DL-SHEET-DATE                     PIC X(14).
+           05  DL-TRAILER-COUNT                  PIC ZZZZZZZZ9.
+           05  FILLER                            PIC X(5) VALUE SPACES.
+           05  DL-ACTUAL-COUNT                   PIC ZZZZZZZZ9.
+           05  FILLER                            PIC X(5) VALUE SPACES.
+           05  DL-STATUS                         PIC X(10).
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(30) VALUE
+               'SYSTEMS RECONCILED: '.
+           05  SL-SYSTEM-COUNT                   PIC ZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   MISMATCHES: '.
+           05  SL-MISMATCH-COUNT                 PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SDCM-BALANCING-DATA
+           OPEN OUTPUT RECON-REPORT-FILE
+           WRITE RECON-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE RECON-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9000-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           EVALUATE TRUE
+               WHEN RECORD-TYPE-HEADER
+                   PERFORM 2100-START-BREAK
+               WHEN RECORD-TYPE-DETAIL
+                   ADD 1 TO WS-DETAIL-COUNT
+               WHEN RECORD-TYPE-TRAILER
+                   PERFORM 2200-CHECK-TRAILER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 9000-READ-NEXT.
+
+       2100-START-BREAK.
+           MOVE SYSTEM-ID TO WS-BREAK-SYSTEM-ID
+           MOVE ZERO TO WS-DETAIL-COUNT
+           SET WS-HEADER-SEEN TO TRUE.
+
+       2200-CHECK-TRAILER.
+           MOVE TOTAL-TRANS-RECS-OUT-NBR TO WS-TRAILER-COUNT
+           ADD 1 TO WS-SYSTEM-COUNT
+           MOVE SYSTEM-ID TO DL-SYSTEM-ID
+           MOVE SUPER-SHEET-DTE TO DL-SHEET-DATE
+           MOVE WS-TRAILER-COUNT TO DL-TRAILER-COUNT
+           MOVE WS-DETAIL-COUNT TO DL-ACTUAL-COUNT
+           MOVE SYSTEM-ID TO HC-BREAK-KEY
+           MOVE WS-TRAILER-COUNT TO HC-EXPECTED-COUNT
+           MOVE WS-DETAIL-COUNT TO HC-ACTUAL-COUNT
+           MOVE WS-HEADER-SEEN-SW TO HC-SEQUENCE-OK
+           CALL 'HDR-TRLR-CHECK' USING HC-FEED-NAME HC-BREAK-KEY
+               HC-EXPECTED-COUNT HC-ACTUAL-COUNT HC-SEQUENCE-OK
+               HC-STATUS
+           IF HC-STATUS = '0'
+               MOVE 'OK' TO DL-STATUS
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE '*** MISMATCH ***' TO DL-STATUS
+           END-IF
+           WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE
+           MOVE 'N' TO WS-HEADER-SEEN-SW.
+
+       3000-FINALIZE.
+           MOVE WS-SYSTEM-COUNT TO SL-SYSTEM-COUNT
+           MOVE WS-MISMATCH-COUNT TO SL-MISMATCH-COUNT
+           WRITE RECON-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE SDCM-BALANCING-DATA
+           CLOSE RECON-REPORT-FILE.
+
+       9000-READ-NEXT.
+           READ SDCM-BALANCING-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
