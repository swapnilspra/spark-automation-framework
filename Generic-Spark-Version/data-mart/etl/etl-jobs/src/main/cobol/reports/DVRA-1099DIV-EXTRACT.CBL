@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DVRA-1099DIV-EXTRACT.
+      ******************************************************************
+      *  Year-end 1099-DIV extract built from DIVIDEND-REFRESHER
+      *  (DVRA.TIP01) history.  Dividend Refresher detail rows (DVR),
+      *  capital gain detail rows (CGR) and foreign tax credit detail
+      *  rows (FTR) are accumulated per account into the three boxes
+      *  a 1099-DIV reports - ordinary dividends, capital gain
+      *  distributions and foreign tax paid - the same in-memory
+      *  OCCURS DEPENDING ON accumulation table CROSS-FEED-SHARE-
+      *  RECON-RPT uses for its own per-account totals.
+      *
+      *  DIVIDEND-REFRESHER detail carries no TAX-IDENTIFICATION-NUMBER,
+      *  so the TIN for each account is looked up from AMP-STITCH-LOAD's
+      *  STITCHED-ACCOUNT-FILE, loaded first into its own lookup table
+      *  the same way CROSS-FEED-SHARE-RECON-RPT preloads yesterday's
+      *  APR snapshot before applying today's activity against it.  An
+      *  account with distributions but no TIN on file (not yet
+      *  stitched, or a closed/ transferred account) is still extracted,
+      *  with an all-zero TIN, rather than being silently dropped.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STITCHED-ACCOUNT-FILE ASSIGN TO "STITCHNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DIVIDEND-REFRESHER ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DIV1099-EXTRACT-FILE ASSIGN TO "EXTRNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STITCHED-ACCOUNT-FILE.
+       01  STITCHED-ACCOUNT-RECORD.
+           05  ST-FINS-ID                        PIC 9(7).
+           05  ST-CUSIP-NUMBER                   PIC X(9).
+           05  ST-FUND-CODE                      PIC 9(7).
+           05  ST-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  ST-ESTABLISHED-DATE               PIC 9(8).
+           05  ST-LAST-MAINTENANCE-DATE          PIC 9(8).
+           05  ST-TAX-IDENTIFICATION-NUMBER      PIC 9(9).
+           05  ST-PLAN-STATUS-CODE               PIC 9(1).
+           05  ST-REGISTRATION-LINE-1-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-2-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-3-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-4-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-5-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-6-TEXT       PIC X(35).
+           05  ST-REGISTRATION-LINE-7-TEXT       PIC X(35).
+           05  ST-REPRESENTATIVE-NUMBER          PIC X(9).
+           05  ST-REPRESENTATIVE-NAME            PIC X(30).
+           05  ST-FINS-ACCOUNT-ID                PIC X(20).
+           05  ST-TOTAL-SHARE-CT                 PIC 9(11)V9(4).
+           05  ST-SEC-ISS-ID                     PIC X(9).
+           05  ST-TICKER-SYMBOL-ID               PIC X(5).
+           05  ST-TOTAL-CURRENT-CRG-AT           PIC 9(15)V9(2).
+       FD  DIVIDEND-REFRESHER.
+       01  DIVIDEND-REFRESHER-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  CAP-GAIN-HEADER                   VALUE 'CGH'.
+               88  CAP-GAIN-REFRESHER                VALUE 'CGR'.
+               88  DIVIDEND-HEADER                   VALUE 'DVH'.
+               88  DIVIDEND-REFRESHER-REC             VALUE 'DVR'.
+               88  FOREIGN-TAX-CREDIT-HEADER         VALUE 'FTH'.
+               88  FOREIGN-TAX-CREDIT-REFRESHER      VALUE 'FTR'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  HEADER-RECORD-1.
+               10  FILLER                        PIC X(33).
+               10  FUND-CODE                     PIC 9(7).
+               10  FILLER                        PIC X(30).
+               10  DISTRIBUTION-TYPE-CODE        PIC X(1).
+               10  FILLER                        PIC X(83).
+           05  DETAIL-RECORD-1 REDEFINES HEADER-RECORD-1.
+               10  FILLER                        PIC X(16).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(73).
+               10  DISTRIBUTION-AMOUNT           PIC 9(13)V9(2).
+               10  FILLER                        PIC X(30).
+       FD  DIV1099-EXTRACT-FILE.
+       01  DIV1099-EXTRACT-RECORD.
+           05  EX-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  EX-TAX-IDENTIFICATION-NUMBER      PIC 9(9).
+           05  EX-ORDINARY-DIVIDEND-TOTAL        PIC 9(13)V9(2).
+           05  EX-CAPITAL-GAIN-TOTAL             PIC 9(13)V9(2).
+           05  EX-FOREIGN-TAX-CREDIT-TOTAL       PIC 9(13)V9(2).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-MAX-ACCOUNTS                       PIC 9(6) VALUE 100000.
+       01  WS-TIN-COUNT                          PIC 9(6) VALUE ZERO.
+       01  WS-DIV-ACCOUNT-COUNT                  PIC 9(6) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-MATCHED-IDX                        PIC 9(6) VALUE ZERO.
+       01  WS-ACCOUNTS-EXTRACTED                 PIC 9(7) VALUE ZERO.
+       01  TIN-LOOKUP-TABLE.
+           05  TIN-LOOKUP-ENTRY OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON WS-TIN-COUNT
+                   INDEXED BY TIN-IDX.
+               10  TL-CUSTOMER-ACCOUNT-NUMBER    PIC X(20).
+               10  TL-TAX-IDENTIFICATION-NUMBER  PIC 9(9).
+       01  DIV-ACCOUNT-TABLE.
+           05  DIV-ACCOUNT-ENTRY OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON WS-DIV-ACCOUNT-COUNT
+                   INDEXED BY DIV-IDX.
+               10  DT-CUSTOMER-ACCOUNT-NUMBER    PIC X(20).
+               10  DT-ORDINARY-DIVIDEND-TOTAL    PIC 9(13)V9(2).
+               10  DT-CAPITAL-GAIN-TOTAL         PIC 9(13)V9(2).
+               10  DT-FOREIGN-TAX-CREDIT-TOTAL   PIC 9(13)V9(2).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-TIN-LOOKUP
+           PERFORM 2000-ACCUMULATE-DISTRIBUTIONS
+           PERFORM 3000-WRITE-EXTRACT
+           STOP RUN.
+
+       1000-LOAD-TIN-LOOKUP.
+           OPEN INPUT STITCHED-ACCOUNT-FILE
+           PERFORM 1100-READ-STITCHED
+           CLOSE STITCHED-ACCOUNT-FILE.
+
+       1100-READ-STITCHED.
+           READ STITCHED-ACCOUNT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-TIN-COUNT < WS-MAX-ACCOUNTS
+                       ADD 1 TO WS-TIN-COUNT
+                       SET TIN-IDX TO WS-TIN-COUNT
+                       MOVE ST-CUSTOMER-ACCOUNT-NUMBER TO
+                           TL-CUSTOMER-ACCOUNT-NUMBER (TIN-IDX)
+                       MOVE ST-TAX-IDENTIFICATION-NUMBER TO
+                           TL-TAX-IDENTIFICATION-NUMBER (TIN-IDX)
+                       PERFORM 1100-READ-STITCHED
+                   END-IF
+           END-READ.
+
+       2000-ACCUMULATE-DISTRIBUTIONS.
+           OPEN INPUT DIVIDEND-REFRESHER
+           PERFORM 2100-READ-DVRA
+               UNTIL WS-EOF
+           CLOSE DIVIDEND-REFRESHER.
+
+       2100-READ-DVRA.
+           READ DIVIDEND-REFRESHER
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN DIVIDEND-REFRESHER-REC
+                           PERFORM 2200-LOOKUP-DIV-ACCOUNT
+                           ADD DISTRIBUTION-AMOUNT TO
+                               DT-ORDINARY-DIVIDEND-TOTAL
+                                   (WS-MATCHED-IDX)
+                       WHEN CAP-GAIN-REFRESHER
+                           PERFORM 2200-LOOKUP-DIV-ACCOUNT
+                           ADD DISTRIBUTION-AMOUNT TO
+                               DT-CAPITAL-GAIN-TOTAL (WS-MATCHED-IDX)
+                       WHEN FOREIGN-TAX-CREDIT-REFRESHER
+                           PERFORM 2200-LOOKUP-DIV-ACCOUNT
+                           ADD DISTRIBUTION-AMOUNT TO
+                               DT-FOREIGN-TAX-CREDIT-TOTAL
+                                   (WS-MATCHED-IDX)
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+           END-READ.
+
+       2200-LOOKUP-DIV-ACCOUNT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING DIV-IDX FROM 1 BY 1
+               UNTIL DIV-IDX > WS-DIV-ACCOUNT-COUNT OR WS-FOUND
+               IF DT-CUSTOMER-ACCOUNT-NUMBER (DIV-IDX)
+                       = CUSTOMER-ACCOUNT-NUMBER
+                   SET WS-FOUND TO TRUE
+                   SET WS-MATCHED-IDX TO DIV-IDX
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               PERFORM 2300-ADD-NEW-DIV-ACCOUNT
+           END-IF.
+
+       2300-ADD-NEW-DIV-ACCOUNT.
+           IF WS-DIV-ACCOUNT-COUNT < WS-MAX-ACCOUNTS
+               ADD 1 TO WS-DIV-ACCOUNT-COUNT
+               SET DIV-IDX TO WS-DIV-ACCOUNT-COUNT
+               MOVE CUSTOMER-ACCOUNT-NUMBER TO
+                   DT-CUSTOMER-ACCOUNT-NUMBER (DIV-IDX)
+               MOVE ZERO TO DT-ORDINARY-DIVIDEND-TOTAL (DIV-IDX)
+               MOVE ZERO TO DT-CAPITAL-GAIN-TOTAL (DIV-IDX)
+               MOVE ZERO TO DT-FOREIGN-TAX-CREDIT-TOTAL (DIV-IDX)
+               SET WS-MATCHED-IDX TO DIV-IDX
+           END-IF.
+
+       3000-WRITE-EXTRACT.
+           OPEN OUTPUT DIV1099-EXTRACT-FILE
+           PERFORM VARYING DIV-IDX FROM 1 BY 1
+               UNTIL DIV-IDX > WS-DIV-ACCOUNT-COUNT
+               PERFORM 3100-WRITE-ONE-EXTRACT
+           END-PERFORM
+           CLOSE DIV1099-EXTRACT-FILE.
+
+       3100-WRITE-ONE-EXTRACT.
+           MOVE DT-CUSTOMER-ACCOUNT-NUMBER (DIV-IDX) TO
+               EX-CUSTOMER-ACCOUNT-NUMBER
+           PERFORM 3200-LOOKUP-TIN
+           MOVE DT-ORDINARY-DIVIDEND-TOTAL (DIV-IDX) TO
+               EX-ORDINARY-DIVIDEND-TOTAL
+           MOVE DT-CAPITAL-GAIN-TOTAL (DIV-IDX) TO
+               EX-CAPITAL-GAIN-TOTAL
+           MOVE DT-FOREIGN-TAX-CREDIT-TOTAL (DIV-IDX) TO
+               EX-FOREIGN-TAX-CREDIT-TOTAL
+           WRITE DIV1099-EXTRACT-RECORD
+           ADD 1 TO WS-ACCOUNTS-EXTRACTED.
+
+       3200-LOOKUP-TIN.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE ZERO TO EX-TAX-IDENTIFICATION-NUMBER
+           PERFORM VARYING TIN-IDX FROM 1 BY 1
+               UNTIL TIN-IDX > WS-TIN-COUNT OR WS-FOUND
+               IF TL-CUSTOMER-ACCOUNT-NUMBER (TIN-IDX)
+                       = DT-CUSTOMER-ACCOUNT-NUMBER (DIV-IDX)
+                   SET WS-FOUND TO TRUE
+                   MOVE TL-TAX-IDENTIFICATION-NUMBER (TIN-IDX) TO
+                       EX-TAX-IDENTIFICATION-NUMBER
+               END-IF
+           END-PERFORM.
