@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMP-DQ-RULES-RPT.
+      ******************************************************************
+      *  Data-quality rule engine for ACCOUNT-MASTER-POSITION (AMP.TIP09)
+      *  demographic fields.  Groups the same SEQUENCE-NUMBER 1/2 detail
+      *  records AMP-STITCH-LOAD groups (TAX-IDENTIFICATION-NUMBER,
+      *  SS-CODE, ZIP-CODE and PLAN-STATUS-CODE off record 1;
+      *  REGISTRATION-LINE-1-TEXT off record 2) and, once an account's
+      *  group closes, runs a fixed set of demographic completeness
+      *  rules against it - a missing or all-zero TIN, a missing SS
+      *  certification code, a missing ZIP code, or a blank registration
+      *  name on an open account - writing one exception line per rule
+      *  that fails instead of letting a bad-demographic account reach
+      *  the mart silently.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DQ-RULES-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-POSITION.
+       01  AMP-RECORD.
+           05  RECORD-CODE                       PIC X(3).
+               88  ACCOUNT-MASTER-POSITION-REC        VALUE 'AMP'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(25).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(35).
+               10  TAX-IDENTIFICATION-NUMBER     PIC 9(9).
+               10  SS-CODE                       PIC 9(1).
+                   88  SS-MISSING                    VALUE 0.
+               10  FILLER                        PIC X(12).
+               10  ZIP-DELIVERY-OFFICE-CODE      PIC 9(5).
+               10  FILLER                        PIC X(34).
+               10  PLAN-STATUS-CODE              PIC 9(1).
+                   88  OPEN-ACCOUNT                  VALUE 0.
+               10  FILLER                        PIC X(5).
+           05  DETAIL-RECORD-2 REDEFINES DETAIL-RECORD-1.
+               10  FILLER                        PIC X(4).
+               10  REGISTRATION-LINE-1-TEXT      PIC X(35).
+               10  FILLER                        PIC X(115).
+       FD  DQ-RULES-RPT-FILE.
+       01  DQ-RULES-RPT-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-GROUP-OPEN-SW                      PIC X(1) VALUE 'N'.
+           88  WS-GROUP-OPEN                         VALUE 'Y'.
+       01  WS-GROUP-ACCOUNT-NUMBER               PIC X(20) VALUE
+                                                  SPACES.
+       01  WS-GROUP-TIN                          PIC 9(9) VALUE ZERO.
+       01  WS-GROUP-SS-CODE                      PIC 9(1) VALUE ZERO.
+       01  WS-GROUP-ZIP-CODE                     PIC 9(5) VALUE ZERO.
+       01  WS-GROUP-PLAN-STATUS                  PIC 9(1) VALUE ZERO.
+       01  WS-GROUP-REG-LINE-1                   PIC X(35) VALUE
+                                                  SPACES.
+       01  WS-ACCOUNTS-CHECKED                   PIC 9(7) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT                    PIC 9(7) VALUE ZERO.
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'AMP DEMOGRAPHIC DATA-QUALITY EXCEPTION REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(90) VALUE
+           'ACCOUNT               RULE VIOLATION'.
+       01  WS-DETAIL-LINE.
+           05  DL-ACCOUNT-NUMBER                 PIC X(20).
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-RULE-TEXT                       PIC X(40).
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'ACCOUNTS CHECKED: '.
+           05  SL-CHECKED-COUNT                  PIC ZZZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   EXCEPTIONS: '.
+           05  SL-EXCEPTION-COUNT                PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ACCOUNT-MASTER-POSITION
+           OPEN OUTPUT DQ-RULES-RPT-FILE
+           WRITE DQ-RULES-RPT-LINE FROM WS-HEADLINE-1
+           WRITE DQ-RULES-RPT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 2900-APPLY-RULES
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       2000-PROCESS-FILE.
+           IF ACCOUNT-MASTER-POSITION-REC
+               EVALUATE SEQUENCE-NUMBER
+                   WHEN 1
+                       PERFORM 2900-APPLY-RULES
+                       PERFORM 2100-START-GROUP
+                   WHEN 2
+                       PERFORM 2200-CAPTURE-RECORD-2
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-START-GROUP.
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO WS-GROUP-ACCOUNT-NUMBER
+           MOVE TAX-IDENTIFICATION-NUMBER TO WS-GROUP-TIN
+           MOVE SS-CODE TO WS-GROUP-SS-CODE
+           MOVE ZIP-DELIVERY-OFFICE-CODE TO WS-GROUP-ZIP-CODE
+           MOVE PLAN-STATUS-CODE TO WS-GROUP-PLAN-STATUS
+           MOVE SPACES TO WS-GROUP-REG-LINE-1
+           SET WS-GROUP-OPEN TO TRUE.
+
+       2200-CAPTURE-RECORD-2.
+           MOVE REGISTRATION-LINE-1-TEXT TO WS-GROUP-REG-LINE-1.
+
+       2900-APPLY-RULES.
+           IF WS-GROUP-OPEN
+               ADD 1 TO WS-ACCOUNTS-CHECKED
+               IF WS-GROUP-TIN = ZERO
+                   PERFORM 2910-WRITE-EXCEPTION
+                   MOVE 'MISSING OR ALL-ZERO TIN' TO DL-RULE-TEXT
+                   WRITE DQ-RULES-RPT-LINE FROM WS-DETAIL-LINE
+               END-IF
+               IF WS-GROUP-SS-CODE = ZERO
+                   PERFORM 2910-WRITE-EXCEPTION
+                   MOVE 'MISSING SS CERTIFICATION CODE' TO DL-RULE-TEXT
+                   WRITE DQ-RULES-RPT-LINE FROM WS-DETAIL-LINE
+               END-IF
+               IF WS-GROUP-ZIP-CODE = ZERO
+                   PERFORM 2910-WRITE-EXCEPTION
+                   MOVE 'MISSING ZIP CODE' TO DL-RULE-TEXT
+                   WRITE DQ-RULES-RPT-LINE FROM WS-DETAIL-LINE
+               END-IF
+               IF WS-GROUP-PLAN-STATUS = ZERO AND
+                       WS-GROUP-REG-LINE-1 = SPACES
+                   PERFORM 2910-WRITE-EXCEPTION
+                   MOVE 'BLANK REGISTRATION NAME - OPEN ACCT' TO
+                       DL-RULE-TEXT
+                   WRITE DQ-RULES-RPT-LINE FROM WS-DETAIL-LINE
+               END-IF
+               MOVE 'N' TO WS-GROUP-OPEN-SW
+           END-IF.
+
+       2910-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-GROUP-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER.
+
+       3000-FINALIZE.
+           MOVE WS-ACCOUNTS-CHECKED TO SL-CHECKED-COUNT
+           MOVE WS-EXCEPTION-COUNT TO SL-EXCEPTION-COUNT
+           WRITE DQ-RULES-RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE ACCOUNT-MASTER-POSITION
+           CLOSE DQ-RULES-RPT-FILE.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-MASTER-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
