@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CROSS-FEED-SHARE-RECON-RPT.
+      ******************************************************************
+      *  Daily cross-feed share-balance reconciliation across
+      *  ACCOUNT-POSITION (APR.TIP03) and DIRECT-FINANCIAL-ACTIVITY
+      *  (DFA.TIP02) - the two feeds, alongside ACCOUNT-MASTER-POSITION,
+      *  that together describe an account's share position.  Yesterday's
+      *  APR TOTAL-SHARES-COUNT per account (PRIOR-APR-FILE) is loaded
+      *  into memory the same way AMP-MAINT-RPT loads its prior-day
+      *  table.  Today's DFA detail records are then applied against
+      *  that table, using SHARE-BALANCE-EFFECT-CODE to add, subtract
+      *  or ignore each TRANSACTION-SHARES-COUNT.  Finally today's APR
+      *  extract is walked and each account's TOTAL-SHARES-COUNT is
+      *  compared to prior-plus-activity; any account that doesn't tie
+      *  is written to the break report instead of surfacing later as
+      *  a customer or auditor complaint.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIOR-APR-FILE ASSIGN TO "PRIORNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DIRECT-FINANCIAL-ACTIVITY ASSIGN TO "DFANAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACCOUNT-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIOR-APR-FILE.
+       01  PRIOR-APR-RECORD.
+           05  PA-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  PA-FUND-CODE                      PIC 9(7).
+           05  PA-TOTAL-SHARES-COUNT             PIC 9(11)V9(4).
+       FD  DIRECT-FINANCIAL-ACTIVITY.
+       01  DFA-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  DIRECT-FINANCIAL-ACTIVITY-REC      VALUE 'DFA'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(28).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(22).
+               10  SHARE-BALANCE-EFFECT-CODE     PIC X(1).
+                   88  SHARE-BALANCE-ADD             VALUE 'A'.
+                   88  SHARE-BALANCE-SUBTRACT        VALUE 'S'.
+                   88  SHARE-BALANCE-NO-EFFECT       VALUE 'N'.
+               10  FILLER                        PIC X(24).
+               10  TRANSACTION-SHARES-COUNT      PIC 9(11)V9(4).
+               10  FILLER                        PIC X(37).
+       FD  ACCOUNT-POSITION.
+       01  APR-RECORD.
+           05  RECORD-TYPE-APR                   PIC X(3).
+               88  ACCOUNT-ACTIVITY-REC              VALUE 'APR'.
+           05  SEQUENCE-NUMBER-APR                PIC 9(3).
+           05  APR-DETAIL-RECORD-1.
+               10  FILLER                        PIC X(25).
+               10  APR-FUND-CODE                 PIC 9(7).
+               10  APR-CUSTOMER-ACCOUNT-NUMBER   PIC X(20).
+               10  FILLER                        PIC X(1).
+               10  APR-TOTAL-SHARES-COUNT        PIC 9(11)V9(4).
+               10  FILLER                        PIC X(86).
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-MAX-ACCOUNTS                       PIC 9(6) VALUE 100000.
+       01  WS-ACCOUNT-COUNT                      PIC 9(6) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-MATCHED-IDX                        PIC 9(6) VALUE ZERO.
+       01  WS-LOOKUP-ACCOUNT-NUMBER              PIC X(20) VALUE
+                                                  SPACES.
+       01  WS-EXPECTED-TOTAL                     PIC S9(11)V9(4)
+                                                  VALUE ZERO.
+       01  WS-VARIANCE                           PIC S9(11)V9(4)
+                                                  VALUE ZERO.
+       01  WS-ACCOUNTS-CHECKED                   PIC 9(7) VALUE ZERO.
+       01  WS-BREAK-COUNT                        PIC 9(7) VALUE ZERO.
+       01  SHARE-BALANCE-TABLE.
+           05  SHARE-BALANCE-ENTRY OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON WS-ACCOUNT-COUNT
+                   INDEXED BY BAL-IDX.
+               10  BT-CUSTOMER-ACCOUNT-NUMBER    PIC X(20).
+               10  BT-FUND-CODE                  PIC 9(7).
+               10  BT-PRIOR-SHARES-COUNT         PIC 9(11)V9(4).
+               10  BT-NET-ACTIVITY-COUNT         PIC S9(11)V9(4).
+       01  WS-HEADLINE-1                         PIC X(70) VALUE
+           'CROSS-FEED (APR/DFA) SHARE-BALANCE RECONCILIATION REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(90) VALUE
+           'ACCOUNT              PRIOR+ACTIVITY  TODAY-APR   VARIANCE'.
+       01  WS-DETAIL-LINE.
+           05  DL-ACCOUNT-NUMBER                 PIC X(20).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-EXPECTED-TOTAL                 PIC -Z(9)9.9999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-TODAY-TOTAL                    PIC Z(10)9.9999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-VARIANCE                       PIC -Z(9)9.9999.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'ACCOUNTS CHECKED: '.
+           05  SL-CHECKED-COUNT                  PIC ZZZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   BREAKS: '.
+           05  SL-BREAK-COUNT                    PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-PRIOR-APR
+           PERFORM 2000-APPLY-DFA-ACTIVITY
+           PERFORM 3000-CHECK-TODAY-APR
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+
+       1000-LOAD-PRIOR-APR.
+           OPEN INPUT PRIOR-APR-FILE
+           PERFORM 1100-READ-PRIOR
+           CLOSE PRIOR-APR-FILE.
+
+       1100-READ-PRIOR.
+           READ PRIOR-APR-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-ACCOUNT-COUNT < WS-MAX-ACCOUNTS
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       SET BAL-IDX TO WS-ACCOUNT-COUNT
+                       MOVE PA-CUSTOMER-ACCOUNT-NUMBER TO
+                           BT-CUSTOMER-ACCOUNT-NUMBER (BAL-IDX)
+                       MOVE PA-FUND-CODE TO BT-FUND-CODE (BAL-IDX)
+                       MOVE PA-TOTAL-SHARES-COUNT TO
+                           BT-PRIOR-SHARES-COUNT (BAL-IDX)
+                       MOVE ZERO TO BT-NET-ACTIVITY-COUNT (BAL-IDX)
+                       PERFORM 1100-READ-PRIOR
+                   END-IF
+           END-READ.
+
+       2000-APPLY-DFA-ACTIVITY.
+           OPEN INPUT DIRECT-FINANCIAL-ACTIVITY
+           PERFORM 2100-READ-DFA
+               UNTIL WS-EOF
+           CLOSE DIRECT-FINANCIAL-ACTIVITY
+           MOVE 'N' TO WS-EOF-SW.
+
+       2100-READ-DFA.
+           READ DIRECT-FINANCIAL-ACTIVITY
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   IF DIRECT-FINANCIAL-ACTIVITY-REC
+                       AND SEQUENCE-NUMBER = 1
+                       AND (SHARE-BALANCE-ADD OR SHARE-BALANCE-SUBTRACT)
+                       MOVE CUSTOMER-ACCOUNT-NUMBER TO
+                           WS-LOOKUP-ACCOUNT-NUMBER
+                       PERFORM 2200-LOOKUP-ACCOUNT
+                       IF NOT WS-FOUND
+                           PERFORM 2300-ADD-NEW-ACCOUNT
+                       END-IF
+                       IF SHARE-BALANCE-ADD
+                           ADD TRANSACTION-SHARES-COUNT TO
+                               BT-NET-ACTIVITY-COUNT (WS-MATCHED-IDX)
+                       ELSE
+                           SUBTRACT TRANSACTION-SHARES-COUNT FROM
+                               BT-NET-ACTIVITY-COUNT (WS-MATCHED-IDX)
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2200-LOOKUP-ACCOUNT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING BAL-IDX FROM 1 BY 1
+               UNTIL BAL-IDX > WS-ACCOUNT-COUNT OR WS-FOUND
+               IF BT-CUSTOMER-ACCOUNT-NUMBER (BAL-IDX)
+                       = WS-LOOKUP-ACCOUNT-NUMBER
+                   SET WS-FOUND TO TRUE
+                   SET WS-MATCHED-IDX TO BAL-IDX
+               END-IF
+           END-PERFORM.
+
+       2300-ADD-NEW-ACCOUNT.
+           IF WS-ACCOUNT-COUNT < WS-MAX-ACCOUNTS
+               ADD 1 TO WS-ACCOUNT-COUNT
+               SET BAL-IDX TO WS-ACCOUNT-COUNT
+               MOVE WS-LOOKUP-ACCOUNT-NUMBER TO
+                   BT-CUSTOMER-ACCOUNT-NUMBER (BAL-IDX)
+               MOVE FUND-CODE TO BT-FUND-CODE (BAL-IDX)
+               MOVE ZERO TO BT-PRIOR-SHARES-COUNT (BAL-IDX)
+               MOVE ZERO TO BT-NET-ACTIVITY-COUNT (BAL-IDX)
+               SET WS-FOUND TO TRUE
+               SET WS-MATCHED-IDX TO BAL-IDX
+           END-IF.
+
+       3000-CHECK-TODAY-APR.
+           OPEN INPUT ACCOUNT-POSITION
+           OPEN OUTPUT RECON-REPORT-FILE
+           WRITE RECON-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE RECON-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 3100-READ-APR
+               UNTIL WS-EOF
+           CLOSE ACCOUNT-POSITION.
+
+       3100-READ-APR.
+           READ ACCOUNT-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   IF ACCOUNT-ACTIVITY-REC AND SEQUENCE-NUMBER-APR = 1
+                       PERFORM 3200-CHECK-ACCOUNT
+                   END-IF
+           END-READ.
+
+       3200-CHECK-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           MOVE APR-CUSTOMER-ACCOUNT-NUMBER TO WS-LOOKUP-ACCOUNT-NUMBER
+           PERFORM 2200-LOOKUP-ACCOUNT
+           IF WS-FOUND
+               COMPUTE WS-EXPECTED-TOTAL =
+                   BT-PRIOR-SHARES-COUNT (WS-MATCHED-IDX)
+                   + BT-NET-ACTIVITY-COUNT (WS-MATCHED-IDX)
+           ELSE
+               MOVE ZERO TO WS-EXPECTED-TOTAL
+           END-IF
+           COMPUTE WS-VARIANCE =
+               APR-TOTAL-SHARES-COUNT - WS-EXPECTED-TOTAL
+           IF WS-VARIANCE NOT = ZERO
+               ADD 1 TO WS-BREAK-COUNT
+               MOVE APR-CUSTOMER-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER
+               MOVE WS-EXPECTED-TOTAL TO DL-EXPECTED-TOTAL
+               MOVE APR-TOTAL-SHARES-COUNT TO DL-TODAY-TOTAL
+               MOVE WS-VARIANCE TO DL-VARIANCE
+               WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       9000-FINALIZE.
+           MOVE WS-ACCOUNTS-CHECKED TO SL-CHECKED-COUNT
+           MOVE WS-BREAK-COUNT TO SL-BREAK-COUNT
+           WRITE RECON-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE RECON-REPORT-FILE.
