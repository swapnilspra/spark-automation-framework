@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRIVAL-MONITOR-RPT.
+      ******************************************************************
+      *  Pre-load file arrival monitor for the overnight batch window.
+      *  Reads a parameter file listing, per feed, the inbound file
+      *  name to probe for (SDCM-BALANCING-DATA, DIVIDEND-REFRESHER,
+      *  ACCOUNT-MASTER-POSITION, ACCOUNT-POSITION, DIRECT-FINANCIAL-
+      *  ACTIVITY and 858-REPORT) and the cutoff time (HHMM, 24-hour)
+      *  by which it is expected to have landed.  For each feed this
+      *  program attempts to open the named file; if it isn't there
+      *  and the current time is already past that feed's cutoff, an
+      *  alert row is written for operations to page on, instead of
+      *  the missing feed only being noticed when the morning reports
+      *  come up short or empty.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRIVAL-PARM-FILE ASSIGN TO "PARMNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PROBE-FILE ASSIGN TO WS-PROBE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PROBE-FS.
+           SELECT ALERT-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARRIVAL-PARM-FILE.
+       01  ARRIVAL-PARM-RECORD.
+           05  AP-FEED-NAME                      PIC X(24).
+           05  AP-FEED-FILE-NAME                 PIC X(40).
+           05  AP-CUTOFF-TIME                    PIC 9(4).
+       FD  PROBE-FILE.
+       01  PROBE-RECORD                          PIC X(500).
+       FD  ALERT-RPT-FILE.
+       01  ALERT-RPT-LINE                        PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-PROBE-FILENAME                     PIC X(40) VALUE
+                                                  SPACES.
+       01  WS-PROBE-FS                           PIC X(2) VALUE '00'.
+       01  WS-CURRENT-TIME                       PIC 9(4) VALUE ZERO.
+       01  WS-FEED-COUNT                         PIC 9(3) VALUE ZERO.
+       01  WS-LATE-COUNT                         PIC 9(3) VALUE ZERO.
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'OVERNIGHT BATCH WINDOW FILE ARRIVAL MONITOR'.
+       01  WS-COLUMN-LINE                        PIC X(90) VALUE
+           'FEED                     CUTOFF  STATUS'.
+       01  WS-DETAIL-LINE.
+           05  DL-FEED-NAME                      PIC X(24).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-CUTOFF-TIME                    PIC 9999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-STATUS                         PIC X(30).
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(20) VALUE
+               'FEEDS CHECKED: '.
+           05  SL-FEED-COUNT                     PIC ZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   LATE/MISSING: '.
+           05  SL-LATE-COUNT                     PIC ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PARM
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:4)) TO
+               WS-CURRENT-TIME
+           OPEN INPUT ARRIVAL-PARM-FILE
+           OPEN OUTPUT ALERT-RPT-FILE
+           WRITE ALERT-RPT-LINE FROM WS-HEADLINE-1
+           WRITE ALERT-RPT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-PARM.
+           ADD 1 TO WS-FEED-COUNT
+           MOVE AP-FEED-NAME TO DL-FEED-NAME
+           MOVE AP-CUTOFF-TIME TO DL-CUTOFF-TIME
+           MOVE AP-FEED-FILE-NAME TO WS-PROBE-FILENAME
+           OPEN INPUT PROBE-FILE
+           IF WS-PROBE-FS = '00'
+               MOVE 'ARRIVED' TO DL-STATUS
+               CLOSE PROBE-FILE
+           ELSE
+               IF WS-CURRENT-TIME >= AP-CUTOFF-TIME
+                   ADD 1 TO WS-LATE-COUNT
+                   MOVE '*** LATE/MISSING - PAGE OPS ***' TO DL-STATUS
+               ELSE
+                   MOVE 'NOT YET DUE' TO DL-STATUS
+               END-IF
+           END-IF
+           WRITE ALERT-RPT-LINE FROM WS-DETAIL-LINE
+           PERFORM 9100-READ-NEXT.
+
+       3000-FINALIZE.
+           MOVE WS-FEED-COUNT TO SL-FEED-COUNT
+           MOVE WS-LATE-COUNT TO SL-LATE-COUNT
+           WRITE ALERT-RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE ARRIVAL-PARM-FILE
+           CLOSE ALERT-RPT-FILE.
+
+       9100-READ-NEXT.
+           READ ARRIVAL-PARM-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
