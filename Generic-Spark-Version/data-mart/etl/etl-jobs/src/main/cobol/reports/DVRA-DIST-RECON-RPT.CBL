@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DVRA-DIST-RECON-RPT.
+      ******************************************************************
+      *  Current-vs-prior distribution reconciliation for
+      *  DIVIDEND-REFRESHER (DVRA.TIP01).  DETAIL-RECORD-1 (posted
+      *  DISTRIBUTION-AMOUNT), DETAIL-RECORD-3 (CUR- fields) and
+      *  DETAIL-RECORD-4 (PREV- fields) are all REDEFINES of the same
+      *  01-level and arrive as consecutive physical records for one
+      *  account, selected by SEQUENCE-NUMBER (1, 3, 4) - there is no
+      *  common key across the three REDEFINES, so this program groups
+      *  by file order: a SEQUENCE-NUMBER of 1 starts a new account
+      *  group, and the group is reconciled when the next SEQUENCE-
+      *  NUMBER 1 (or end of file) closes it.  For each account this
+      *  computes CUR minus PREV for every distribution component and
+      *  flags a group where the sum of the deltas doesn't match that
+      *  day's posted DISTRIBUTION-AMOUNT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVIDEND-REFRESHER ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIVIDEND-REFRESHER.
+       01  DIVIDEND-REFRESHER-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  DIVIDEND-REFRESHER-REC             VALUE 'DVR'.
+               88  CAP-GAIN-REFRESHER                VALUE 'CGR'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(16).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(73).
+               10  DISTRIBUTION-AMOUNT           PIC 9(13)V9(2).
+               10  FILLER                        PIC X(30).
+           05  DETAIL-RECORD-3 REDEFINES DETAIL-RECORD-1.
+               10  CUR-INCOME-DIVIDENDS          PIC 9(13)V9(2).
+               10  CUR-LONG-TERM-CAP-GAINS       PIC 9(13)V9(2).
+               10  CUR-SHORT-TERM-CAP-GAINS      PIC 9(13)V9(2).
+               10  FILLER                        PIC X(45).
+               10  FINS-ACCOUNT-ID               PIC X(20).
+               10  FILLER                        PIC X(44).
+           05  DETAIL-RECORD-4 REDEFINES DETAIL-RECORD-1.
+               10  PREV-INCOME-DIVIDENDS         PIC 9(13)V9(2).
+               10  PREV-LONG-TERM-CAP-GAINS      PIC 9(13)V9(2).
+               10  PREV-SHORT-TERM-CAP-GAINS     PIC 9(13)V9(2).
+               10  FILLER                        PIC X(60).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(29).
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-HAVE-POSTED-SW                     PIC X(1) VALUE 'N'.
+           88  WS-HAVE-POSTED                        VALUE 'Y'.
+       01  WS-HAVE-CUR-SW                        PIC X(1) VALUE 'N'.
+           88  WS-HAVE-CUR                           VALUE 'Y'.
+       01  WS-HAVE-PREV-SW                       PIC X(1) VALUE 'N'.
+           88  WS-HAVE-PREV                          VALUE 'Y'.
+       01  WS-GROUP-ACCOUNT-ID                   PIC X(20) VALUE SPACES.
+       01  WS-POSTED-AMOUNT                      PIC 9(13)V9(2)
+                                                  VALUE ZERO.
+       01  WS-CUR-INCOME-DIV                     PIC 9(13)V9(2)
+                                                  VALUE ZERO.
+       01  WS-CUR-LTCG                           PIC 9(13)V9(2)
+                                                  VALUE ZERO.
+       01  WS-CUR-STCG                           PIC 9(13)V9(2)
+                                                  VALUE ZERO.
+       01  WS-PREV-INCOME-DIV                    PIC 9(13)V9(2)
+                                                  VALUE ZERO.
+       01  WS-PREV-LTCG                          PIC 9(13)V9(2)
+                                                  VALUE ZERO.
+       01  WS-PREV-STCG                          PIC 9(13)V9(2)
+                                                  VALUE ZERO.
+       01  WS-DELTA-TOTAL                        PIC S9(14)V9(2)
+                                                  VALUE ZERO.
+       01  WS-GROUP-COUNT                        PIC 9(7) VALUE ZERO.
+       01  WS-BREAK-COUNT                        PIC 9(7) VALUE ZERO.
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'DVRA CURRENT-VS-PRIOR DISTRIBUTION RECONCILIATION REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(70) VALUE
+           'ACCOUNT-ID           POSTED-AMT    DELTA-TOTAL   STATUS'.
+       01  WS-DETAIL-LINE.
+           05  DL-ACCOUNT-ID                     PIC X(20).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-POSTED-AMT                     PIC Z(11)9.99.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-DELTA-TOTAL                    PIC -Z(10)9.99.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-STATUS                         PIC X(20).
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'ACCOUNTS RECONCILED: '.
+           05  SL-GROUP-COUNT                    PIC ZZZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   BREAKS: '.
+           05  SL-BREAK-COUNT                    PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 2900-RECONCILE-GROUP
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIVIDEND-REFRESHER
+           OPEN OUTPUT RECON-REPORT-FILE
+           WRITE RECON-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE RECON-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           IF DIVIDEND-REFRESHER-REC OR CAP-GAIN-REFRESHER
+               EVALUATE SEQUENCE-NUMBER
+                   WHEN 1
+                       PERFORM 2900-RECONCILE-GROUP
+                       PERFORM 2100-START-GROUP
+                   WHEN 3
+                       PERFORM 2200-CAPTURE-CUR
+                   WHEN 4
+                       PERFORM 2300-CAPTURE-PREV
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-START-GROUP.
+           MOVE CUSTOMER-ACCOUNT-NUMBER IN DETAIL-RECORD-1 TO
+               WS-GROUP-ACCOUNT-ID
+           MOVE DISTRIBUTION-AMOUNT TO WS-POSTED-AMOUNT
+           SET WS-HAVE-POSTED TO TRUE.
+
+       2200-CAPTURE-CUR.
+           IF WS-GROUP-ACCOUNT-ID = SPACES
+               MOVE FINS-ACCOUNT-ID TO WS-GROUP-ACCOUNT-ID
+           END-IF
+           MOVE CUR-INCOME-DIVIDENDS TO WS-CUR-INCOME-DIV
+           MOVE CUR-LONG-TERM-CAP-GAINS TO WS-CUR-LTCG
+           MOVE CUR-SHORT-TERM-CAP-GAINS TO WS-CUR-STCG
+           SET WS-HAVE-CUR TO TRUE.
+
+       2300-CAPTURE-PREV.
+           MOVE PREV-INCOME-DIVIDENDS TO WS-PREV-INCOME-DIV
+           MOVE PREV-LONG-TERM-CAP-GAINS TO WS-PREV-LTCG
+           MOVE PREV-SHORT-TERM-CAP-GAINS TO WS-PREV-STCG
+           SET WS-HAVE-PREV TO TRUE.
+
+       2900-RECONCILE-GROUP.
+           IF WS-HAVE-POSTED AND WS-HAVE-CUR AND WS-HAVE-PREV
+               ADD 1 TO WS-GROUP-COUNT
+               COMPUTE WS-DELTA-TOTAL =
+                   (WS-CUR-INCOME-DIV - WS-PREV-INCOME-DIV)
+                 + (WS-CUR-LTCG - WS-PREV-LTCG)
+                 + (WS-CUR-STCG - WS-PREV-STCG)
+               MOVE WS-GROUP-ACCOUNT-ID TO DL-ACCOUNT-ID
+               MOVE WS-POSTED-AMOUNT TO DL-POSTED-AMT
+               MOVE WS-DELTA-TOTAL TO DL-DELTA-TOTAL
+               IF WS-DELTA-TOTAL = WS-POSTED-AMOUNT
+                   MOVE 'OK' TO DL-STATUS
+               ELSE
+                   ADD 1 TO WS-BREAK-COUNT
+                   MOVE '*** BREAK ***' TO DL-STATUS
+               END-IF
+               WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF
+           PERFORM 2950-RESET-GROUP.
+
+       2950-RESET-GROUP.
+           MOVE SPACES TO WS-GROUP-ACCOUNT-ID
+           MOVE ZERO TO WS-POSTED-AMOUNT
+           MOVE ZERO TO WS-CUR-INCOME-DIV WS-CUR-LTCG WS-CUR-STCG
+           MOVE ZERO TO WS-PREV-INCOME-DIV WS-PREV-LTCG WS-PREV-STCG
+           MOVE 'N' TO WS-HAVE-POSTED-SW
+           MOVE 'N' TO WS-HAVE-CUR-SW
+           MOVE 'N' TO WS-HAVE-PREV-SW.
+
+       3000-FINALIZE.
+           MOVE WS-GROUP-COUNT TO SL-GROUP-COUNT
+           MOVE WS-BREAK-COUNT TO SL-BREAK-COUNT
+           WRITE RECON-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE DIVIDEND-REFRESHER
+           CLOSE RECON-REPORT-FILE.
+
+       9100-READ-NEXT.
+           READ DIVIDEND-REFRESHER
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
