@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 858-VARIANCE-RPT.
+      ******************************************************************
+      *  Pre-agreement vs eligible vs actual compensation variance
+      *  report for 858-REPORT (MTF.R00858).  Each DETAIL-RECORD-AREA
+      *  record carries PREAGREE-COMPENSATION-AT, ELIGIBLE-
+      *  COMPENSATION-AT and TOTAL-COMPENSATION-AT (the actual paid
+      *  amount) for the same payee/fund/fee combination.  This
+      *  program flags any record where either variance - preagree to
+      *  eligible, or eligible to actual - exceeds a configurable
+      *  tolerance percentage read from a parameter file, defaulting to
+      *  a small tolerance when no parameter is supplied.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 858-REPORT-FILE ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TOLERANCE-PARM ASSIGN TO "PARMNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT VARIANCE-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  858-REPORT-FILE.
+       01  858-REPORT-RECORD.
+           05  RECORD-TYPE-CD                    PIC X(1).
+               88  RECORD-TYPE-HEADER                VALUE 'H'.
+               88  RECORD-TYPE-DETAIL                VALUE 'D'.
+           05  HEADER-RECORD-AREA                PIC X(209).
+           05  DETAIL-RECORD-AREA REDEFINES HEADER-RECORD-AREA.
+               10  CMPN-PAYEE-TYPE-CD            PIC X(3).
+               10  FINANCIAL-INST-ID             PIC 9(7).
+               10  FILLER                        PIC X(40).
+               10  FUND-CODE                     PIC 9(7).
+               10  FILLER                        PIC X(10).
+               10  SEC-ISS-ID                    PIC X(9).
+               10  FILLER                        PIC X(9).
+               10  FILLER                        PIC X(15).
+               10  PREAGREE-AVERAGE-ASSETS-AT    PIC 9(15)V9(2).
+               10  PREAGREE-COMPENSATION-AT      PIC 9(15)V9(2).
+               10  FILLER                        PIC X(1).
+               10  FILLER                        PIC X(5).
+               10  FILLER                        PIC X(15).
+               10  ELIGIBLE-AVERAGE-ASSETS-AT    PIC 9(15)V9(2).
+               10  ELIGIBLE-COMPENSATION-AT      PIC 9(15)V9(2).
+               10  TOTAL-COMPENSATION-AT         PIC 9(13)V9(2).
+               10  FILLER                        PIC X(5).
+       FD  TOLERANCE-PARM.
+       01  TOLERANCE-PARM-RECORD.
+           05  PARM-TOLERANCE-PCT                PIC 9(3)V9(2).
+       FD  VARIANCE-RPT-FILE.
+       01  VARIANCE-RPT-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-TOLERANCE-PCT                      PIC 9(3)V9(2)
+                                                  VALUE 5.00.
+       01  WS-PREAGREE-TO-ELIGIBLE-PCT           PIC S9(5)V9(2)
+                                                  VALUE ZERO.
+       01  WS-ELIGIBLE-TO-ACTUAL-PCT             PIC S9(5)V9(2)
+                                                  VALUE ZERO.
+       01  WS-DETAIL-COUNT                       PIC 9(7) VALUE ZERO.
+       01  WS-VARIANCE-COUNT                     PIC 9(7) VALUE ZERO.
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           '858 PRE-AGREEMENT/ELIGIBLE/ACTUAL VARIANCE REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(100) VALUE
+           'FUND-CODE  PREAGREE-AT  ELIGIBLE-AT  ACTUAL-AT  VAR1  VAR2'.
+       01  WS-DETAIL-LINE.
+           05  DL-FUND-CODE                      PIC 9(7).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-PREAGREE-AT                    PIC Z(13)9.99.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-ELIGIBLE-AT                    PIC Z(13)9.99.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-ACTUAL-AT                      PIC Z(11)9.99.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-VAR1-PCT                       PIC -ZZZ9.99.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-VAR2-PCT                       PIC -ZZZ9.99.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'DETAIL RECORDS: '.
+           05  SL-DETAIL-COUNT                   PIC ZZZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   VARIANCES: '.
+           05  SL-VARIANCE-COUNT                 PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-TOLERANCE-PARM
+           OPEN INPUT 858-REPORT-FILE
+           OPEN OUTPUT VARIANCE-RPT-FILE
+           WRITE VARIANCE-RPT-LINE FROM WS-HEADLINE-1
+           WRITE VARIANCE-RPT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       1100-LOAD-TOLERANCE-PARM.
+           OPEN INPUT TOLERANCE-PARM
+           READ TOLERANCE-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-TOLERANCE-PCT TO WS-TOLERANCE-PCT
+           END-READ
+           CLOSE TOLERANCE-PARM.
+
+       2000-PROCESS-FILE.
+           IF RECORD-TYPE-DETAIL
+               PERFORM 2100-CHECK-VARIANCE
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-CHECK-VARIANCE.
+           ADD 1 TO WS-DETAIL-COUNT
+           MOVE ZERO TO WS-PREAGREE-TO-ELIGIBLE-PCT
+           MOVE ZERO TO WS-ELIGIBLE-TO-ACTUAL-PCT
+           IF PREAGREE-COMPENSATION-AT > 0
+               COMPUTE WS-PREAGREE-TO-ELIGIBLE-PCT ROUNDED =
+                   ((ELIGIBLE-COMPENSATION-AT
+                     - PREAGREE-COMPENSATION-AT) * 100)
+                   / PREAGREE-COMPENSATION-AT
+           END-IF
+           IF ELIGIBLE-COMPENSATION-AT > 0
+               COMPUTE WS-ELIGIBLE-TO-ACTUAL-PCT ROUNDED =
+                   ((TOTAL-COMPENSATION-AT
+                     - ELIGIBLE-COMPENSATION-AT) * 100)
+                   / ELIGIBLE-COMPENSATION-AT
+           END-IF
+           IF FUNCTION ABS(WS-PREAGREE-TO-ELIGIBLE-PCT) >
+                   WS-TOLERANCE-PCT
+               OR FUNCTION ABS(WS-ELIGIBLE-TO-ACTUAL-PCT) >
+                   WS-TOLERANCE-PCT
+               ADD 1 TO WS-VARIANCE-COUNT
+               MOVE FUND-CODE TO DL-FUND-CODE
+               MOVE PREAGREE-COMPENSATION-AT TO DL-PREAGREE-AT
+               MOVE ELIGIBLE-COMPENSATION-AT TO DL-ELIGIBLE-AT
+               MOVE TOTAL-COMPENSATION-AT TO DL-ACTUAL-AT
+               MOVE WS-PREAGREE-TO-ELIGIBLE-PCT TO DL-VAR1-PCT
+               MOVE WS-ELIGIBLE-TO-ACTUAL-PCT TO DL-VAR2-PCT
+               WRITE VARIANCE-RPT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       3000-FINALIZE.
+           MOVE WS-DETAIL-COUNT TO SL-DETAIL-COUNT
+           MOVE WS-VARIANCE-COUNT TO SL-VARIANCE-COUNT
+           WRITE VARIANCE-RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE 858-REPORT-FILE
+           CLOSE VARIANCE-RPT-FILE.
+
+       9100-READ-NEXT.
+           READ 858-REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
