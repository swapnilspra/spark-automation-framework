@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DVRA-DIST-SUMMARY-RPT.
+      ******************************************************************
+      *  Daily distribution-type summary report for DIVIDEND-REFRESHER
+      *  (DVRA.TIP01).  Each CGH/DVH header record carries the
+      *  FUND-CODE and DISTRIBUTION-TYPE-CODE for the group of CGR/DVR
+      *  detail records that follow it; this program totals the
+      *  DETAIL-RECORD-1 DISTRIBUTION-AMOUNT by FUND-CODE and
+      *  distribution type so fund accounting can see total dividends
+      *  vs. total cap gains paid per fund in one report.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVIDEND-REFRESHER ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIVIDEND-REFRESHER.
+       01  DIVIDEND-REFRESHER-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  CAP-GAIN-HEADER                   VALUE 'CGH'.
+               88  CAP-GAIN-REFRESHER                VALUE 'CGR'.
+               88  DIVIDEND-HEADER                   VALUE 'DVH'.
+               88  DIVIDEND-REFRESHER-REC             VALUE 'DVR'.
+               88  FOREIGN-TAX-CREDIT-HEADER         VALUE 'FTH'.
+               88  FOREIGN-TAX-CREDIT-REFRESHER      VALUE 'FTR'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  HEADER-RECORD-1.
+               10  FILLER                        PIC X(33).
+               10  FUND-CODE                     PIC 9(7).
+               10  FILLER                        PIC X(30).
+               10  DISTRIBUTION-TYPE-CODE        PIC X(1).
+                   88  DISTRIBUTION-DIVIDEND         VALUE '0'.
+                   88  DISTRIBUTION-CAP-GAIN-SHORT   VALUE '1'.
+                   88  DISTRIBUTION-CAP-GAIN-LONG    VALUE '2'.
+                   88  DISTRIBUTION-STOCK-SPLIT      VALUE '3'.
+               10  FILLER                        PIC X(83).
+           05  DETAIL-RECORD-1 REDEFINES HEADER-RECORD-1.
+               10  FILLER                        PIC X(109).
+               10  DISTRIBUTION-AMOUNT           PIC 9(13)V9(2).
+               10  FILLER                        PIC X(30).
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE                   PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-CUR-FUND-CODE                      PIC 9(7) VALUE ZERO.
+       01  WS-CUR-DIST-TYPE                      PIC X(1) VALUE SPACE.
+       01  WS-MAX-GROUPS                         PIC 9(5) VALUE 2000.
+       01  WS-GROUP-COUNT                        PIC 9(5) VALUE ZERO.
+       01  WS-GROUP-IDX                          PIC 9(5) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  DIST-SUMMARY-TABLE.
+           05  DIST-SUMMARY-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-GROUP-COUNT
+                   INDEXED BY DIST-SUM-IDX.
+               10  DS-FUND-CODE                  PIC 9(7).
+               10  DS-DIST-TYPE                  PIC X(1).
+               10  DS-TOTAL-AMOUNT                PIC 9(15)V9(2).
+               10  DS-DETAIL-COUNT                PIC 9(7).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'DIVIDEND REFRESHER - DISTRIBUTION-TYPE SUMMARY REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(60) VALUE
+           'FUND-CODE  DIST-TYPE       COUNT       TOTAL-AMOUNT'.
+       01  WS-DETAIL-LINE.
+           05  DL-FUND-CODE                      PIC 9(7).
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-DIST-TYPE                      PIC X(18).
+           05  DL-COUNT                          PIC ZZZZZZ9.
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-TOTAL-AMOUNT                   PIC Z(13)9.99.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9900-CLOSE-FILES
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIVIDEND-REFRESHER
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           WRITE SUMMARY-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE SUMMARY-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           EVALUATE TRUE
+               WHEN DIVIDEND-HEADER OR CAP-GAIN-HEADER
+                   MOVE FUND-CODE TO WS-CUR-FUND-CODE
+                   MOVE DISTRIBUTION-TYPE-CODE TO WS-CUR-DIST-TYPE
+               WHEN DIVIDEND-REFRESHER-REC OR CAP-GAIN-REFRESHER
+                   PERFORM 2100-ACCUMULATE-DETAIL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 9100-READ-NEXT.
+
+       2100-ACCUMULATE-DETAIL.
+           PERFORM 2200-FIND-OR-ADD-GROUP
+           ADD DISTRIBUTION-AMOUNT TO
+               DS-TOTAL-AMOUNT (DIST-SUM-IDX)
+           ADD 1 TO DS-DETAIL-COUNT (DIST-SUM-IDX).
+
+       2200-FIND-OR-ADD-GROUP.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-GROUP-IDX FROM 1 BY 1
+               UNTIL WS-GROUP-IDX > WS-GROUP-COUNT
+                   OR WS-FOUND
+               IF DS-FUND-CODE (WS-GROUP-IDX) = WS-CUR-FUND-CODE
+                   AND DS-DIST-TYPE (WS-GROUP-IDX) = WS-CUR-DIST-TYPE
+                   SET WS-FOUND TO TRUE
+                   SET DIST-SUM-IDX TO WS-GROUP-IDX
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-GROUP-COUNT < WS-MAX-GROUPS
+               ADD 1 TO WS-GROUP-COUNT
+               SET DIST-SUM-IDX TO WS-GROUP-COUNT
+               MOVE WS-CUR-FUND-CODE TO DS-FUND-CODE (DIST-SUM-IDX)
+               MOVE WS-CUR-DIST-TYPE TO DS-DIST-TYPE (DIST-SUM-IDX)
+               MOVE ZERO TO DS-TOTAL-AMOUNT (DIST-SUM-IDX)
+               MOVE ZERO TO DS-DETAIL-COUNT (DIST-SUM-IDX)
+           END-IF.
+
+       3000-PRINT-SUMMARY.
+           PERFORM VARYING DIST-SUM-IDX FROM 1 BY 1
+               UNTIL DIST-SUM-IDX > WS-GROUP-COUNT
+               MOVE DS-FUND-CODE (DIST-SUM-IDX) TO DL-FUND-CODE
+               EVALUATE DS-DIST-TYPE (DIST-SUM-IDX)
+                   WHEN '0' MOVE 'DIVIDEND' TO DL-DIST-TYPE
+                   WHEN '1' MOVE 'SHORT-TERM CAP GAIN' TO DL-DIST-TYPE
+                   WHEN '2' MOVE 'LONG-TERM CAP GAIN' TO DL-DIST-TYPE
+                   WHEN '3' MOVE 'STOCK SPLIT' TO DL-DIST-TYPE
+                   WHEN OTHER MOVE 'UNKNOWN' TO DL-DIST-TYPE
+               END-EVALUATE
+               MOVE DS-DETAIL-COUNT (DIST-SUM-IDX) TO DL-COUNT
+               MOVE DS-TOTAL-AMOUNT (DIST-SUM-IDX) TO DL-TOTAL-AMOUNT
+               WRITE SUMMARY-REPORT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       9100-READ-NEXT.
+           READ DIVIDEND-REFRESHER
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+       9900-CLOSE-FILES.
+           CLOSE DIVIDEND-REFRESHER
+           CLOSE SUMMARY-REPORT-FILE.
