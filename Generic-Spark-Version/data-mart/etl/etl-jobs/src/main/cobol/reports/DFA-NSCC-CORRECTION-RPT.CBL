@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFA-NSCC-CORRECTION-RPT.
+      ******************************************************************
+      *  NSCC correction tracking report for DIRECT-FINANCIAL-ACTIVITY
+      *  (DFA.TIP02).  DETAIL-RECORD-6-AREA (SEQUENCE-NUMBER 6) carries
+      *  NSCC-CONTROL-NUMBER and NSCC-CORRECTION-CODE.  This program
+      *  lists every trade whose NSCC-CORRECTION-CODE is not blank
+      *  (NSCC-CORRECTION-YES 'C' thru 'N', or NSCC-CORRECTION-POST-STL
+      *  'P') along with its NSCC control number, and accumulates a
+      *  count of corrections by correction code.  DETAIL-RECORD-6-AREA
+      *  carries no customer account number - AFL-FI-ID and
+      *  AFL-FI-BR-ID (the clearing firm and branch that submitted the
+      *  correction) are the only identifying fields it does carry, so
+      *  they are printed in place of an account column.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIRECT-FINANCIAL-ACTIVITY ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NSCC-CORRECTION-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIRECT-FINANCIAL-ACTIVITY.
+       01  DFA-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  DIRECT-FINANCIAL-ACTIVITY-REC      VALUE 'DFA'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-6-AREA.
+               10  NSCC-CONTROL-NUMBER           PIC X(15).
+               10  NSCC-CORRECTION-CODE          PIC X(1).
+                   88  NSCC-CORRECTION-NO            VALUE SPACE.
+                   88  NSCC-CORRECTION-YES           VALUE 'C' THRU
+                                                            'N'.
+                   88  NSCC-CORRECTION-POST-STL      VALUE 'P'.
+               10  AFL-FI-ID                     PIC 9(7).
+               10  AFL-FI-BR-ID                  PIC X(9).
+               10  AFL-FI-BR-REP-ID              PIC X(9).
+               10  AFL-FI-PCS-ROL-CD             PIC X(1).
+                   88  AFL-FI-PCS-ROL-CLEARING       VALUE 'C'.
+                   88  AFL-FI-PCS-ROL-EXECUTING      VALUE 'E'.
+                   88  AFL-FI-PCS-ROL-NA             VALUE 'Z'.
+               10  FILLER                        PIC X(112).
+       FD  NSCC-CORRECTION-RPT-FILE.
+       01  NSCC-CORRECTION-RPT-LINE              PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-CORRECTION-COUNT                   PIC 9(7) VALUE ZERO.
+       01  WS-MAX-CODES                          PIC 9(3) VALUE 40.
+       01  WS-CODE-COUNT                         PIC 9(3) VALUE ZERO.
+       01  WS-CODE-IDX                           PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  CORRECTION-CODE-TABLE.
+           05  CORRECTION-CODE-ENTRY OCCURS 1 TO 40 TIMES
+                   DEPENDING ON WS-CODE-COUNT
+                   INDEXED BY CODE-IDX.
+               10  CC-CORRECTION-CODE            PIC X(1).
+               10  CC-CORRECTION-COUNT           PIC 9(7).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'DFA NSCC CORRECTION TRACKING REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(90) VALUE
+           'FI-ID   BR-ID     NSCC-CONTROL-NUMBER    CORR-CODE'.
+       01  WS-DETAIL-LINE.
+           05  DL-FI-ID                          PIC 9(7).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-BR-ID                          PIC X(9).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-NSCC-CONTROL-NUMBER            PIC X(15).
+           05  FILLER                            PIC X(4) VALUE SPACES.
+           05  DL-CORRECTION-CODE                PIC X(1).
+       01  WS-CODE-SUMMARY-LINE.
+           05  FILLER                            PIC X(20) VALUE
+               'CORRECTION CODE '.
+           05  CS-CORRECTION-CODE                PIC X(1).
+           05  FILLER                            PIC X(10) VALUE
+               ' COUNT: '.
+           05  CS-CORRECTION-COUNT               PIC ZZZZZZ9.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'TOTAL CORRECTIONS: '.
+           05  SL-CORRECTION-COUNT                PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIRECT-FINANCIAL-ACTIVITY
+           OPEN OUTPUT NSCC-CORRECTION-RPT-FILE
+           WRITE NSCC-CORRECTION-RPT-LINE FROM WS-HEADLINE-1
+           WRITE NSCC-CORRECTION-RPT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           IF DIRECT-FINANCIAL-ACTIVITY-REC AND SEQUENCE-NUMBER = 6
+               AND NOT NSCC-CORRECTION-NO
+               PERFORM 2100-PRINT-CORRECTION
+               PERFORM 2200-ACCUMULATE-CODE
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-PRINT-CORRECTION.
+           ADD 1 TO WS-CORRECTION-COUNT
+           MOVE AFL-FI-ID TO DL-FI-ID
+           MOVE AFL-FI-BR-ID TO DL-BR-ID
+           MOVE NSCC-CONTROL-NUMBER TO DL-NSCC-CONTROL-NUMBER
+           MOVE NSCC-CORRECTION-CODE TO DL-CORRECTION-CODE
+           WRITE NSCC-CORRECTION-RPT-LINE FROM WS-DETAIL-LINE.
+
+       2200-ACCUMULATE-CODE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING CODE-IDX FROM 1 BY 1
+               UNTIL CODE-IDX > WS-CODE-COUNT OR WS-FOUND
+               IF CC-CORRECTION-CODE (CODE-IDX) = NSCC-CORRECTION-CODE
+                   SET WS-FOUND TO TRUE
+                   ADD 1 TO CC-CORRECTION-COUNT (CODE-IDX)
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-CODE-COUNT < WS-MAX-CODES
+               ADD 1 TO WS-CODE-COUNT
+               SET CODE-IDX TO WS-CODE-COUNT
+               MOVE NSCC-CORRECTION-CODE TO
+                   CC-CORRECTION-CODE (CODE-IDX)
+               MOVE 1 TO CC-CORRECTION-COUNT (CODE-IDX)
+           END-IF.
+
+       3000-FINALIZE.
+           PERFORM VARYING CODE-IDX FROM 1 BY 1
+               UNTIL CODE-IDX > WS-CODE-COUNT
+               MOVE CC-CORRECTION-CODE (CODE-IDX) TO
+                   CS-CORRECTION-CODE
+               MOVE CC-CORRECTION-COUNT (CODE-IDX) TO
+                   CS-CORRECTION-COUNT
+               WRITE NSCC-CORRECTION-RPT-LINE FROM
+                   WS-CODE-SUMMARY-LINE
+           END-PERFORM
+           MOVE WS-CORRECTION-COUNT TO SL-CORRECTION-COUNT
+           WRITE NSCC-CORRECTION-RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE DIRECT-FINANCIAL-ACTIVITY
+           CLOSE NSCC-CORRECTION-RPT-FILE.
+
+       9100-READ-NEXT.
+           READ DIRECT-FINANCIAL-ACTIVITY
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
