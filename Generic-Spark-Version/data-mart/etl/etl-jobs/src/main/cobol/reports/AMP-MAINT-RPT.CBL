@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMP-MAINT-RPT.
+      ******************************************************************
+      *  Daily account-attribute maintenance report for
+      *  ACCOUNT-MASTER-POSITION (AMP.TIP09).  Selects every account
+      *  (the 'AMP' SEQUENCE-NUMBER 1 detail record) whose
+      *  LAST-MAINTENANCE-DATE equals the current business date and
+      *  prints its key flags (DIVIDEND-1, CAP-GAINS, PLAN-STATUS-CODE,
+      *  STOP-TRANSFER-CODE) alongside the same flags carried on
+      *  yesterday's extract (PRIOR-AMP-FILE), so operations can see
+      *  exactly what changed on the account today without diffing the
+      *  two full extracts themselves.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRIOR-AMP-FILE ASSIGN TO "PRIORNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RUN-DATE-PARM ASSIGN TO "PARMNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAINT-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-POSITION.
+       01  AMP-RECORD.
+           05  RECORD-CODE                       PIC X(3).
+               88  ACCOUNT-MASTER-POSITION-REC        VALUE 'AMP'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FINS-ID                       PIC 9(7).
+               10  FILLER                        PIC X(25).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(1).
+               10  ESTABLISHED-DATE               PIC 9(8).
+               10  LAST-MAINTENANCE-DATE          PIC 9(8).
+               10  FILLER                        PIC X(1).
+               10  ALPHA-CODE                    PIC X(10).
+               10  FILLER                        PIC X(1).
+               10  SOCIAL-CODE                   PIC 9(3).
+               10  RESIDENT-STATE-COUNTRY        PIC 9(3).
+               10  TAX-IDENTIFICATION-NUMBER     PIC 9(9).
+               10  SS-CODE                       PIC 9(1).
+               10  SWP-ACCOUNT                   PIC 9(1).
+               10  PRE-AUTH-CK-ACCT              PIC 9(1).
+               10  ACH-FLAG                      PIC 9(1).
+               10  REINVEST-TO-FUND              PIC 9(1).
+               10  CAP-GAINS                     PIC 9(1).
+               10  DIVIDEND-1                    PIC 9(1).
+               10  FILLER                        PIC X(41).
+               10  STOP-TRANSFER-CODE            PIC 9(1).
+               10  FILLER                        PIC X(3).
+               10  PLAN-STATUS-CODE              PIC 9(1).
+               10  FILLER                        PIC X(5).
+       FD  PRIOR-AMP-FILE.
+       01  PRIOR-AMP-RECORD.
+           05  PA-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  PA-DIVIDEND-1                     PIC 9(1).
+           05  PA-CAP-GAINS                      PIC 9(1).
+           05  PA-PLAN-STATUS-CODE               PIC 9(1).
+           05  PA-STOP-TRANSFER-CODE             PIC 9(1).
+       FD  RUN-DATE-PARM.
+       01  RUN-DATE-PARM-RECORD.
+           05  PARM-RUN-DATE                     PIC 9(8).
+       FD  MAINT-REPORT-FILE.
+       01  MAINT-REPORT-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-RUN-DATE                           PIC 9(8) VALUE ZERO.
+       01  WS-TODAY-DATE-8                       PIC 9(8) VALUE ZERO.
+       01  WS-MAX-PRIOR                          PIC 9(6) VALUE 100000.
+       01  WS-PRIOR-COUNT                        PIC 9(6) VALUE ZERO.
+       01  WS-PRIOR-IDX                          PIC 9(6) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-MAINT-COUNT                        PIC 9(6) VALUE ZERO.
+       01  PRIOR-AMP-TABLE.
+           05  PRIOR-AMP-ENTRY OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON WS-PRIOR-COUNT
+                   INDEXED BY PRIOR-IDX.
+               10  PT-CUSTOMER-ACCOUNT-NUMBER    PIC X(20).
+               10  PT-DIVIDEND-1                 PIC 9(1).
+               10  PT-CAP-GAINS                  PIC 9(1).
+               10  PT-PLAN-STATUS-CODE           PIC 9(1).
+               10  PT-STOP-TRANSFER-CODE         PIC 9(1).
+       01  WS-HEADLINE-1                         PIC X(70) VALUE
+           'AMP DAILY ACCOUNT-ATTRIBUTE MAINTENANCE REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(90) VALUE
+           'ACCOUNT              BEFORE(D/C/P/S)   AFTER(D/C/P/S)'.
+       01  WS-DETAIL-LINE.
+           05  DL-ACCOUNT-NUMBER                 PIC X(20).
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-BEFORE                         PIC X(9).
+           05  FILLER                            PIC X(5) VALUE SPACES.
+           05  DL-AFTER                          PIC X(9).
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(30) VALUE
+               'ACCOUNTS MAINTAINED TODAY: '.
+           05  SL-MAINT-COUNT                    PIC ZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-RUN-DATE
+           PERFORM 1200-LOAD-PRIOR-AMP
+           OPEN INPUT ACCOUNT-MASTER-POSITION
+           OPEN OUTPUT MAINT-REPORT-FILE
+           WRITE MAINT-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE MAINT-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       1100-LOAD-RUN-DATE.
+           OPEN INPUT RUN-DATE-PARM
+           READ RUN-DATE-PARM
+               AT END
+                   MOVE FUNCTION NUMVAL(
+                        FUNCTION CURRENT-DATE(1:8)) TO WS-RUN-DATE
+               NOT AT END
+                   MOVE PARM-RUN-DATE TO WS-RUN-DATE
+           END-READ
+           CLOSE RUN-DATE-PARM.
+
+       1200-LOAD-PRIOR-AMP.
+           OPEN INPUT PRIOR-AMP-FILE
+           PERFORM 1210-READ-PRIOR
+           CLOSE PRIOR-AMP-FILE.
+
+       1210-READ-PRIOR.
+           READ PRIOR-AMP-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-PRIOR-COUNT < WS-MAX-PRIOR
+                       ADD 1 TO WS-PRIOR-COUNT
+                       SET PRIOR-IDX TO WS-PRIOR-COUNT
+                       MOVE PA-CUSTOMER-ACCOUNT-NUMBER TO
+                           PT-CUSTOMER-ACCOUNT-NUMBER (PRIOR-IDX)
+                       MOVE PA-DIVIDEND-1 TO
+                           PT-DIVIDEND-1 (PRIOR-IDX)
+                       MOVE PA-CAP-GAINS TO
+                           PT-CAP-GAINS (PRIOR-IDX)
+                       MOVE PA-PLAN-STATUS-CODE TO
+                           PT-PLAN-STATUS-CODE (PRIOR-IDX)
+                       MOVE PA-STOP-TRANSFER-CODE TO
+                           PT-STOP-TRANSFER-CODE (PRIOR-IDX)
+                       PERFORM 1210-READ-PRIOR
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-FILE.
+           IF ACCOUNT-MASTER-POSITION-REC AND SEQUENCE-NUMBER = 1
+               IF LAST-MAINTENANCE-DATE = WS-RUN-DATE
+                   PERFORM 2100-PRINT-MAINTENANCE
+               END-IF
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-PRINT-MAINTENANCE.
+           ADD 1 TO WS-MAINT-COUNT
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER
+           STRING DIVIDEND-1 '/' CAP-GAINS '/'
+                  PLAN-STATUS-CODE '/' STOP-TRANSFER-CODE
+               DELIMITED BY SIZE INTO DL-AFTER
+           PERFORM 2200-LOOKUP-PRIOR
+           WRITE MAINT-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       2200-LOOKUP-PRIOR.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING PRIOR-IDX FROM 1 BY 1
+               UNTIL PRIOR-IDX > WS-PRIOR-COUNT OR WS-FOUND
+               IF PT-CUSTOMER-ACCOUNT-NUMBER (PRIOR-IDX)
+                       = CUSTOMER-ACCOUNT-NUMBER
+                   SET WS-FOUND TO TRUE
+                   STRING PT-DIVIDEND-1 (PRIOR-IDX) '/'
+                          PT-CAP-GAINS (PRIOR-IDX) '/'
+                          PT-PLAN-STATUS-CODE (PRIOR-IDX) '/'
+                          PT-STOP-TRANSFER-CODE (PRIOR-IDX)
+                       DELIMITED BY SIZE INTO DL-BEFORE
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               MOVE 'NEW-ACCT' TO DL-BEFORE
+           END-IF.
+
+       3000-FINALIZE.
+           MOVE WS-MAINT-COUNT TO SL-MAINT-COUNT
+           WRITE MAINT-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE ACCOUNT-MASTER-POSITION
+           CLOSE MAINT-REPORT-FILE.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-MASTER-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
