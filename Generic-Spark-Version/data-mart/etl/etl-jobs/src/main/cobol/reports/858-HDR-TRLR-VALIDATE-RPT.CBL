@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 858-HDR-TRLR-VALIDATE-RPT.
+      ******************************************************************
+      *  Header/trailer/count validation for 858-REPORT (MTF.R00858).
+      *  Unlike SDCM's HH/DD/TT or AMP's RHR/RTR, 858 shipped with only
+      *  a single 'H'/'D' record-type flag and no trailer record at
+      *  all, so a truncated 858 feed could never be caught by a count
+      *  compare.  The source system's request now includes a 'T'
+      *  trailer record carrying TLR-DETAIL-RECORD-COUNT (see
+      *  MTF.R00858.CBL), and this program validates it the same way
+      *  every other feed is validated - via the shared HDR-TRLR-CHECK
+      *  subprogram - confirming the header was seen before the
+      *  trailer and that the trailer-declared detail count matches
+      *  the actual 'D' rows read.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 858-REPORT-FILE ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT VALIDATE-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  858-REPORT-FILE.
+       01  858-REPORT-RECORD.
+           05  RECORD-TYPE-CD                    PIC X(1).
+               88  RECORD-TYPE-HEADER                VALUE 'H'.
+               88  RECORD-TYPE-DETAIL                VALUE 'D'.
+               88  RECORD-TYPE-TRAILER               VALUE 'T'.
+           05  HEADER-RECORD-AREA                PIC X(209).
+           05  DETAIL-RECORD-AREA REDEFINES HEADER-RECORD-AREA
+                                                  PIC X(209).
+           05  TRAILER-RECORD-AREA REDEFINES HEADER-RECORD-AREA.
+               10  TLR-DETAIL-RECORD-COUNT       PIC 9(7).
+               10  FILLER                        PIC X(202).
+       FD  VALIDATE-RPT-FILE.
+       01  VALIDATE-RPT-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-HEADER-SEEN-SW                     PIC X(1) VALUE 'N'.
+           88  WS-HEADER-SEEN                        VALUE 'Y'.
+       01  WS-DETAIL-COUNT                       PIC 9(9) VALUE ZERO.
+       01  WS-TRAILER-COUNT                      PIC 9(9) VALUE ZERO.
+       01  WS-TRAILER-SEEN-SW                    PIC X(1) VALUE 'N'.
+           88  WS-TRAILER-SEEN                       VALUE 'Y'.
+       01  HDR-TRLR-CHECK-AREA.
+           05  HC-FEED-NAME                      PIC X(20) VALUE
+                                                  '858-REPORT'.
+           05  HC-BREAK-KEY                      PIC X(20) VALUE
+                                                  'MTF.R00858'.
+           05  HC-EXPECTED-COUNT                 PIC 9(9).
+           05  HC-ACTUAL-COUNT                   PIC 9(9).
+           05  HC-SEQUENCE-OK                    PIC X(1).
+           05  HC-STATUS                         PIC X(1).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           '858 HEADER/TRAILER COUNT VALIDATION REPORT'.
+       01  WS-RESULT-LINE.
+           05  FILLER                            PIC X(20) VALUE
+               'TRAILER COUNT: '.
+           05  RL-TRAILER-COUNT                  PIC ZZZZZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   ACTUAL COUNT: '.
+           05  RL-ACTUAL-COUNT                   PIC ZZZZZZZZ9.
+           05  FILLER                            PIC X(15) VALUE
+               '   STATUS: '.
+           05  RL-STATUS                         PIC X(15).
+       01  WS-NO-TRAILER-LINE                    PIC X(60) VALUE
+           '*** NO TRAILER RECORD RECEIVED FOR THIS RUN ***'.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT 858-REPORT-FILE
+           OPEN OUTPUT VALIDATE-RPT-FILE
+           WRITE VALIDATE-RPT-LINE FROM WS-HEADLINE-1
+           PERFORM 9100-READ-NEXT
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       2000-PROCESS-FILE.
+           EVALUATE TRUE
+               WHEN RECORD-TYPE-HEADER
+                   SET WS-HEADER-SEEN TO TRUE
+               WHEN RECORD-TYPE-DETAIL
+                   ADD 1 TO WS-DETAIL-COUNT
+               WHEN RECORD-TYPE-TRAILER
+                   MOVE TLR-DETAIL-RECORD-COUNT TO WS-TRAILER-COUNT
+                   SET WS-TRAILER-SEEN TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 9100-READ-NEXT.
+
+       3000-FINALIZE.
+           IF WS-TRAILER-SEEN
+               MOVE WS-TRAILER-COUNT TO HC-EXPECTED-COUNT
+               MOVE WS-DETAIL-COUNT TO HC-ACTUAL-COUNT
+               MOVE WS-HEADER-SEEN-SW TO HC-SEQUENCE-OK
+               CALL 'HDR-TRLR-CHECK' USING HC-FEED-NAME HC-BREAK-KEY
+                   HC-EXPECTED-COUNT HC-ACTUAL-COUNT HC-SEQUENCE-OK
+                   HC-STATUS
+               MOVE WS-TRAILER-COUNT TO RL-TRAILER-COUNT
+               MOVE WS-DETAIL-COUNT TO RL-ACTUAL-COUNT
+               IF HC-STATUS = '0'
+                   MOVE 'OK' TO RL-STATUS
+               ELSE
+                   MOVE '*** MISMATCH ***' TO RL-STATUS
+               END-IF
+               WRITE VALIDATE-RPT-LINE FROM WS-RESULT-LINE
+           ELSE
+               WRITE VALIDATE-RPT-LINE FROM WS-NO-TRAILER-LINE
+           END-IF
+           CLOSE 858-REPORT-FILE
+           CLOSE VALIDATE-RPT-FILE.
+
+       9100-READ-NEXT.
+           READ 858-REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
