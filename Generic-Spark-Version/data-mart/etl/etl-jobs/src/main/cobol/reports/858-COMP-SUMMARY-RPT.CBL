@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 858-COMP-SUMMARY-RPT.
+      ******************************************************************
+      *  Compensation summary by payee group for 858-REPORT
+      *  (MTF.R00858).  The single HEADER-RECORD-AREA record at the
+      *  top of the file carries TLR-FEE-PYO-GRP-ID/TLR-FEE-PYO-GRP-NM
+      *  for the whole run; every following DETAIL-RECORD-AREA record
+      *  carries CMPN-PAYEE-TYPE-CD and TOTAL-COMPENSATION-AT.  This
+      *  program accumulates TOTAL-COMPENSATION-AT by payee-type code
+      *  under that one payee group and prints the summary.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 858-REPORT-FILE ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT COMP-SUMMARY-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  858-REPORT-FILE.
+       01  858-REPORT-RECORD.
+           05  RECORD-TYPE-CD                    PIC X(1).
+               88  RECORD-TYPE-HEADER                VALUE 'H'.
+               88  RECORD-TYPE-DETAIL                VALUE 'D'.
+           05  HEADER-RECORD-AREA.
+               10  FILLER                        PIC X(25).
+               10  TLR-FEE-PYO-GRP-ID            PIC 9(5).
+               10  TLR-FEE-PYO-GRP-NM            PIC X(35).
+               10  FILLER                        PIC X(144).
+           05  DETAIL-RECORD-AREA REDEFINES HEADER-RECORD-AREA.
+               10  CMPN-PAYEE-TYPE-CD            PIC X(3).
+               10  FILLER                        PIC X(186).
+               10  TOTAL-COMPENSATION-AT         PIC 9(13)V9(2).
+               10  FILLER                        PIC X(5).
+       FD  COMP-SUMMARY-RPT-FILE.
+       01  COMP-SUMMARY-RPT-LINE                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-GROUP-ID                           PIC 9(5) VALUE ZERO.
+       01  WS-GROUP-NAME                         PIC X(35) VALUE
+                                                  SPACES.
+       01  WS-MAX-TYPES                          PIC 9(3) VALUE 100.
+       01  WS-TYPE-COUNT                         PIC 9(3) VALUE ZERO.
+       01  WS-TYPE-IDX                           PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-DETAIL-COUNT                       PIC 9(7) VALUE ZERO.
+       01  PAYEE-TYPE-TABLE.
+           05  PAYEE-TYPE-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-TYPE-COUNT
+                   INDEXED BY TYPE-IDX.
+               10  PT-PAYEE-TYPE-CD               PIC X(3).
+               10  PT-COMPENSATION-TOTAL          PIC 9(15)V9(2).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           '858 COMPENSATION SUMMARY BY PAYEE GROUP'.
+       01  WS-GROUP-LINE.
+           05  FILLER                            PIC X(15) VALUE
+               'PAYOUT GROUP: '.
+           05  GL-GROUP-ID                       PIC 99999.
+           05  FILLER                            PIC X(3) VALUE
+               ' - '.
+           05  GL-GROUP-NAME                     PIC X(35).
+       01  WS-COLUMN-LINE                        PIC X(90) VALUE
+           'PAYEE-TYPE     TOTAL-COMPENSATION'.
+       01  WS-TYPE-LINE.
+           05  TL-PAYEE-TYPE-CD                  PIC X(3).
+           05  FILLER                            PIC X(6) VALUE SPACES.
+           05  TL-COMPENSATION-TOTAL             PIC Z(13)9.99.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'DETAIL RECORDS: '.
+           05  SL-DETAIL-COUNT                   PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT 858-REPORT-FILE
+           OPEN OUTPUT COMP-SUMMARY-RPT-FILE
+           WRITE COMP-SUMMARY-RPT-LINE FROM WS-HEADLINE-1
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           EVALUATE TRUE
+               WHEN RECORD-TYPE-HEADER
+                   PERFORM 2100-CAPTURE-HEADER
+               WHEN RECORD-TYPE-DETAIL
+                   PERFORM 2200-ACCUMULATE-DETAIL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 9100-READ-NEXT.
+
+       2100-CAPTURE-HEADER.
+           MOVE TLR-FEE-PYO-GRP-ID TO WS-GROUP-ID
+           MOVE TLR-FEE-PYO-GRP-NM TO WS-GROUP-NAME
+           MOVE WS-GROUP-ID TO GL-GROUP-ID
+           MOVE WS-GROUP-NAME TO GL-GROUP-NAME
+           WRITE COMP-SUMMARY-RPT-LINE FROM WS-GROUP-LINE
+           WRITE COMP-SUMMARY-RPT-LINE FROM WS-COLUMN-LINE.
+
+       2200-ACCUMULATE-DETAIL.
+           ADD 1 TO WS-DETAIL-COUNT
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING TYPE-IDX FROM 1 BY 1
+               UNTIL TYPE-IDX > WS-TYPE-COUNT OR WS-FOUND
+               IF PT-PAYEE-TYPE-CD (TYPE-IDX) = CMPN-PAYEE-TYPE-CD
+                   SET WS-FOUND TO TRUE
+                   ADD TOTAL-COMPENSATION-AT TO
+                       PT-COMPENSATION-TOTAL (TYPE-IDX)
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-TYPE-COUNT < WS-MAX-TYPES
+               ADD 1 TO WS-TYPE-COUNT
+               SET TYPE-IDX TO WS-TYPE-COUNT
+               MOVE CMPN-PAYEE-TYPE-CD TO PT-PAYEE-TYPE-CD (TYPE-IDX)
+               MOVE TOTAL-COMPENSATION-AT TO
+                   PT-COMPENSATION-TOTAL (TYPE-IDX)
+           END-IF.
+
+       3000-FINALIZE.
+           PERFORM VARYING TYPE-IDX FROM 1 BY 1
+               UNTIL TYPE-IDX > WS-TYPE-COUNT
+               MOVE PT-PAYEE-TYPE-CD (TYPE-IDX) TO TL-PAYEE-TYPE-CD
+               MOVE PT-COMPENSATION-TOTAL (TYPE-IDX) TO
+                   TL-COMPENSATION-TOTAL
+               WRITE COMP-SUMMARY-RPT-LINE FROM WS-TYPE-LINE
+           END-PERFORM
+           MOVE WS-DETAIL-COUNT TO SL-DETAIL-COUNT
+           WRITE COMP-SUMMARY-RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE 858-REPORT-FILE
+           CLOSE COMP-SUMMARY-RPT-FILE.
+
+       9100-READ-NEXT.
+           READ 858-REPORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
