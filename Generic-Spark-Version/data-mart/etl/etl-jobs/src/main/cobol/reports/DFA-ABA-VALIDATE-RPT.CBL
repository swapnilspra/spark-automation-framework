@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFA-ABA-VALIDATE-RPT.
+      ******************************************************************
+      *  Bank routing number (ABA) validation for
+      *  DIRECT-FINANCIAL-ACTIVITY (DFA.TIP02).  DETAIL-RECORD-3
+      *  (SEQUENCE-NUMBER 3) carries BANK-MICR-ID, split into
+      *  BANK-FED-RESERVE-ROUTING-ID, BANK-ABA-ID and
+      *  BANK-CHECK-DIGIT-ID, which together form the standard 9-digit
+      *  ABA routing number.  This program recomputes the ABA check
+      *  digit using the standard 3-7-1 weighting and routes every
+      *  trade whose bank instructions carry a failing check digit to
+      *  an exceptions report.  DETAIL-RECORD-3 carries no customer
+      *  account number field - FINS-ACCOUNT-ID (the internal FINS
+      *  identifier preceding BANK-MICR-ID) is the only identifier
+      *  this record variant carries, so it is printed as the report
+      *  key in place of an account number.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIRECT-FINANCIAL-ACTIVITY ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ABA-EXCEPTION-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIRECT-FINANCIAL-ACTIVITY.
+       01  DFA-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  DIRECT-FINANCIAL-ACTIVITY-REC      VALUE 'DFA'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-3.
+               10  FILLER                        PIC X(48).
+               10  FINS-ACCOUNT-ID               PIC X(20).
+               10  FILLER                        PIC X(9).
+               10  BANK-MICR-ID.
+                   15  BANK-FED-RESERVE-ROUTING-ID
+                                                 PIC 9(4).
+                   15  BANK-ABA-ID               PIC 9(4).
+                   15  BANK-CHECK-DIGIT-ID       PIC 9(1).
+               10  BANK-ACCT-NUMBER-UNEDITED     PIC 9(17).
+               10  FILLER                        PIC X(51).
+       FD  ABA-EXCEPTION-RPT-FILE.
+       01  ABA-EXCEPTION-RPT-LINE                PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-ABA-DIGITS.
+           05  WS-ABA-D1                         PIC 9(1).
+           05  WS-ABA-D2                         PIC 9(1).
+           05  WS-ABA-D3                         PIC 9(1).
+           05  WS-ABA-D4                         PIC 9(1).
+           05  WS-ABA-D5                         PIC 9(1).
+           05  WS-ABA-D6                         PIC 9(1).
+           05  WS-ABA-D7                         PIC 9(1).
+           05  WS-ABA-D8                         PIC 9(1).
+           05  WS-ABA-D9                         PIC 9(1).
+       01  WS-CHECKSUM                           PIC 9(4) VALUE ZERO.
+       01  WS-CHECKED-COUNT                      PIC 9(7) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT                    PIC 9(7) VALUE ZERO.
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'DFA BANK ROUTING NUMBER (ABA) VALIDATION EXCEPTIONS'.
+       01  WS-COLUMN-LINE                        PIC X(90) VALUE
+           'FINS-ACCOUNT-ID      ROUTING-ID  ABA-ID  CHECK-DGT'.
+       01  WS-DETAIL-LINE.
+           05  DL-FINS-ACCOUNT-ID                PIC X(20).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-ROUTING-ID                     PIC 9999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-ABA-ID                         PIC 9999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-CHECK-DGT                      PIC 9.
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-STATUS                         PIC X(20) VALUE
+               'INVALID CHECK DIGIT'.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'ACCOUNTS CHECKED: '.
+           05  SL-CHECKED-COUNT                  PIC ZZZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   EXCEPTIONS: '.
+           05  SL-EXCEPTION-COUNT                PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIRECT-FINANCIAL-ACTIVITY
+           OPEN OUTPUT ABA-EXCEPTION-RPT-FILE
+           WRITE ABA-EXCEPTION-RPT-LINE FROM WS-HEADLINE-1
+           WRITE ABA-EXCEPTION-RPT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           IF DIRECT-FINANCIAL-ACTIVITY-REC AND SEQUENCE-NUMBER = 3
+               AND BANK-ACCT-NUMBER-UNEDITED NOT = ZERO
+               PERFORM 2100-VALIDATE-ABA
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-VALIDATE-ABA.
+           ADD 1 TO WS-CHECKED-COUNT
+           COMPUTE WS-ABA-D1 =
+               FUNCTION MOD(BANK-FED-RESERVE-ROUTING-ID / 1000, 10)
+           COMPUTE WS-ABA-D2 =
+               FUNCTION MOD(BANK-FED-RESERVE-ROUTING-ID / 100, 10)
+           COMPUTE WS-ABA-D3 =
+               FUNCTION MOD(BANK-FED-RESERVE-ROUTING-ID / 10, 10)
+           COMPUTE WS-ABA-D4 =
+               FUNCTION MOD(BANK-FED-RESERVE-ROUTING-ID, 10)
+           COMPUTE WS-ABA-D5 =
+               FUNCTION MOD(BANK-ABA-ID / 1000, 10)
+           COMPUTE WS-ABA-D6 =
+               FUNCTION MOD(BANK-ABA-ID / 100, 10)
+           COMPUTE WS-ABA-D7 =
+               FUNCTION MOD(BANK-ABA-ID / 10, 10)
+           COMPUTE WS-ABA-D8 =
+               FUNCTION MOD(BANK-ABA-ID, 10)
+           MOVE BANK-CHECK-DIGIT-ID TO WS-ABA-D9
+           COMPUTE WS-CHECKSUM =
+               3 * (WS-ABA-D1 + WS-ABA-D4 + WS-ABA-D7)
+             + 7 * (WS-ABA-D2 + WS-ABA-D5 + WS-ABA-D8)
+             + 1 * (WS-ABA-D3 + WS-ABA-D6 + WS-ABA-D9)
+           IF FUNCTION MOD(WS-CHECKSUM, 10) NOT = 0
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE FINS-ACCOUNT-ID TO DL-FINS-ACCOUNT-ID
+               MOVE BANK-FED-RESERVE-ROUTING-ID TO DL-ROUTING-ID
+               MOVE BANK-ABA-ID TO DL-ABA-ID
+               MOVE BANK-CHECK-DIGIT-ID TO DL-CHECK-DGT
+               WRITE ABA-EXCEPTION-RPT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       3000-FINALIZE.
+           MOVE WS-CHECKED-COUNT TO SL-CHECKED-COUNT
+           MOVE WS-EXCEPTION-COUNT TO SL-EXCEPTION-COUNT
+           WRITE ABA-EXCEPTION-RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE DIRECT-FINANCIAL-ACTIVITY
+           CLOSE ABA-EXCEPTION-RPT-FILE.
+
+       9100-READ-NEXT.
+           READ DIRECT-FINANCIAL-ACTIVITY
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
