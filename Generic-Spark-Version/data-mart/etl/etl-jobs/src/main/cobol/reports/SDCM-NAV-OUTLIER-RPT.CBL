@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SDCM-NAV-OUTLIER-RPT.
+      ******************************************************************
+      *  Day-over-day NAV-PER-SHARE outlier check for
+      *  SDCM-BALANCING-DATA.  Compares each fund's NAV-PER-SHARE on
+      *  today's 'DD' detail rows to the value last loaded for that
+      *  FUND-CODE (NAV-HISTORY-IN, keyed off SUPER-SHEET-DTE-1) and
+      *  writes an exception line for any fund that moved more than
+      *  the configurable threshold percent, plus rolls the day's
+      *  values forward into NAV-HISTORY-OUT for tomorrow's compare.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SDCM-BALANCING-DATA ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NAV-HISTORY-IN ASSIGN TO "NAVHISTIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NAV-HISTORY-OUT ASSIGN TO "NAVHISTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NAV-THRESHOLD-PARM ASSIGN TO "PARMNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OUTLIER-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SDCM-BALANCING-DATA.
+       01  SDCM-BALANCING-RECORD.
+           05  SYSTEM-ID                         PIC X(3).
+           05  SUPER-SHEET-DTE                    PIC 9(8).
+           05  RECORD-TYPE-CDE                   PIC X(2).
+               88  RECORD-TYPE-DETAIL                VALUE 'DD'.
+           05  DETAIL-TRANSMIT-AREA.
+               10  FUND-CODE                     PIC 9(7).
+               10  FILLER                        PIC X(260).
+               10  NAV-PER-SHARE                 PIC 9(5)V9(4).
+               10  FILLER                        PIC X(11).
+       FD  NAV-HISTORY-IN.
+       01  NAV-HISTORY-IN-RECORD.
+           05  NHI-FUND-CODE                     PIC 9(7).
+           05  NHI-SUPER-SHEET-DTE                PIC 9(8).
+           05  NHI-NAV-PER-SHARE                  PIC 9(5)V9(4).
+       FD  NAV-HISTORY-OUT.
+       01  NAV-HISTORY-OUT-RECORD.
+           05  NHO-FUND-CODE                     PIC 9(7).
+           05  NHO-SUPER-SHEET-DTE                PIC 9(8).
+           05  NHO-NAV-PER-SHARE                  PIC 9(5)V9(4).
+       FD  NAV-THRESHOLD-PARM.
+       01  NAV-THRESHOLD-PARM-RECORD.
+           05  PARM-THRESHOLD-PCT                PIC 9(3)V9(2).
+       FD  OUTLIER-REPORT-FILE.
+       01  OUTLIER-REPORT-LINE                   PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-SDCM-EOF-SW                        PIC X(1) VALUE 'N'.
+           88  WS-SDCM-EOF                           VALUE 'Y'.
+       01  WS-THRESHOLD-PCT                      PIC 9(3)V9(2)
+                                                  VALUE 5.00.
+       01  WS-MAX-FUNDS                          PIC 9(5) VALUE 5000.
+       01  WS-HIST-TABLE-COUNT                   PIC 9(5) VALUE ZERO.
+       01  WS-HIST-IDX                           PIC 9(5) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-PRIOR-NAV                          PIC 9(5)V9(4).
+       01  WS-MOVE-AMT                           PIC S9(5)V9(4).
+       01  WS-PCT-MOVE                           PIC 9(5)V9(4).
+       01  WS-EXCEPTION-COUNT                    PIC 9(5) VALUE ZERO.
+       01  WS-FUND-COUNT                         PIC 9(5) VALUE ZERO.
+       01  NAV-HISTORY-TABLE.
+           05  NAV-HIST-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-HIST-TABLE-COUNT
+                   INDEXED BY NAV-HIST-IDX.
+               10  NHT-FUND-CODE                 PIC 9(7).
+               10  NHT-NAV-PER-SHARE             PIC 9(5)V9(4).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'SDCM DAY-OVER-DAY NAV-PER-SHARE OUTLIER EXCEPTION REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(60) VALUE
+           'FUND-CODE   PRIOR-NAV   TODAY-NAV   PCT-MOVE   STATUS'.
+       01  WS-DETAIL-LINE.
+           05  DL-FUND-CODE                      PIC 9(7).
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-PRIOR-NAV                      PIC ZZZZ9.9999.
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-TODAY-NAV                      PIC ZZZZ9.9999.
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-PCT-MOVE                       PIC ZZZ9.99.
+           05  FILLER                            PIC X(3) VALUE SPACES.
+           05  DL-STATUS                         PIC X(20).
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'FUNDS COMPARED: '.
+           05  SL-FUND-COUNT                     PIC ZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   EXCEPTIONS: '.
+           05  SL-EXCEPTION-COUNT                PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DETAIL-FILE
+               UNTIL WS-SDCM-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-THRESHOLD-PARM
+           PERFORM 1200-LOAD-NAV-HISTORY
+           OPEN INPUT SDCM-BALANCING-DATA
+           OPEN OUTPUT NAV-HISTORY-OUT
+           OPEN OUTPUT OUTLIER-REPORT-FILE
+           WRITE OUTLIER-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE OUTLIER-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-SDCM.
+
+       1100-LOAD-THRESHOLD-PARM.
+           OPEN INPUT NAV-THRESHOLD-PARM
+           READ NAV-THRESHOLD-PARM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-THRESHOLD-PCT TO WS-THRESHOLD-PCT
+           END-READ
+           CLOSE NAV-THRESHOLD-PARM.
+
+       1200-LOAD-NAV-HISTORY.
+           OPEN INPUT NAV-HISTORY-IN
+           PERFORM 1210-READ-HISTORY
+           CLOSE NAV-HISTORY-IN.
+
+       1210-READ-HISTORY.
+           READ NAV-HISTORY-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-HIST-TABLE-COUNT < WS-MAX-FUNDS
+                       ADD 1 TO WS-HIST-TABLE-COUNT
+                       SET NAV-HIST-IDX TO WS-HIST-TABLE-COUNT
+                       MOVE NHI-FUND-CODE TO
+                           NHT-FUND-CODE (NAV-HIST-IDX)
+                       MOVE NHI-NAV-PER-SHARE TO
+                           NHT-NAV-PER-SHARE (NAV-HIST-IDX)
+                       PERFORM 1210-READ-HISTORY
+                   END-IF
+           END-READ.
+
+       2000-PROCESS-DETAIL-FILE.
+           IF RECORD-TYPE-DETAIL
+               PERFORM 2100-CHECK-FUND-NAV
+           END-IF
+           PERFORM 9100-READ-SDCM.
+
+       2100-CHECK-FUND-NAV.
+           MOVE FUND-CODE TO NHO-FUND-CODE
+           MOVE SUPER-SHEET-DTE TO NHO-SUPER-SHEET-DTE
+           MOVE NAV-PER-SHARE TO NHO-NAV-PER-SHARE
+           WRITE NAV-HISTORY-OUT-RECORD
+           ADD 1 TO WS-FUND-COUNT
+           PERFORM 2200-LOOKUP-PRIOR-NAV
+           IF WS-FOUND AND WS-PRIOR-NAV > ZERO
+               COMPUTE WS-MOVE-AMT =
+                   NAV-PER-SHARE - WS-PRIOR-NAV
+               COMPUTE WS-PCT-MOVE ROUNDED =
+                   FUNCTION ABS(WS-MOVE-AMT) / WS-PRIOR-NAV * 100
+               IF WS-PCT-MOVE > WS-THRESHOLD-PCT
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE FUND-CODE TO DL-FUND-CODE
+                   MOVE WS-PRIOR-NAV TO DL-PRIOR-NAV
+                   MOVE NAV-PER-SHARE TO DL-TODAY-NAV
+                   MOVE WS-PCT-MOVE TO DL-PCT-MOVE
+                   MOVE '*** OUTLIER ***' TO DL-STATUS
+                   WRITE OUTLIER-REPORT-LINE FROM WS-DETAIL-LINE
+               END-IF
+           END-IF.
+
+       2200-LOOKUP-PRIOR-NAV.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE ZERO TO WS-PRIOR-NAV
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > WS-HIST-TABLE-COUNT
+                   OR WS-FOUND
+               IF NHT-FUND-CODE (WS-HIST-IDX) = FUND-CODE
+                   SET WS-FOUND TO TRUE
+                   MOVE NHT-NAV-PER-SHARE (WS-HIST-IDX)
+                       TO WS-PRIOR-NAV
+               END-IF
+           END-PERFORM.
+
+       3000-FINALIZE.
+           MOVE WS-FUND-COUNT TO SL-FUND-COUNT
+           MOVE WS-EXCEPTION-COUNT TO SL-EXCEPTION-COUNT
+           WRITE OUTLIER-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE SDCM-BALANCING-DATA
+           CLOSE NAV-HISTORY-OUT
+           CLOSE OUTLIER-REPORT-FILE.
+
+       9100-READ-SDCM.
+           READ SDCM-BALANCING-DATA
+               AT END
+                   MOVE 'Y' TO WS-SDCM-EOF-SW
+           END-READ.
