@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECTYPE-CENSUS-RPT.
+      ******************************************************************
+      *  Generic record-type census across any of the REDEFINES-based
+      *  multi-record feeds, driven entirely by RECTYPE-CONFIG-FILE
+      *  (one row per feed: feed name, inbound file name, discriminator
+      *  offset and length) instead of one hand-written tally program
+      *  per feed.  For each configured feed this program opens the
+      *  named file, calls the shared RECTYPE-DISPATCH subprogram once
+      *  per raw record to pull out that feed's discriminator value
+      *  wherever it happens to live, and accumulates a count per
+      *  distinct value using the same in-memory-table technique as
+      *  AMP-MAINT-RPT - so adding a seventh feed later to this census
+      *  is a new config row, not new COBOL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECTYPE-CONFIG-FILE ASSIGN TO "PARMNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PROBE-FILE ASSIGN TO WS-PROBE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PROBE-FS.
+           SELECT CENSUS-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECTYPE-CONFIG-FILE.
+       01  RECTYPE-CONFIG-RECORD.
+           05  RC-FEED-NAME                      PIC X(24).
+           05  RC-FEED-FILE-NAME                 PIC X(40).
+           05  RC-DISCRIM-OFFSET                 PIC 9(3).
+           05  RC-DISCRIM-LENGTH                 PIC 9(2).
+       FD  PROBE-FILE.
+       01  PROBE-RECORD                          PIC X(500).
+       FD  CENSUS-RPT-FILE.
+       01  CENSUS-RPT-LINE                       PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-CONFIG-EOF-SW                      PIC X(1) VALUE 'N'.
+           88  WS-CONFIG-EOF                         VALUE 'Y'.
+       01  WS-PROBE-EOF-SW                       PIC X(1) VALUE 'N'.
+           88  WS-PROBE-EOF                          VALUE 'Y'.
+       01  WS-PROBE-FILENAME                     PIC X(40) VALUE
+                                                  SPACES.
+       01  WS-PROBE-FS                           PIC X(2) VALUE '00'.
+       01  DISPATCH-CALL-AREA.
+           05  RD-RAW-RECORD                     PIC X(500).
+           05  RD-OFFSET                         PIC 9(3).
+           05  RD-LENGTH                         PIC 9(2).
+           05  RD-RECORD-TYPE                    PIC X(10).
+           05  RD-STATUS                         PIC X(1).
+       01  WS-MAX-TYPES                          PIC 9(3) VALUE 50.
+       01  WS-TYPE-COUNT                         PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-FEED-COUNT                         PIC 9(3) VALUE ZERO.
+       01  WS-RECORD-COUNT                       PIC 9(9) VALUE ZERO.
+       01  RECORD-TYPE-TABLE.
+           05  RT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-TYPE-COUNT
+                   INDEXED BY RT-IDX.
+               10  RT-RECORD-TYPE                 PIC X(10).
+               10  RT-OCCURRENCE-COUNT            PIC 9(9).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'RECORD-TYPE CENSUS ACROSS CONFIGURED FEEDS'.
+       01  WS-FEED-HEADER-LINE.
+           05  FILLER                            PIC X(10) VALUE
+               'FEED: '.
+           05  FHL-FEED-NAME                     PIC X(24).
+       01  WS-DETAIL-LINE.
+           05  FILLER                            PIC X(4) VALUE SPACES.
+           05  DL-RECORD-TYPE                    PIC X(10).
+           05  FILLER                            PIC X(4) VALUE SPACES.
+           05  DL-OCCURRENCE-COUNT               PIC ZZZZZZZZ9.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(20) VALUE
+               'FEEDS CENSUSED: '.
+           05  SL-FEED-COUNT                     PIC ZZ9.
+           05  FILLER                            PIC X(25) VALUE
+               '   RECORDS READ: '.
+           05  SL-RECORD-COUNT                   PIC ZZZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CONFIG
+               UNTIL WS-CONFIG-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT RECTYPE-CONFIG-FILE
+           OPEN OUTPUT CENSUS-RPT-FILE
+           WRITE CENSUS-RPT-LINE FROM WS-HEADLINE-1
+           PERFORM 9100-READ-CONFIG.
+
+       2000-PROCESS-CONFIG.
+           ADD 1 TO WS-FEED-COUNT
+           MOVE RC-FEED-NAME TO FHL-FEED-NAME
+           WRITE CENSUS-RPT-LINE FROM WS-FEED-HEADER-LINE
+           MOVE ZERO TO WS-TYPE-COUNT
+           PERFORM 2100-CENSUS-FEED
+           PERFORM 2200-WRITE-FEED-TOTALS
+           PERFORM 9100-READ-CONFIG.
+
+       2100-CENSUS-FEED.
+           MOVE RC-FEED-FILE-NAME TO WS-PROBE-FILENAME
+           MOVE 'N' TO WS-PROBE-EOF-SW
+           OPEN INPUT PROBE-FILE
+           IF WS-PROBE-FS = '00'
+               PERFORM 9200-READ-PROBE
+               PERFORM 2110-TALLY-RECORD
+                   UNTIL WS-PROBE-EOF
+               CLOSE PROBE-FILE
+           END-IF.
+
+       2110-TALLY-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE PROBE-RECORD TO RD-RAW-RECORD
+           MOVE RC-DISCRIM-OFFSET TO RD-OFFSET
+           MOVE RC-DISCRIM-LENGTH TO RD-LENGTH
+           CALL 'RECTYPE-DISPATCH' USING RD-RAW-RECORD RD-OFFSET
+               RD-LENGTH RD-RECORD-TYPE RD-STATUS
+           IF RD-STATUS = '0'
+               PERFORM 2120-ACCUMULATE-TYPE
+           END-IF
+           PERFORM 9200-READ-PROBE.
+
+       2120-ACCUMULATE-TYPE.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+               UNTIL RT-IDX > WS-TYPE-COUNT OR WS-FOUND
+               IF RT-RECORD-TYPE (RT-IDX) = RD-RECORD-TYPE
+                   SET WS-FOUND TO TRUE
+                   ADD 1 TO RT-OCCURRENCE-COUNT (RT-IDX)
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-TYPE-COUNT < WS-MAX-TYPES
+               ADD 1 TO WS-TYPE-COUNT
+               SET RT-IDX TO WS-TYPE-COUNT
+               MOVE RD-RECORD-TYPE TO RT-RECORD-TYPE (RT-IDX)
+               MOVE 1 TO RT-OCCURRENCE-COUNT (RT-IDX)
+           END-IF.
+
+       2200-WRITE-FEED-TOTALS.
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+               UNTIL RT-IDX > WS-TYPE-COUNT
+               MOVE RT-RECORD-TYPE (RT-IDX) TO DL-RECORD-TYPE
+               MOVE RT-OCCURRENCE-COUNT (RT-IDX) TO
+                   DL-OCCURRENCE-COUNT
+               WRITE CENSUS-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       3000-FINALIZE.
+           MOVE WS-FEED-COUNT TO SL-FEED-COUNT
+           MOVE WS-RECORD-COUNT TO SL-RECORD-COUNT
+           WRITE CENSUS-RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE RECTYPE-CONFIG-FILE
+           CLOSE CENSUS-RPT-FILE.
+
+       9100-READ-CONFIG.
+           READ RECTYPE-CONFIG-FILE
+               AT END
+                   MOVE 'Y' TO WS-CONFIG-EOF-SW
+           END-READ.
+
+       9200-READ-PROBE.
+           READ PROBE-FILE
+               AT END
+                   MOVE 'Y' TO WS-PROBE-EOF-SW
+           END-READ.
