@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIELD-SCHEMA-GEN.
+      ******************************************************************
+      *  Schema-driven copybook-to-mart-schema generator.  SCHEMA-DICT
+      *  is a flat field dictionary - one row per field of a feed's
+      *  copybook, carrying the feed name, field name, and the PIC
+      *  shape (type code, total digits, decimal digits, length) that
+      *  would otherwise have to be hand-transcribed into a Spark
+      *  StructType every time a copybook changes.  Rows are expected
+      *  in feed order (one group of rows per feed, as produced by
+      *  whatever extracts the dictionary from a copybook); a control
+      *  break on DICT-FEED-NAME starts a new schema block and closes
+      *  the prior one, so this one generator drives every feed's
+      *  schema output from the same dictionary file instead of one
+      *  hardcoded program per feed.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEMA-DICT-FILE ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SCHEMA-OUTPUT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHEMA-DICT-FILE.
+       01  SCHEMA-DICT-RECORD.
+           05  DICT-FEED-NAME                    PIC X(20).
+           05  DICT-FIELD-NAME                   PIC X(30).
+           05  DICT-TYPE-CODE                    PIC X(1).
+               88  DICT-TYPE-UNSIGNED-NUMERIC        VALUE 'N'.
+               88  DICT-TYPE-SIGNED-NUMERIC          VALUE 'S'.
+               88  DICT-TYPE-ALPHANUMERIC            VALUE 'X'.
+               88  DICT-TYPE-DATE                    VALUE 'D'.
+           05  DICT-TOTAL-DIGITS                 PIC 9(2).
+           05  DICT-DECIMAL-DIGITS               PIC 9(2).
+           05  DICT-FIELD-LENGTH                 PIC 9(4).
+       FD  SCHEMA-OUTPUT-FILE.
+       01  SCHEMA-OUTPUT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-FIRST-RECORD-SW                    PIC X(1) VALUE 'Y'.
+           88  WS-FIRST-RECORD                       VALUE 'Y'.
+       01  WS-CURRENT-FEED-NAME                  PIC X(20) VALUE SPACES.
+       01  WS-FEED-FIELD-COUNT                   PIC 9(5) VALUE ZERO.
+       01  WS-FEED-COUNT                         PIC 9(3) VALUE ZERO.
+       01  WS-SPARK-TYPE-NAME                    PIC X(24) VALUE SPACES.
+       01  WS-SCHEMA-HEADLINE                    PIC X(60) VALUE
+           'GENERATED MART SCHEMA - DO NOT HAND-EDIT'.
+       01  WS-FEED-HEADER-LINE.
+           05  FILLER                            PIC X(10) VALUE
+               'SCHEMA '.
+           05  FHL-FEED-NAME                     PIC X(20).
+       01  WS-FIELD-LINE.
+           05  FILLER                            PIC X(4) VALUE SPACES.
+           05  FL-FIELD-NAME                     PIC X(30).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  FL-SPARK-TYPE                     PIC X(24).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  FL-NULLABLE                       PIC X(8) VALUE
+               'NULLABLE'.
+       01  WS-FEED-TRAILER-LINE.
+           05  FILLER                            PIC X(6) VALUE
+               'END '.
+           05  FTL-FEED-NAME                     PIC X(20).
+           05  FILLER                            PIC X(3) VALUE
+               ' - '.
+           05  FTL-FIELD-COUNT                   PIC ZZZZ9.
+           05  FILLER                            PIC X(8) VALUE
+               ' FIELDS'.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(20) VALUE
+               'SCHEMAS GENERATED: '.
+           05  SL-FEED-COUNT                     PIC ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DICTIONARY
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SCHEMA-DICT-FILE
+           OPEN OUTPUT SCHEMA-OUTPUT-FILE
+           WRITE SCHEMA-OUTPUT-LINE FROM WS-SCHEMA-HEADLINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-DICTIONARY.
+           IF WS-FIRST-RECORD OR
+                   DICT-FEED-NAME NOT = WS-CURRENT-FEED-NAME
+               IF NOT WS-FIRST-RECORD
+                   PERFORM 2300-WRITE-FEED-TRAILER
+               END-IF
+               PERFORM 2100-START-NEW-FEED
+           END-IF
+           PERFORM 2200-WRITE-FIELD-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2100-START-NEW-FEED.
+           MOVE 'N' TO WS-FIRST-RECORD-SW
+           MOVE DICT-FEED-NAME TO WS-CURRENT-FEED-NAME
+           MOVE ZERO TO WS-FEED-FIELD-COUNT
+           ADD 1 TO WS-FEED-COUNT
+           MOVE DICT-FEED-NAME TO FHL-FEED-NAME
+           WRITE SCHEMA-OUTPUT-LINE FROM WS-FEED-HEADER-LINE.
+
+       2200-WRITE-FIELD-LINE.
+           ADD 1 TO WS-FEED-FIELD-COUNT
+           PERFORM 2210-DERIVE-SPARK-TYPE
+           MOVE DICT-FIELD-NAME TO FL-FIELD-NAME
+           MOVE WS-SPARK-TYPE-NAME TO FL-SPARK-TYPE
+           WRITE SCHEMA-OUTPUT-LINE FROM WS-FIELD-LINE.
+
+       2210-DERIVE-SPARK-TYPE.
+           EVALUATE TRUE
+               WHEN DICT-TYPE-DATE
+                   MOVE 'DateType' TO WS-SPARK-TYPE-NAME
+               WHEN DICT-TYPE-ALPHANUMERIC
+                   MOVE 'StringType' TO WS-SPARK-TYPE-NAME
+               WHEN DICT-DECIMAL-DIGITS > ZERO
+                   STRING 'DecimalType(' DELIMITED BY SIZE
+                       DICT-TOTAL-DIGITS DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       DICT-DECIMAL-DIGITS DELIMITED BY SIZE
+                       ')' DELIMITED BY SIZE
+                       INTO WS-SPARK-TYPE-NAME
+               WHEN DICT-TOTAL-DIGITS > 9
+                   MOVE 'LongType' TO WS-SPARK-TYPE-NAME
+               WHEN OTHER
+                   MOVE 'IntegerType' TO WS-SPARK-TYPE-NAME
+           END-EVALUATE.
+
+       2300-WRITE-FEED-TRAILER.
+           MOVE WS-CURRENT-FEED-NAME TO FTL-FEED-NAME
+           MOVE WS-FEED-FIELD-COUNT TO FTL-FIELD-COUNT
+           WRITE SCHEMA-OUTPUT-LINE FROM WS-FEED-TRAILER-LINE.
+
+       3000-FINALIZE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2300-WRITE-FEED-TRAILER
+           END-IF
+           MOVE WS-FEED-COUNT TO SL-FEED-COUNT
+           WRITE SCHEMA-OUTPUT-LINE FROM WS-SUMMARY-LINE
+           CLOSE SCHEMA-DICT-FILE
+           CLOSE SCHEMA-OUTPUT-FILE.
+
+       9100-READ-NEXT.
+           READ SCHEMA-DICT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
