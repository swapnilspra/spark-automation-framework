@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFA-TRADE-BLOTTER-RPT.
+      ******************************************************************
+      *  Daily trade blotter report for DIRECT-FINANCIAL-ACTIVITY
+      *  (DFA.TIP02).  Lists every trade (DETAIL-RECORD-1) with its
+      *  TRANSACTION-CODE, TRANSACTION-SUFFIX, gross amount and share
+      *  count, and accumulates subtotals by FUND-CODE within each
+      *  TRANSACTION-CODE/TRANSACTION-SUFFIX combination, printed at
+      *  end of run the same way DVRA-DIST-SUMMARY-RPT groups and
+      *  totals its distribution detail.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIRECT-FINANCIAL-ACTIVITY ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BLOTTER-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIRECT-FINANCIAL-ACTIVITY.
+       01  DFA-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  DIRECT-FINANCIAL-ACTIVITY-REC      VALUE 'DFA'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(28).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(16).
+               10  TRANSACTION-CODE              PIC 9(3).
+               10  TRANSACTION-SUFFIX            PIC 9(3).
+               10  SHARE-BALANCE-EFFECT-CODE     PIC X(1).
+               10  FILLER                        PIC X(9).
+               10  TRANSACTION-GROSS-AMOUNT      PIC 9(13)V9(2).
+               10  TRANSACTION-SHARES-COUNT      PIC 9(11)V9(4).
+               10  FILLER                        PIC X(37).
+       FD  BLOTTER-REPORT-FILE.
+       01  BLOTTER-REPORT-LINE                   PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-TRADE-COUNT                        PIC 9(7) VALUE ZERO.
+       01  WS-MAX-GROUPS                         PIC 9(5) VALUE 5000.
+       01  WS-GROUP-COUNT                        PIC 9(5) VALUE ZERO.
+       01  WS-GROUP-IDX                          PIC 9(5) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  BLOTTER-GROUP-TABLE.
+           05  BLOTTER-GROUP-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-GROUP-COUNT
+                   INDEXED BY BLOTTER-IDX.
+               10  BG-FUND-CODE                  PIC 9(7).
+               10  BG-TRANSACTION-CODE           PIC 9(3).
+               10  BG-TRANSACTION-SUFFIX         PIC 9(3).
+               10  BG-TRADE-COUNT                PIC 9(7).
+               10  BG-GROSS-TOTAL                PIC 9(15)V9(2).
+               10  BG-SHARES-TOTAL                PIC 9(13)V9(4).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'DFA DAILY TRADE BLOTTER REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(100) VALUE
+           'ACCOUNT              FUND-CODE  TXN  SFX  GROSS-AMT  SHARES'.
+       01  WS-DETAIL-LINE.
+           05  DL-ACCOUNT-NUMBER                 PIC X(20).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-FUND-CODE                      PIC 9(7).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-TRANSACTION-CODE               PIC 999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-TRANSACTION-SUFFIX             PIC 999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-GROSS-AMOUNT                   PIC Z(12)9.99.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-SHARES-COUNT                   PIC Z(10)9.9999.
+       01  WS-GROUP-HEADLINE                     PIC X(60) VALUE
+           'SUBTOTALS BY FUND-CODE / TRANSACTION-CODE / SUFFIX'.
+       01  WS-GROUP-LINE.
+           05  GL-FUND-CODE                      PIC 9(7).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  GL-TRANSACTION-CODE               PIC 999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  GL-TRANSACTION-SUFFIX             PIC 999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  GL-TRADE-COUNT                    PIC ZZZZZZ9.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  GL-GROSS-TOTAL                    PIC Z(13)9.99.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  GL-SHARES-TOTAL                   PIC Z(11)9.9999.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(20) VALUE
+               'TOTAL TRADES: '.
+           05  SL-TRADE-COUNT                    PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DIRECT-FINANCIAL-ACTIVITY
+           OPEN OUTPUT BLOTTER-REPORT-FILE
+           WRITE BLOTTER-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE BLOTTER-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           IF DIRECT-FINANCIAL-ACTIVITY-REC AND SEQUENCE-NUMBER = 1
+               PERFORM 2100-PRINT-TRADE
+               PERFORM 2200-ACCUMULATE-GROUP
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-PRINT-TRADE.
+           ADD 1 TO WS-TRADE-COUNT
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER
+           MOVE FUND-CODE TO DL-FUND-CODE
+           MOVE TRANSACTION-CODE TO DL-TRANSACTION-CODE
+           MOVE TRANSACTION-SUFFIX TO DL-TRANSACTION-SUFFIX
+           MOVE TRANSACTION-GROSS-AMOUNT TO DL-GROSS-AMOUNT
+           MOVE TRANSACTION-SHARES-COUNT TO DL-SHARES-COUNT
+           WRITE BLOTTER-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       2200-ACCUMULATE-GROUP.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING BLOTTER-IDX FROM 1 BY 1
+               UNTIL BLOTTER-IDX > WS-GROUP-COUNT OR WS-FOUND
+               IF BG-FUND-CODE (BLOTTER-IDX) = FUND-CODE
+                   AND BG-TRANSACTION-CODE (BLOTTER-IDX)
+                       = TRANSACTION-CODE
+                   AND BG-TRANSACTION-SUFFIX (BLOTTER-IDX)
+                       = TRANSACTION-SUFFIX
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-GROUP-COUNT < WS-MAX-GROUPS
+               ADD 1 TO WS-GROUP-COUNT
+               SET BLOTTER-IDX TO WS-GROUP-COUNT
+               MOVE FUND-CODE TO BG-FUND-CODE (BLOTTER-IDX)
+               MOVE TRANSACTION-CODE TO
+                   BG-TRANSACTION-CODE (BLOTTER-IDX)
+               MOVE TRANSACTION-SUFFIX TO
+                   BG-TRANSACTION-SUFFIX (BLOTTER-IDX)
+               MOVE ZERO TO BG-TRADE-COUNT (BLOTTER-IDX)
+               MOVE ZERO TO BG-GROSS-TOTAL (BLOTTER-IDX)
+               MOVE ZERO TO BG-SHARES-TOTAL (BLOTTER-IDX)
+           END-IF
+           ADD 1 TO BG-TRADE-COUNT (BLOTTER-IDX)
+           ADD TRANSACTION-GROSS-AMOUNT TO
+               BG-GROSS-TOTAL (BLOTTER-IDX)
+           ADD TRANSACTION-SHARES-COUNT TO
+               BG-SHARES-TOTAL (BLOTTER-IDX).
+
+       3000-FINALIZE.
+           WRITE BLOTTER-REPORT-LINE FROM WS-GROUP-HEADLINE
+           PERFORM VARYING BLOTTER-IDX FROM 1 BY 1
+               UNTIL BLOTTER-IDX > WS-GROUP-COUNT
+               MOVE BG-FUND-CODE (BLOTTER-IDX) TO GL-FUND-CODE
+               MOVE BG-TRANSACTION-CODE (BLOTTER-IDX) TO
+                   GL-TRANSACTION-CODE
+               MOVE BG-TRANSACTION-SUFFIX (BLOTTER-IDX) TO
+                   GL-TRANSACTION-SUFFIX
+               MOVE BG-TRADE-COUNT (BLOTTER-IDX) TO GL-TRADE-COUNT
+               MOVE BG-GROSS-TOTAL (BLOTTER-IDX) TO GL-GROSS-TOTAL
+               MOVE BG-SHARES-TOTAL (BLOTTER-IDX) TO GL-SHARES-TOTAL
+               WRITE BLOTTER-REPORT-LINE FROM WS-GROUP-LINE
+           END-PERFORM
+           MOVE WS-TRADE-COUNT TO SL-TRADE-COUNT
+           WRITE BLOTTER-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE DIRECT-FINANCIAL-ACTIVITY
+           CLOSE BLOTTER-REPORT-FILE.
+
+       9100-READ-NEXT.
+           READ DIRECT-FINANCIAL-ACTIVITY
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
