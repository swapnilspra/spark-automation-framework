@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMP-CLOSED-EXTRACT.
+      ******************************************************************
+      *  Closed-account extract for archival from
+      *  ACCOUNT-MASTER-POSITION (AMP.TIP09).  SEQUENCE-NUMBER 1
+      *  carries PLAN-STATUS-CODE (88-level CLOSED-ACCOUNT) and
+      *  SEQUENCE-NUMBER 4 carries FINS-ACCOUNT-ID for the same
+      *  account, arriving as consecutive physical records; this
+      *  program joins the two by file order and writes every closed
+      *  account, with its FINS-ACCOUNT-ID, to a retention extract so
+      *  closed accounts can be dropped from the active mart views
+      *  while their history is preserved for compliance lookups.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLOSED-ACCOUNT-EXTRACT ASSIGN TO "EXTRNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-POSITION.
+       01  AMP-RECORD.
+           05  RECORD-CODE                       PIC X(3).
+               88  ACCOUNT-MASTER-POSITION-REC        VALUE 'AMP'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FINS-ID                       PIC 9(7).
+               10  FILLER                        PIC X(25).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(96).
+               10  PLAN-STATUS-CODE              PIC 9(1).
+               10  FILLER                        PIC X(5).
+           05  DETAIL-RECORD-4 REDEFINES DETAIL-RECORD-1.
+               10  FINS-ACCOUNT-ID               PIC X(20).
+               10  FILLER                        PIC X(134).
+       FD  CLOSED-ACCOUNT-EXTRACT.
+       01  CLOSED-ACCOUNT-EXTRACT-RECORD.
+           05  CE-FINS-ID                        PIC 9(7).
+           05  CE-CUSTOMER-ACCOUNT-NUMBER        PIC X(20).
+           05  CE-FINS-ACCOUNT-ID                PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-PENDING-CLOSED-SW                  PIC X(1) VALUE 'N'.
+           88  WS-PENDING-CLOSED                     VALUE 'Y'.
+       01  WS-PENDING-FINS-ID                    PIC 9(7) VALUE ZERO.
+       01  WS-PENDING-ACCOUNT-NUMBER             PIC X(20) VALUE
+                                                  SPACES.
+       01  WS-EXTRACT-COUNT                      PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT ACCOUNT-MASTER-POSITION
+           OPEN OUTPUT CLOSED-ACCOUNT-EXTRACT
+           PERFORM 9100-READ-NEXT
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           CLOSE ACCOUNT-MASTER-POSITION
+           CLOSE CLOSED-ACCOUNT-EXTRACT
+           STOP RUN.
+
+       2000-PROCESS-FILE.
+           IF ACCOUNT-MASTER-POSITION-REC
+               EVALUATE SEQUENCE-NUMBER
+                   WHEN 1
+                       PERFORM 2100-CAPTURE-STATUS
+                   WHEN 4
+                       PERFORM 2200-CAPTURE-FINS-ACCT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-CAPTURE-STATUS.
+           MOVE 'N' TO WS-PENDING-CLOSED-SW
+           IF PLAN-STATUS-CODE = 1
+               SET WS-PENDING-CLOSED TO TRUE
+               MOVE FINS-ID TO WS-PENDING-FINS-ID
+               MOVE CUSTOMER-ACCOUNT-NUMBER TO
+                   WS-PENDING-ACCOUNT-NUMBER
+           END-IF.
+
+       2200-CAPTURE-FINS-ACCT.
+           IF WS-PENDING-CLOSED
+               MOVE WS-PENDING-FINS-ID TO CE-FINS-ID
+               MOVE WS-PENDING-ACCOUNT-NUMBER TO
+                   CE-CUSTOMER-ACCOUNT-NUMBER
+               MOVE FINS-ACCOUNT-ID TO CE-FINS-ACCOUNT-ID
+               WRITE CLOSED-ACCOUNT-EXTRACT-RECORD
+               ADD 1 TO WS-EXTRACT-COUNT
+               MOVE 'N' TO WS-PENDING-CLOSED-SW
+           END-IF.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-MASTER-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
