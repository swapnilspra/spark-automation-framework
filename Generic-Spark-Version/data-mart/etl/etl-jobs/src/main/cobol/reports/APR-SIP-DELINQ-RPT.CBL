@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APR-SIP-DELINQ-RPT.
+      ******************************************************************
+      *  Systematic investment plan delinquency report for
+      *  ACCOUNT-POSITION (APR.TIP03).  SEQUENCE-NUMBER 1 carries
+      *  FUND-CODE/CUSTOMER-ACCOUNT-NUMBER and SEQUENCE-NUMBER 7
+      *  (DETAIL-RECORD-7-AREA) carries the plan's COMPLETION-STA-CD
+      *  and DLQ-IVT-CT for the same account, joined here by file
+      *  order the same way the other REDEFINES-grouped feeds are.  An
+      *  account is delinquent when its plan is not yet COMPLETE and it
+      *  has one or more delinquent investments outstanding; results
+      *  are accumulated and reported by FUND-CODE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DELINQ-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-POSITION.
+       01  APR-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  ACCOUNT-ACTIVITY-REC              VALUE 'APR'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(25).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(102).
+           05  DETAIL-RECORD-7-AREA REDEFINES DETAIL-RECORD-1.
+               10  FILLER                        PIC X(23).
+               10  COMPLETION-STA-CD             PIC X(1).
+                   88  COMPLETION-STA-COMPLETE       VALUE 'C'.
+               10  IVT-DUE-DAY-DT                PIC 9(2).
+               10  FILLER                        PIC X(9).
+               10  INVESTMENT-DUE-CT             PIC 9(3).
+               10  DLQ-IVT-CT                    PIC 9(3)V9(6).
+               10  FILLER                        PIC X(107).
+       FD  DELINQ-REPORT-FILE.
+       01  DELINQ-REPORT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-CUR-FUND-CODE                      PIC 9(7) VALUE ZERO.
+       01  WS-CUR-ACCOUNT-NUMBER                 PIC X(20) VALUE
+                                                  SPACES.
+       01  WS-MAX-FUNDS                          PIC 9(5) VALUE 2000.
+       01  WS-FUND-COUNT                         PIC 9(5) VALUE ZERO.
+       01  WS-FUND-IDX                           PIC 9(5) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-DELINQ-COUNT                       PIC 9(7) VALUE ZERO.
+       01  FUND-DELINQ-TABLE.
+           05  FUND-DELINQ-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-FUND-COUNT
+                   INDEXED BY FUND-IDX.
+               10  FD-FUND-CODE                  PIC 9(7).
+               10  FD-ACCOUNT-COUNT              PIC 9(7).
+               10  FD-DLQ-TOTAL                  PIC 9(9)V9(6).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'APR SYSTEMATIC INVESTMENT PLAN DELINQUENCY REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(80) VALUE
+           'FUND-CODE  ACCOUNT              DLQ-INVESTMENTS  DUE-DAY'.
+       01  WS-DETAIL-LINE.
+           05  DL-FUND-CODE                      PIC 9(7).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-ACCOUNT-NUMBER                 PIC X(20).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-DLQ-IVT-CT                     PIC ZZZ9.999999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-IVT-DUE-DAY-DT                 PIC Z9.
+       01  WS-FUND-SUMMARY-LINE.
+           05  FILLER                            PIC X(12) VALUE
+               'FUND '.
+           05  FS-FUND-CODE                      PIC 9(7).
+           05  FILLER                            PIC X(20) VALUE
+               '  DELINQ ACCTS: '.
+           05  FS-ACCOUNT-COUNT                  PIC ZZZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '  TOTAL DLQ CT: '.
+           05  FS-DLQ-TOTAL                      PIC ZZZZZ9.999999.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(30) VALUE
+               'TOTAL DELINQUENT ACCOUNTS: '.
+           05  SL-DELINQ-COUNT                   PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-POSITION
+           OPEN OUTPUT DELINQ-REPORT-FILE
+           WRITE DELINQ-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE DELINQ-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           IF ACCOUNT-ACTIVITY-REC
+               EVALUATE SEQUENCE-NUMBER
+                   WHEN 1
+                       PERFORM 2100-CAPTURE-HEADER
+                   WHEN 7
+                       PERFORM 2200-CHECK-DELINQUENCY
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-CAPTURE-HEADER.
+           MOVE FUND-CODE TO WS-CUR-FUND-CODE
+           MOVE CUSTOMER-ACCOUNT-NUMBER TO WS-CUR-ACCOUNT-NUMBER.
+
+       2200-CHECK-DELINQUENCY.
+           IF NOT COMPLETION-STA-COMPLETE AND DLQ-IVT-CT > 0
+               ADD 1 TO WS-DELINQ-COUNT
+               MOVE WS-CUR-FUND-CODE TO DL-FUND-CODE
+               MOVE WS-CUR-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER
+               MOVE DLQ-IVT-CT TO DL-DLQ-IVT-CT
+               MOVE IVT-DUE-DAY-DT TO DL-IVT-DUE-DAY-DT
+               WRITE DELINQ-REPORT-LINE FROM WS-DETAIL-LINE
+               PERFORM 2300-ACCUMULATE-FUND
+           END-IF.
+
+       2300-ACCUMULATE-FUND.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING FUND-IDX FROM 1 BY 1
+               UNTIL FUND-IDX > WS-FUND-COUNT OR WS-FOUND
+               IF FD-FUND-CODE (FUND-IDX) = WS-CUR-FUND-CODE
+                   SET WS-FOUND TO TRUE
+                   ADD 1 TO FD-ACCOUNT-COUNT (FUND-IDX)
+                   ADD DLQ-IVT-CT TO FD-DLQ-TOTAL (FUND-IDX)
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-FUND-COUNT < WS-MAX-FUNDS
+               ADD 1 TO WS-FUND-COUNT
+               SET FUND-IDX TO WS-FUND-COUNT
+               MOVE WS-CUR-FUND-CODE TO FD-FUND-CODE (FUND-IDX)
+               MOVE 1 TO FD-ACCOUNT-COUNT (FUND-IDX)
+               MOVE DLQ-IVT-CT TO FD-DLQ-TOTAL (FUND-IDX)
+           END-IF.
+
+       3000-FINALIZE.
+           PERFORM VARYING FUND-IDX FROM 1 BY 1
+               UNTIL FUND-IDX > WS-FUND-COUNT
+               MOVE FD-FUND-CODE (FUND-IDX) TO FS-FUND-CODE
+               MOVE FD-ACCOUNT-COUNT (FUND-IDX) TO FS-ACCOUNT-COUNT
+               MOVE FD-DLQ-TOTAL (FUND-IDX) TO FS-DLQ-TOTAL
+               WRITE DELINQ-REPORT-LINE FROM WS-FUND-SUMMARY-LINE
+           END-PERFORM
+           MOVE WS-DELINQ-COUNT TO SL-DELINQ-COUNT
+           WRITE DELINQ-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE ACCOUNT-POSITION
+           CLOSE DELINQ-REPORT-FILE.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
