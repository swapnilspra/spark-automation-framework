@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPENSE-VOLUME-RPT.
+      ******************************************************************
+      *  Suspense volume report.  Reads the shared cross-feed suspense
+      *  trail written by SUSPENSE-MGR (source feed, raw record type,
+      *  byte offset and raw bytes for every unrecognized record any
+      *  feed rejected) and totals the count of suspended records by
+      *  feed, so operations can see at a glance which feed is sending
+      *  bad record types and needs to correct and re-feed instead of
+      *  quietly losing records.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-TRAIL-FILE ASSIGN TO "SUSPTRLNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT VOLUME-RPT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-TRAIL-FILE.
+       01  SUSPENSE-TRAIL-RECORD.
+           05  ST-FEED-NAME                      PIC X(20).
+           05  ST-RECORD-TYPE                    PIC X(10).
+           05  ST-BYTE-OFFSET                    PIC 9(9).
+           05  ST-RAW-RECORD                     PIC X(200).
+       FD  VOLUME-RPT-FILE.
+       01  VOLUME-RPT-LINE                       PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-MAX-FEEDS                          PIC 9(3) VALUE 50.
+       01  WS-FEED-COUNT                         PIC 9(3) VALUE ZERO.
+       01  WS-FEED-IDX                           PIC 9(3) VALUE ZERO.
+       01  WS-FOUND-SW                           PIC X(1) VALUE 'N'.
+           88  WS-FOUND                              VALUE 'Y'.
+       01  WS-TOTAL-COUNT                        PIC 9(9) VALUE ZERO.
+       01  FEED-VOLUME-TABLE.
+           05  FEED-VOLUME-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-FEED-COUNT
+                   INDEXED BY FEED-IDX.
+               10  FV-FEED-NAME                  PIC X(20).
+               10  FV-SUSPENSE-COUNT             PIC 9(9).
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'SUSPENSE VOLUME BY FEED'.
+       01  WS-COLUMN-LINE                        PIC X(60) VALUE
+           'FEED-NAME             SUSPENSE-COUNT'.
+       01  WS-DETAIL-LINE.
+           05  DL-FEED-NAME                      PIC X(20).
+           05  FILLER                            PIC X(4) VALUE SPACES.
+           05  DL-SUSPENSE-COUNT                 PIC ZZZZZZZZ9.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'TOTAL SUSPENSE RECORDS: '.
+           05  SL-TOTAL-COUNT                    PIC ZZZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SUSPENSE-TRAIL-FILE
+           OPEN OUTPUT VOLUME-RPT-FILE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING FEED-IDX FROM 1 BY 1
+               UNTIL FEED-IDX > WS-FEED-COUNT OR WS-FOUND
+               IF FV-FEED-NAME (FEED-IDX) = ST-FEED-NAME
+                   SET WS-FOUND TO TRUE
+                   ADD 1 TO FV-SUSPENSE-COUNT (FEED-IDX)
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-FEED-COUNT < WS-MAX-FEEDS
+               ADD 1 TO WS-FEED-COUNT
+               SET FEED-IDX TO WS-FEED-COUNT
+               MOVE ST-FEED-NAME TO FV-FEED-NAME (FEED-IDX)
+               MOVE 1 TO FV-SUSPENSE-COUNT (FEED-IDX)
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       3000-FINALIZE.
+           WRITE VOLUME-RPT-LINE FROM WS-HEADLINE-1
+           WRITE VOLUME-RPT-LINE FROM WS-COLUMN-LINE
+           PERFORM VARYING FEED-IDX FROM 1 BY 1
+               UNTIL FEED-IDX > WS-FEED-COUNT
+               MOVE FV-FEED-NAME (FEED-IDX) TO DL-FEED-NAME
+               MOVE FV-SUSPENSE-COUNT (FEED-IDX) TO DL-SUSPENSE-COUNT
+               WRITE VOLUME-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           MOVE WS-TOTAL-COUNT TO SL-TOTAL-COUNT
+           WRITE VOLUME-RPT-LINE FROM WS-SUMMARY-LINE
+           CLOSE SUSPENSE-TRAIL-FILE
+           CLOSE VOLUME-RPT-FILE.
+
+       9100-READ-NEXT.
+           READ SUSPENSE-TRAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
