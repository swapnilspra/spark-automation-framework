@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APR-SHARE-TIEOUT-RPT.
+      ******************************************************************
+      *  Share-count tie-out control report for ACCOUNT-POSITION
+      *  (APR.TIP03).  DETAIL-RECORD-1 (SEQUENCE-NUMBER 1) carries
+      *  TOTAL-SHARES-COUNT alongside its three components -
+      *  ISSUED-SHARES-COUNT, UNISSUED-SHARES-COUNT and
+      *  RESERVED-SHARE-CNT.  This program verifies TOTAL-SHARES-COUNT
+      *  equals the sum of the three components for every account and
+      *  reports every account where they don't tie out.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-POSITION ASSIGN TO "FNAME"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TIEOUT-REPORT-FILE ASSIGN TO "RPTNAME"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-POSITION.
+       01  APR-RECORD.
+           05  RECORD-TYPE                       PIC X(3).
+               88  ACCOUNT-ACTIVITY-REC              VALUE 'APR'.
+           05  SEQUENCE-NUMBER                   PIC 9(3).
+           05  DETAIL-RECORD-1.
+               10  FILLER                        PIC X(25).
+               10  FUND-CODE                     PIC 9(7).
+               10  CUSTOMER-ACCOUNT-NUMBER       PIC X(20).
+               10  FILLER                        PIC X(1).
+               10  TOTAL-SHARES-COUNT            PIC 9(11)V9(4).
+               10  UNISSUED-SHARES-COUNT         PIC 9(11)V9(4).
+               10  ISSUED-SHARES-COUNT           PIC 9(11)V9(4).
+               10  FILLER                        PIC X(9).
+               10  RESERVED-SHARE-CNT            PIC 9(11)V9(4).
+               10  FILLER                        PIC X(32).
+       FD  TIEOUT-REPORT-FILE.
+       01  TIEOUT-REPORT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                             PIC X(1) VALUE 'N'.
+           88  WS-EOF                                VALUE 'Y'.
+       01  WS-COMPUTED-TOTAL                     PIC 9(11)V9(4)
+                                                  VALUE ZERO.
+       01  WS-VARIANCE                           PIC S9(11)V9(4)
+                                                  VALUE ZERO.
+       01  WS-ACCOUNTS-CHECKED                   PIC 9(7) VALUE ZERO.
+       01  WS-BREAK-COUNT                        PIC 9(7) VALUE ZERO.
+       01  WS-HEADLINE-1                         PIC X(60) VALUE
+           'APR SHARE-COUNT TIE-OUT CONTROL REPORT'.
+       01  WS-COLUMN-LINE                        PIC X(90) VALUE
+           'ACCOUNT              TOTAL-SHARES   COMPUTED-TOTAL VARIANCE'.
+       01  WS-DETAIL-LINE.
+           05  DL-ACCOUNT-NUMBER                 PIC X(20).
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-TOTAL-SHARES                   PIC Z(10)9.9999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-COMPUTED-TOTAL                 PIC Z(10)9.9999.
+           05  FILLER                            PIC X(2) VALUE SPACES.
+           05  DL-VARIANCE                       PIC -Z(9)9.9999.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                            PIC X(25) VALUE
+               'ACCOUNTS CHECKED: '.
+           05  SL-CHECKED-COUNT                  PIC ZZZZZZ9.
+           05  FILLER                            PIC X(20) VALUE
+               '   BREAKS: '.
+           05  SL-BREAK-COUNT                    PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-POSITION
+           OPEN OUTPUT TIEOUT-REPORT-FILE
+           WRITE TIEOUT-REPORT-LINE FROM WS-HEADLINE-1
+           WRITE TIEOUT-REPORT-LINE FROM WS-COLUMN-LINE
+           PERFORM 9100-READ-NEXT.
+
+       2000-PROCESS-FILE.
+           IF ACCOUNT-ACTIVITY-REC AND SEQUENCE-NUMBER = 1
+               PERFORM 2100-CHECK-TIEOUT
+           END-IF
+           PERFORM 9100-READ-NEXT.
+
+       2100-CHECK-TIEOUT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           COMPUTE WS-COMPUTED-TOTAL =
+               ISSUED-SHARES-COUNT + UNISSUED-SHARES-COUNT
+               + RESERVED-SHARE-CNT
+           IF WS-COMPUTED-TOTAL NOT = TOTAL-SHARES-COUNT
+               ADD 1 TO WS-BREAK-COUNT
+               COMPUTE WS-VARIANCE =
+                   TOTAL-SHARES-COUNT - WS-COMPUTED-TOTAL
+               MOVE CUSTOMER-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER
+               MOVE TOTAL-SHARES-COUNT TO DL-TOTAL-SHARES
+               MOVE WS-COMPUTED-TOTAL TO DL-COMPUTED-TOTAL
+               MOVE WS-VARIANCE TO DL-VARIANCE
+               WRITE TIEOUT-REPORT-LINE FROM WS-DETAIL-LINE
+           END-IF.
+
+       3000-FINALIZE.
+           MOVE WS-ACCOUNTS-CHECKED TO SL-CHECKED-COUNT
+           MOVE WS-BREAK-COUNT TO SL-BREAK-COUNT
+           WRITE TIEOUT-REPORT-LINE FROM WS-SUMMARY-LINE
+           CLOSE ACCOUNT-POSITION
+           CLOSE TIEOUT-REPORT-FILE.
+
+       9100-READ-NEXT.
+           READ ACCOUNT-POSITION
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
