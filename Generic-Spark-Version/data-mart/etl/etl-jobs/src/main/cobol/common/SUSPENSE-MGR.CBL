@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPENSE-MGR.
+      ******************************************************************
+      *  Shared reject/suspense subprogram, callable by any of the six
+      *  feed loaders whenever a physical record's RECORD-TYPE-CDE/
+      *  RECORD-TYPE/RECORD-CODE value doesn't match any of that
+      *  feed's defined 88-level conditions.  Rather than each loader
+      *  deciding on its own whether to skip, fail or silently
+      *  miscount an unrecognized record, this program appends one row
+      *  to a shared cross-feed suspense trail - source feed, the raw
+      *  record-type value seen, the record's byte offset (ordinal
+      *  position) in its input file, and the raw record bytes - so
+      *  every feed's unrecognized records land in one place to be
+      *  corrected and re-fed, and SUSPENSE-VOLUME-RPT can total them
+      *  by feed.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-TRAIL-FILE ASSIGN TO "SUSPTRLNAME"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-TRAIL-FILE.
+       01  SUSPENSE-TRAIL-RECORD.
+           05  ST-FEED-NAME                      PIC X(20).
+           05  ST-RECORD-TYPE                    PIC X(10).
+           05  ST-BYTE-OFFSET                    PIC 9(9).
+           05  ST-RAW-RECORD                     PIC X(200).
+       WORKING-STORAGE SECTION.
+       01  WS-SUSPENSE-FS                        PIC X(2) VALUE '00'.
+       LINKAGE SECTION.
+       01  LK-FEED-NAME                          PIC X(20).
+       01  LK-RECORD-TYPE                        PIC X(10).
+       01  LK-BYTE-OFFSET                        PIC 9(9).
+       01  LK-RAW-RECORD                         PIC X(200).
+       01  LK-STATUS                             PIC X(1).
+       PROCEDURE DIVISION USING LK-FEED-NAME LK-RECORD-TYPE
+               LK-BYTE-OFFSET LK-RAW-RECORD LK-STATUS.
+       0000-MAIN.
+           MOVE '0' TO LK-STATUS
+           OPEN EXTEND SUSPENSE-TRAIL-FILE
+           IF WS-SUSPENSE-FS = '05' OR WS-SUSPENSE-FS = '35'
+               OPEN OUTPUT SUSPENSE-TRAIL-FILE
+           END-IF
+           IF WS-SUSPENSE-FS NOT = '00'
+               MOVE '1' TO LK-STATUS
+           ELSE
+               MOVE LK-FEED-NAME TO ST-FEED-NAME
+               MOVE LK-RECORD-TYPE TO ST-RECORD-TYPE
+               MOVE LK-BYTE-OFFSET TO ST-BYTE-OFFSET
+               MOVE LK-RAW-RECORD TO ST-RAW-RECORD
+               WRITE SUSPENSE-TRAIL-RECORD
+               CLOSE SUSPENSE-TRAIL-FILE
+           END-IF
+           GOBACK.
