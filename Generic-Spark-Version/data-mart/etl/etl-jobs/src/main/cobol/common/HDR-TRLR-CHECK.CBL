@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HDR-TRLR-CHECK.
+      ******************************************************************
+      *  Shared header/trailer count validation framework, callable by
+      *  any feed's reconciliation report or load once it reaches a
+      *  trailer (or, for 858, once a full run is read) so every feed -
+      *  SDCM's HH/DD/TT, AMP's RHR/RTR, 858's new H/D/T with a carved-
+      *  out trailer count - is checked the same way instead of each
+      *  report hand-rolling its own compare.  The caller has already
+      *  walked its own records and knows whether a header was seen
+      *  before this trailer (LK-SEQUENCE-OK) and how many detail rows
+      *  it actually counted (LK-ACTUAL-COUNT) versus what the trailer
+      *  declared (LK-EXPECTED-COUNT); this program compares the two,
+      *  sets LK-STATUS ('0' balanced, '1' out-of-balance) and appends
+      *  a standard out-of-balance alert row to the shared alert file
+      *  whenever the counts disagree or the sequence was wrong, so
+      *  operations has one place to see every feed's balancing
+      *  exceptions instead of six different report tails.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALERT-FILE ASSIGN TO "ALERTNAME"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALERT-FILE.
+       01  ALERT-RECORD.
+           05  AL-FEED-NAME                      PIC X(20).
+           05  AL-BREAK-KEY                      PIC X(20).
+           05  AL-EXPECTED-COUNT                 PIC 9(9).
+           05  AL-ACTUAL-COUNT                   PIC 9(9).
+           05  AL-SEQUENCE-OK                    PIC X(1).
+           05  AL-REASON                         PIC X(30).
+       WORKING-STORAGE SECTION.
+       01  WS-ALERT-FS                           PIC X(2) VALUE '00'.
+       LINKAGE SECTION.
+       01  LK-FEED-NAME                          PIC X(20).
+       01  LK-BREAK-KEY                          PIC X(20).
+       01  LK-EXPECTED-COUNT                     PIC 9(9).
+       01  LK-ACTUAL-COUNT                       PIC 9(9).
+       01  LK-SEQUENCE-OK                        PIC X(1).
+           88  LK-SEQUENCE-IS-OK                     VALUE 'Y'.
+       01  LK-STATUS                             PIC X(1).
+       PROCEDURE DIVISION USING LK-FEED-NAME LK-BREAK-KEY
+               LK-EXPECTED-COUNT LK-ACTUAL-COUNT LK-SEQUENCE-OK
+               LK-STATUS.
+       0000-MAIN.
+           MOVE '0' TO LK-STATUS
+           IF LK-EXPECTED-COUNT NOT = LK-ACTUAL-COUNT
+               MOVE '1' TO LK-STATUS
+           END-IF
+           IF NOT LK-SEQUENCE-IS-OK
+               MOVE '1' TO LK-STATUS
+           END-IF
+           IF LK-STATUS = '1'
+               PERFORM 1000-WRITE-ALERT
+           END-IF
+           GOBACK.
+
+       1000-WRITE-ALERT.
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-FS = '05' OR WS-ALERT-FS = '35'
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           IF WS-ALERT-FS = '00'
+               MOVE LK-FEED-NAME TO AL-FEED-NAME
+               MOVE LK-BREAK-KEY TO AL-BREAK-KEY
+               MOVE LK-EXPECTED-COUNT TO AL-EXPECTED-COUNT
+               MOVE LK-ACTUAL-COUNT TO AL-ACTUAL-COUNT
+               MOVE LK-SEQUENCE-OK TO AL-SEQUENCE-OK
+               EVALUATE TRUE
+                   WHEN LK-EXPECTED-COUNT NOT = LK-ACTUAL-COUNT
+                           AND NOT LK-SEQUENCE-IS-OK
+                       MOVE 'COUNT MISMATCH/OUT OF SEQ' TO AL-REASON
+                   WHEN LK-EXPECTED-COUNT NOT = LK-ACTUAL-COUNT
+                       MOVE 'COUNT MISMATCH' TO AL-REASON
+                   WHEN OTHER
+                       MOVE 'OUT OF SEQUENCE' TO AL-REASON
+               END-EVALUATE
+               WRITE ALERT-RECORD
+               CLOSE ALERT-FILE
+           END-IF.
