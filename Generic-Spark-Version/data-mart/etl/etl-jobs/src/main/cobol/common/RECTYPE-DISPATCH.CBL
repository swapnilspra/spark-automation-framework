@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECTYPE-DISPATCH.
+      ******************************************************************
+      *  Shared record-type extraction subprogram for the REDEFINES-
+      *  based multi-record files common to all six feeds (SDCM, DVRA,
+      *  AMP, APR, DFA, 858).  Every one of those files tells its
+      *  detail rows apart by a short discriminator field - RECORD-
+      *  TYPE, RECORD-CODE, RECORD-TYPE-CD - but each feed puts that
+      *  field at a different byte offset and width, so no single
+      *  copybook-shaped FD can read all six.  Rather than hand-coding
+      *  the offset into every new report or loader, the caller passes
+      *  the raw record plus that feed's discriminator LK-OFFSET and
+      *  LK-LENGTH (carried in a small per-feed config file, the same
+      *  way ARRIVAL-MONITOR-RPT carries per-feed cutoff times) and
+      *  gets back the extracted LK-RECORD-TYPE for it to EVALUATE
+      *  against that feed's own 88-level values.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-RECORD-LENGTH                  PIC 9(3) VALUE 500.
+       LINKAGE SECTION.
+       01  LK-RAW-RECORD                         PIC X(500).
+       01  LK-OFFSET                             PIC 9(3).
+       01  LK-LENGTH                             PIC 9(2).
+       01  LK-RECORD-TYPE                        PIC X(10).
+       01  LK-STATUS                             PIC X(1).
+       PROCEDURE DIVISION USING LK-RAW-RECORD LK-OFFSET LK-LENGTH
+               LK-RECORD-TYPE LK-STATUS.
+       0000-MAIN.
+           MOVE SPACES TO LK-RECORD-TYPE
+           IF LK-OFFSET < 1 OR LK-LENGTH < 1 OR LK-LENGTH > 10
+                   OR LK-OFFSET + LK-LENGTH - 1 > WS-MAX-RECORD-LENGTH
+               MOVE '1' TO LK-STATUS
+           ELSE
+               MOVE '0' TO LK-STATUS
+               MOVE LK-RAW-RECORD (LK-OFFSET:LK-LENGTH) TO
+                   LK-RECORD-TYPE
+           END-IF
+           GOBACK.
