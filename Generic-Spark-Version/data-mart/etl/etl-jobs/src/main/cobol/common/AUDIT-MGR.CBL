@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-MGR.
+      ******************************************************************
+      *  Shared control-totals audit trail subprogram, callable by any
+      *  of the six feed loaders (SDCM, DVRA, AMP, APR, DFA, 858) at
+      *  end of run.  Each call appends one control-total row - file
+      *  name, run date, records in, records loaded, records rejected
+      *  and elapsed seconds - to the one shared audit table, so
+      *  operations has a single place to confirm every feed ran and
+      *  balanced instead of checking six different job logs.  The
+      *  audit file is opened EXTEND (append) if it already exists and
+      *  OUTPUT (create) the first time any job writes to it.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITNAME"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-RECORD.
+           05  AT-FEED-NAME                      PIC X(20).
+           05  AT-JOB-ID                         PIC X(20).
+           05  AT-RUN-DATE                       PIC 9(8).
+           05  AT-RECORDS-IN                     PIC 9(9).
+           05  AT-RECORDS-LOADED                 PIC 9(9).
+           05  AT-RECORDS-REJECTED               PIC 9(9).
+           05  AT-ELAPSED-SECONDS                PIC 9(7).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS                           PIC X(2) VALUE '00'.
+       LINKAGE SECTION.
+       01  LK-FEED-NAME                          PIC X(20).
+       01  LK-JOB-ID                             PIC X(20).
+       01  LK-RUN-DATE                           PIC 9(8).
+       01  LK-RECORDS-IN                         PIC 9(9).
+       01  LK-RECORDS-LOADED                     PIC 9(9).
+       01  LK-RECORDS-REJECTED                   PIC 9(9).
+       01  LK-ELAPSED-SECONDS                    PIC 9(7).
+       01  LK-STATUS                             PIC X(1).
+       PROCEDURE DIVISION USING LK-FEED-NAME LK-JOB-ID LK-RUN-DATE
+               LK-RECORDS-IN LK-RECORDS-LOADED LK-RECORDS-REJECTED
+               LK-ELAPSED-SECONDS LK-STATUS.
+       0000-MAIN.
+           MOVE '0' TO LK-STATUS
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FS = '05' OR WS-AUDIT-FS = '35'
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           IF WS-AUDIT-FS NOT = '00'
+               MOVE '1' TO LK-STATUS
+           ELSE
+               MOVE LK-FEED-NAME TO AT-FEED-NAME
+               MOVE LK-JOB-ID TO AT-JOB-ID
+               MOVE LK-RUN-DATE TO AT-RUN-DATE
+               MOVE LK-RECORDS-IN TO AT-RECORDS-IN
+               MOVE LK-RECORDS-LOADED TO AT-RECORDS-LOADED
+               MOVE LK-RECORDS-REJECTED TO AT-RECORDS-REJECTED
+               MOVE LK-ELAPSED-SECONDS TO AT-ELAPSED-SECONDS
+               WRITE AUDIT-TRAIL-RECORD
+               CLOSE AUDIT-TRAIL-FILE
+           END-IF
+           GOBACK.
