@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKPOINT-MGR.
+      ******************************************************************
+      *  Shared restart/checkpoint subprogram, callable by any of the
+      *  six feed loaders (SDCM, DVRA, AMP, APR, DFA, 858) so a batch
+      *  can resume from the last record it successfully processed
+      *  instead of reprocessing a whole file after an abend.  Each
+      *  calling job passes its own LK-JOB-ID, which is used to build
+      *  a per-job checkpoint file name, so jobs never collide on the
+      *  same checkpoint record.  LK-ACTION 'SAVE' persists the
+      *  caller's last-processed key/count; LK-ACTION 'LOAD' retrieves
+      *  the most recent checkpoint for that job, returning
+      *  LK-STATUS = '1' (no prior checkpoint found - a fresh run)
+      *  when the job has never checkpointed before.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-ID                       PIC X(20).
+           05  CKPT-LAST-KEY                     PIC X(30).
+           05  CKPT-LAST-COUNT                   PIC 9(9).
+           05  CKPT-RUN-DATE                     PIC 9(8).
+       WORKING-STORAGE SECTION.
+       01  WS-CHECKPOINT-FILENAME                PIC X(40) VALUE
+                                                  SPACES.
+       01  WS-CHECKPOINT-FS                      PIC X(2) VALUE '00'.
+       LINKAGE SECTION.
+       01  LK-ACTION                             PIC X(4).
+       01  LK-JOB-ID                             PIC X(20).
+       01  LK-LAST-KEY                           PIC X(30).
+       01  LK-LAST-COUNT                         PIC 9(9).
+       01  LK-RUN-DATE                           PIC 9(8).
+       01  LK-STATUS                             PIC X(1).
+       PROCEDURE DIVISION USING LK-ACTION LK-JOB-ID LK-LAST-KEY
+               LK-LAST-COUNT LK-RUN-DATE LK-STATUS.
+       0000-MAIN.
+           MOVE '0' TO LK-STATUS
+           STRING 'CKPT_' DELIMITED BY SIZE
+                  LK-JOB-ID DELIMITED BY SPACE
+                  '.DAT' DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-FILENAME
+           EVALUATE LK-ACTION
+               WHEN 'SAVE'
+                   PERFORM 1000-SAVE-CHECKPOINT
+               WHEN 'LOAD'
+                   PERFORM 2000-LOAD-CHECKPOINT
+               WHEN OTHER
+                   MOVE '1' TO LK-STATUS
+           END-EVALUATE
+           GOBACK.
+
+       1000-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FS NOT = '00'
+               MOVE '1' TO LK-STATUS
+           ELSE
+               MOVE LK-JOB-ID TO CKPT-JOB-ID
+               MOVE LK-LAST-KEY TO CKPT-LAST-KEY
+               MOVE LK-LAST-COUNT TO CKPT-LAST-COUNT
+               MOVE LK-RUN-DATE TO CKPT-RUN-DATE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FS NOT = '00'
+               MOVE '1' TO LK-STATUS
+               MOVE SPACES TO LK-LAST-KEY
+               MOVE ZERO TO LK-LAST-COUNT
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE '1' TO LK-STATUS
+                       MOVE SPACES TO LK-LAST-KEY
+                       MOVE ZERO TO LK-LAST-COUNT
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO LK-LAST-KEY
+                       MOVE CKPT-LAST-COUNT TO LK-LAST-COUNT
+                       MOVE CKPT-RUN-DATE TO LK-RUN-DATE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
