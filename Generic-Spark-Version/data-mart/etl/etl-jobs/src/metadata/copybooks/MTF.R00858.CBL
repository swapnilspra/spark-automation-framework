@@ -11,9 +11,10 @@
        FILE SECTION.
        FD  858-REPORT.
        01  858-REPORT.                                                             
-           05  RECORD-TYPE-CD                    PIC X(1).                      
-               88  RECORD-TYPE-HEADER                VALUE 'H'.                 
-               88  RECORD-TYPE-DETAIL                VALUE 'D'.                 
+           05  RECORD-TYPE-CD                    PIC X(1).
+               88  RECORD-TYPE-HEADER                VALUE 'H'.
+               88  RECORD-TYPE-DETAIL                VALUE 'D'.
+               88  RECORD-TYPE-TRAILER               VALUE 'T'.
            05  HEADER-RECORD-AREA.                                              
                10  TLR-PYO-PER-BEG-DT.                                          
                    15  TLR-PYO-PER-BEG-YYYY      PIC 9(4).                      
@@ -52,8 +53,11 @@
                10  ELIGIBLE-SHARE-RT             PIC 9(5)V9(10).                
                10  ELIGIBLE-AVERAGE-ASSETS-AT    PIC 9(15)V9(2).                
                10  ELIGIBLE-COMPENSATION-AT      PIC 9(15)V9(2).                
-               10  TOTAL-COMPENSATION-AT         PIC 9(13)V9(2).                
-               10  FILLER                        PIC X(5).                     
+               10  TOTAL-COMPENSATION-AT         PIC 9(13)V9(2).
+               10  FILLER                        PIC X(5).
+           05  TRAILER-RECORD-AREA REDEFINES HEADER-RECORD-AREA.
+               10  TLR-DETAIL-RECORD-COUNT       PIC 9(7).
+               10  FILLER                        PIC X(202).
        WORKING-STORAGE SECTION.
        PROCEDURE DIVISION.
         STOP RUN.                      
